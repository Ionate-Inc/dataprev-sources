@@ -0,0 +1,344 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG052REC.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: AUDITORIA POS-RUN DE PSUBCPG052SPGUNI, CONFERINDO   *
+      *            AS TRES FONTES DE VERDADE DAQUELE JOB PARA O MESMO  *
+      *            RUN:                                                *
+      *            1) O TRAILER GRAVADO EM DSUBCPG052SPG               *
+      *               (SPG51-QTD-REG-T/SPG51-TOT-VL-LIQ-T);            *
+      *            2) OS TOTAIS REALMENTE GRAVADOS NO PROPRIO ARQUIVO  *
+      *               DSUBCPG052SPG, RECONTADOS AQUI REGISTRO A        *
+      *               REGISTRO DE DETALHE (SPG51-ID-REG = 2) - O       *
+      *               EQUIVALENTE INDEPENDENTE DE WS-REGS-GRAVADOS/    *
+      *               WS-VALOR-TOTAL, QUE SAO CONTADORES PRIVADOS DE   *
+      *               WORKING-STORAGE DE PSUBCPG052SPGUNI E NAO FICAM  *
+      *               DISPONIVEIS A UM PROGRAMA SEPARADO RODANDO       *
+      *               DEPOIS; COMO CADA UM DELES E INCREMENTADO EM     *
+      *               2000-LOOP NO EXATO MOMENTO EM QUE O DETALHE E    *
+      *               GRAVADO, RECONTAR OS DETALHES REALMENTE GRAVADOS *
+      *               EM DSUBCPG052SPG E EQUIVALENTE A CONFERIR CONTRA *
+      *               O QUE FOI REPORTADO NO RUN;                      *
+      *            3) O SEQUENCIAL EM BDBENCRED (DS-CTRL-SEQ-TP-CR,    *
+      *               NU-ULT-SEQ-TP), QUE DEVE TER AVANCADO EXATAMENTE *
+      *               1 EM RELACAO AO VALOR ANTERIOR AO RUN.           *
+      *                                                                *
+      *  OBS:      O VALOR DO SEQUENCIAL ANTERIOR AO RUN (WS-PAR-SEQ-  *
+      *            ANTERIOR) E A ROTINA DE GERACAO DE CREDITO (WS-PAR- *
+      *            CS-ROT-GER-CRED) SAO PASSADOS COMO PARAMETRO DE     *
+      *            JOB, POIS SAO INFORMACOES QUE SO EXISTEM FORA DESTE *
+      *            PROGRAMA (O NUMERO ANTERIOR PRECISA SER CONHECIDO   *
+      *            ANTES DO RUN AUDITADO TER RESERVADO O PROXIMO, E A  *
+      *            ROTINA DE GERACAO E A MESMA PASSADA A               *
+      *            PSUBCPG052SPGUNI VIA WS-PAR-MOV-CREDITO).           *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG052SPG - D/SUB/CPG/052/SPG/R274 (SAIDA DO    *
+      *            RUN AUDITADO, VIDE B/SUB/CPG/051/SPG/R274).         *
+      *            BDBENCRED - DS-CTRL-SEQ-TP-CR.                      *
+      *  PARAMETROS: WS-PAR-CS-ROT-GER-CRED, WS-PAR-SEQ-ANTERIOR.      *
+      *  SAIDA:    LSUBCPG052REC - RELATORIO DE CONFERENCIA, COM       *
+      *            ALERTA EM CASO DE DIVERGENCIA ENTRE AS TRES FONTES. *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG052SPG  ASSIGN TO DISK.
+           SELECT LSUBCPG052REC  ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG052SPG
+           RECORD CONTAINS  1800 CHARACTERS
+           BLOCK  CONTAINS    10 RECORDS
+           VA OF AREAS IS 1000
+           VA OF AREASIZE IS 36000
+           VALUE OF TITLE IS "D/SUB/CPG/052/SPG/R274 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/051/SPG/R274 ON PKBDSGF".
+      *
+        FD LSUBCPG052REC.
+        01 LINHA-LSUBCPG052REC   PIC X(133).
+      *
+      /
+       DATA-BASE SECTION.
+      *******************
+      *
+       DB BDBENCRED.
+       01 DS-CTRL-SEQ-TP-CR.
+       01 DS-RESTART.
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                     PIC X(03) VALUE "NAO".
+       77  WS-PAR-CS-ROT-GER-CRED     PIC 9(02) VALUE ZEROS.
+       77  WS-PAR-SEQ-ANTERIOR        PIC 9(07) VALUE ZEROS.
+       77  WS-SEQ-ESPERADO            PIC 9(07) VALUE ZEROS.
+       77  WS-NB-ACHOU-BDBENCRED      PIC 9(01) VALUE 0.
+      *
+       77  WS-QTDE-RECALC             PIC 9(08) VALUE ZEROS.
+       77  WS-VALOR-RECALC            PIC 9(15)V99 VALUE ZEROS.
+       77  WS-QTDE-TRAILER            PIC 9(08) VALUE ZEROS.
+       77  WS-VALOR-TRAILER           PIC 9(15)V99 VALUE ZEROS.
+       77  WS-ACHOU-TRAILER           PIC 9(01) VALUE 0.
+      *
+       77  WS-OK-QTDE                 PIC 9(01) VALUE 0.
+       77  WS-OK-VALOR                PIC 9(01) VALUE 0.
+       77  WS-OK-SEQ                  PIC 9(01) VALUE 0.
+      *
+       01  CAB-01-052REC.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/052/REC".
+           03 FILLER                PIC X(48) VALUE
+              "AUDITORIA POS-RUN 051/052/BDBENCRED".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-052REC.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-VALOR-052REC.
+           03 DET-TEXTO-052REC      PIC X(38).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 DET-TRAILER-052REC    PIC Z(13)9,99.
+           03 FILLER                PIC X(03) VALUE " / ".
+           03 DET-RECALC-052REC     PIC Z(13)9,99.
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 DET-STATUS-052REC     PIC X(12).
+      *
+       01  DET-QTDE-052REC.
+           03 DET-TEXTO-Q-052REC    PIC X(38).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 DET-TRAILER-Q-052REC  PIC ZZZZZZZ9.
+           03 FILLER                PIC X(03) VALUE " / ".
+           03 DET-RECALC-Q-052REC   PIC ZZZZZZZ9.
+           03 FILLER                PIC X(07) VALUE SPACES.
+           03 DET-STATUS-Q-052REC   PIC X(12).
+      *
+       01  DET-SEQ-052REC.
+           03 DET-TEXTO-S-052REC    PIC X(38).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 DET-ESPERADO-052REC   PIC ZZZZZZ9.
+           03 FILLER                PIC X(03) VALUE " / ".
+           03 DET-ATUAL-052REC      PIC ZZZZZZ9.
+           03 FILLER                PIC X(07) VALUE SPACES.
+           03 DET-STATUS-S-052REC   PIC X(12).
+      *
+       01  MSG-SEM-TRAILER-052REC.
+           03 FILLER                PIC X(56) VALUE
+              "*** TRAILER NAO ENCONTRADO EM DSUBCPG052SPG. ***".
+      *
+       01  MSG-SEM-BDBENCRED-052REC.
+           03 FILLER                PIC X(56) VALUE
+              "*** REGISTRO NAO ENCONTRADO EM DS-CTRL-SEQ-TP-CR. ***".
+      *
+       01  MSG-FINAL-OK-052REC.
+           03 FILLER                PIC X(46) VALUE
+              "AUDITORIA CONCLUIDA - TUDO CONFERE.".
+      *
+       01  MSG-FINAL-DIVERG-052REC.
+           03 FILLER                PIC X(46) VALUE
+              "*** AUDITORIA CONCLUIDA - HA DIVERGENCIA. ***".
+      *
+      *=================*
+       PROCEDURE DIVISION
+            USING WS-PAR-CS-ROT-GER-CRED
+                  WS-PAR-SEQ-ANTERIOR.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-AUDITA-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-AUDITA-BDBENCRED
+              THRU 4000-FIM.
+      *
+           PERFORM 5000-EMITE-RESULTADO-FINAL
+              THRU 5000-FIM.
+      *
+           PERFORM 6000-FINALIZA
+              THRU 6000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG052SPG.
+           OPEN OUTPUT LSUBCPG052REC.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG052REC FROM CAB-01-052REC AFTER PAGE.
+           WRITE LINHA-LSUBCPG052REC FROM CAB-02-052REC AFTER 1.
+      *
+           PERFORM 9000-LE-DSUBCPG052SPG
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           EVALUATE SPG51-ID-REG-H OF DSUBCPG052SPG
+              WHEN 2
+                 ADD 1 TO WS-QTDE-RECALC
+                 ADD SPG51-VALOR-LIQUIDO OF DSUBCPG052SPG
+                                                 TO WS-VALOR-RECALC
+              WHEN 3
+                 MOVE 1 TO WS-ACHOU-TRAILER
+                 MOVE SPG51-QTD-REG-T OF DSUBCPG052SPG
+                                             TO WS-QTDE-TRAILER
+                 MOVE SPG51-TOT-VL-LIQ-T OF DSUBCPG052SPG
+                                             TO WS-VALOR-TRAILER
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+      *
+           PERFORM 9000-LE-DSUBCPG052SPG
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-AUDITA-TRAILER.
+      *--------------------*
+      *
+           IF WS-ACHOU-TRAILER EQUAL 0
+              WRITE LINHA-LSUBCPG052REC FROM MSG-SEM-TRAILER-052REC
+                                                            AFTER 2
+           ELSE
+              IF WS-QTDE-TRAILER EQUAL WS-QTDE-RECALC
+                 MOVE 1        TO WS-OK-QTDE
+                 MOVE "OK"     TO DET-STATUS-Q-052REC
+              ELSE
+                 MOVE 0        TO WS-OK-QTDE
+                 MOVE "*** DIVERGE" TO DET-STATUS-Q-052REC
+              END-IF
+              MOVE "QTDE REGS - TRAILER 052 / RECONTADO" TO
+                                                 DET-TEXTO-Q-052REC
+              MOVE WS-QTDE-TRAILER TO DET-TRAILER-Q-052REC
+              MOVE WS-QTDE-RECALC  TO DET-RECALC-Q-052REC
+              WRITE LINHA-LSUBCPG052REC FROM DET-QTDE-052REC AFTER 2
+      *
+              IF WS-VALOR-TRAILER EQUAL WS-VALOR-RECALC
+                 MOVE 1        TO WS-OK-VALOR
+                 MOVE "OK"     TO DET-STATUS-052REC
+              ELSE
+                 MOVE 0        TO WS-OK-VALOR
+                 MOVE "*** DIVERGE" TO DET-STATUS-052REC
+              END-IF
+              MOVE "VL LIQUIDO - TRAILER 052 / RECONTADO" TO
+                                                 DET-TEXTO-052REC
+              MOVE WS-VALOR-TRAILER TO DET-TRAILER-052REC
+              MOVE WS-VALOR-RECALC  TO DET-RECALC-052REC
+              WRITE LINHA-LSUBCPG052REC FROM DET-VALOR-052REC AFTER 1
+           END-IF.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-AUDITA-BDBENCRED.
+      *----------------------*
+      *
+           MOVE 1 TO WS-NB-ACHOU-BDBENCRED.
+      *
+           BEGIN-TRANSACTION NO-AUDIT DS-RESTART.
+      *
+           LOCK ST-CTRL-SEQ-TP-CR AT
+                CS-ROT-GER-CRED = WS-PAR-CS-ROT-GER-CRED AND
+                ID-BANCO        = 0
+                ON EXCEPTION
+                   MOVE 0 TO WS-NB-ACHOU-BDBENCRED.
+      *
+           IF WS-NB-ACHOU-BDBENCRED EQUAL 1
+              COMPUTE WS-SEQ-ESPERADO = WS-PAR-SEQ-ANTERIOR + 1
+              IF NU-ULT-SEQ-TP EQUAL WS-SEQ-ESPERADO
+                 MOVE 1        TO WS-OK-SEQ
+                 MOVE "OK"     TO DET-STATUS-S-052REC
+              ELSE
+                 MOVE 0        TO WS-OK-SEQ
+                 MOVE "*** DIVERGE" TO DET-STATUS-S-052REC
+              END-IF
+              MOVE "SEQ BDBENCRED - ESPERADO / ATUAL" TO
+                                                 DET-TEXTO-S-052REC
+              MOVE WS-SEQ-ESPERADO TO DET-ESPERADO-052REC
+              MOVE NU-ULT-SEQ-TP   TO DET-ATUAL-052REC
+              WRITE LINHA-LSUBCPG052REC FROM DET-SEQ-052REC AFTER 2
+           ELSE
+              WRITE LINHA-LSUBCPG052REC FROM MSG-SEM-BDBENCRED-052REC
+                                                            AFTER 2
+           END-IF.
+      *
+           END-TRANSACTION NO-AUDIT DS-RESTART.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       5000-EMITE-RESULTADO-FINAL.
+      *---------------------------*
+      *
+           IF WS-OK-QTDE EQUAL 1 AND WS-OK-VALOR EQUAL 1
+                                 AND WS-OK-SEQ   EQUAL 1
+              WRITE LINHA-LSUBCPG052REC FROM MSG-FINAL-OK-052REC
+                                                            AFTER 2
+           ELSE
+              WRITE LINHA-LSUBCPG052REC FROM MSG-FINAL-DIVERG-052REC
+                                                            AFTER 2
+           END-IF.
+      *
+       5000-FIM. EXIT.
+      *---------*
+      *
+       6000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG052SPG.
+           CLOSE LSUBCPG052REC.
+      *
+       6000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-DSUBCPG052SPG.
+      *----------------------*
+      *
+           READ DSUBCPG052SPG
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
