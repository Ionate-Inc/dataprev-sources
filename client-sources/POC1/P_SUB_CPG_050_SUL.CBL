@@ -0,0 +1,299 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG050SUL.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: GERAR D/SUB/CPG/050/SUL (DSUBCPG050-REG, VIDE       *
+      *            B/SUB/CPG/050/SUL), O RESUMO DE QTDE/VALOR DE       *
+      *            CREDITOS AGRUPADO POR CP50-N-ID-ORGAO-PAGADOR/CS-   *
+      *            MEIO-PAGTO/CS-ORIGEM-CREDITO/DT-INI-VALIDADE. ESTE  *
+      *            LAYOUT JA EXISTIA (E JA E LIDO POR                  *
+      *            PSDCLBDAAPMIGRA), MAS NENHUM PROGRAMA O GRAVAVA -   *
+      *            ESTE JOB LE OS MOVIMENTOS DE CREDITO EM D/SUB/CPG/  *
+      *            2K/401 (CP01) E ACUMULA, EM MEMORIA (MESMO MODELO   *
+      *            DE TABELA DE 2070-ACUMULA-BANCO-TRAILER EM          *
+      *            PSUBCPG052SPGUNI), A QUANTIDADE E O VALOR LIQUIDO   *
+      *            POR CHAVE, GRAVANDO UM REGISTRO POR GRUPO AO FINAL. *
+      *                                                                *
+      *  PENDENCIAS/LIMITACOES: NEM TODO CAMPO DE DSUBCPG050-REG TEM   *
+      *            CORRESPONDENTE EM CP01 - OS SEGUINTES SAO GRAVADOS  *
+      *            ZERADOS POR FALTA DE FONTE NESTA BASE: CP50-N-ID-   *
+      *            MICRO-REG-PREV (MICRO-REGIAO DE PREVIDENCIA), CP50- *
+      *            N-CS-REDE-ECT, CP50-N-CS-URBANO-RURAL, CP50-N-GR-   *
+      *            ESPECIES, CP50-N-ID-SAL-FAMILIA, CP50-N-ID-PAIS,    *
+      *            CP50-N-QTDE-IR/VL-IR (CP01 NAO TRAZ VALOR DE IR,    *
+      *            SO O FLAG CP01-IN-CRED-ISENTO-IR). CP50-N-CS-ORIG-  *
+      *            ORC (PIC 9(01)) RECEBE CP01-CS-ORIGEM-ORCAMENTO     *
+      *            (PIC 9(02)) TRUNCADO PARA O DIGITO MENOS SIGNIFICA- *
+      *            TIVO - MESMA LIMITACAO DE LARGURA JA EXISTENTE NO   *
+      *            CAMPO ANALOGO SPG51-CS-ORIG-ORC (TAMBEM PIC 9(01))  *
+      *            EM B/SUB/CPG/051/SPG/R274. CP50-N-NU-NB E UM CAMPO  *
+      *            POR-BENEFICIARIO NUM REGISTRO QUE E UM AGREGADO POR *
+      *            GRUPO - GRAVA-SE O NU-NB DO PRIMEIRO CP01 DO GRUPO  *
+      *            COMO REFERENCIA, SEM SIGNIFICADO DE TOTALIZACAO.    *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (VIDE               *
+      *            B/SUB/CPG/2K/401).                                  *
+      *  SAIDA:    DSUBCPG050   - D/SUB/CPG/050/SUL (VIDE              *
+      *            B/SUB/CPG/050/SUL).                                 *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT DSUBCPG050   ASSIGN TO DISK.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD DSUBCPG050
+           RECORD CONTAINS 105 CHARACTERS
+           BLOCK  CONTAINS 180 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/050/SUL ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/050/SUL ON PKBDSGF".
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                     PIC X(03) VALUE "NAO".
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+      *
+      *TABELA DE ACUMULACAO POR GRUPO (CHAVE = ORGAO PAGADOR/MEIO
+      *PAGTO/ORIGEM CREDITO/DT-INI-VALIDADE), MESMO MODELO DE FIND-OR-
+      *INSERT DE 2070-ACUMULA-BANCO-TRAILER EM PSUBCPG052SPGUNI.
+       01  WS-TABELA-GRUPO-050.
+           03  WS-GRUPO-050 OCCURS 2000 TIMES.
+               05  WS-CHAVE-050.
+                   07  WS-ID-ORGAO-PAGADOR-050  PIC 9(06).
+                   07  WS-CS-MEIO-PAGTO-050     PIC 9(02).
+                   07  WS-CS-ORIGEM-CREDITO-050 PIC 9(01).
+                   07  WS-DT-INI-VALIDADE-050   PIC 9(08).
+               05  WS-ID-BANCO-050              PIC 9(03).
+               05  WS-IN-CREDITO-SEAS-050       PIC 9(01).
+               05  WS-IN-CRED-PIONEIRA-050      PIC 9(01).
+               05  WS-ID-PREGAO-050             PIC 9(02).
+               05  WS-ID-LOTE-050               PIC 9(02).
+               05  WS-CS-ORIG-ORC-050           PIC 9(02).
+               05  WS-CS-ESPECIE-050            PIC 9(03).
+               05  WS-NU-NB-050                 PIC 9(10).
+               05  WS-QTDE-CREDITOS-050         PIC 9(08).
+               05  WS-VL-LIQ-CREDITOS-050       PIC 9(15)V99.
+       77  WS-QTDE-GRUPOS-050          PIC 9(04) VALUE ZEROS.
+       77  WS-IX-GRUPO-050             PIC 9(04) VALUE ZEROS.
+       77  WS-GRUPO-050-ENCONTRADO     PIC 9(01) VALUE 0.
+      *
+      *CHAVE DO CP01 ATUALMENTE LIDO, NO MESMO FORMATO DE WS-CHAVE-050,
+      *PARA COMPARACAO DE GRUPO A GRUPO.
+       01  WS-CHAVE-050-ATUAL.
+           03  WS-ID-ORGAO-PAGADOR-ATUAL  PIC 9(06).
+           03  WS-CS-MEIO-PAGTO-ATUAL     PIC 9(02).
+           03  WS-CS-ORIGEM-CREDITO-ATUAL PIC 9(01).
+           03  WS-DT-INI-VALIDADE-ATUAL   PIC 9(08).
+      *
+      /
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-GRAVA-DSUBCPG050
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           MOVE CP01-ID-ORGAO-PAGADOR  TO WS-ID-ORGAO-PAGADOR-ATUAL.
+           MOVE CP01-CS-MEIO-PAGTO     TO WS-CS-MEIO-PAGTO-ATUAL.
+           MOVE CP01-CS-ORIGEM-CREDITO TO WS-CS-ORIGEM-CREDITO-ATUAL.
+           MOVE CP01-DT-INI-VALIDADE   TO WS-DT-INI-VALIDADE-ATUAL.
+      *
+           PERFORM 2050-ACUMULA-GRUPO
+              THRU 2050-FIM.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2050-ACUMULA-GRUPO.
+      *-------------------*
+      *
+           MOVE 0 TO WS-GRUPO-050-ENCONTRADO.
+           PERFORM VARYING WS-IX-GRUPO-050 FROM 1 BY 1
+                     UNTIL WS-IX-GRUPO-050 GREATER WS-QTDE-GRUPOS-050
+                        OR WS-GRUPO-050-ENCONTRADO EQUAL 1
+              IF WS-CHAVE-050 (WS-IX-GRUPO-050) EQUAL
+                                                 WS-CHAVE-050-ATUAL
+                 MOVE 1 TO WS-GRUPO-050-ENCONTRADO
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADO=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA O GRUPO CERTO.
+           IF WS-GRUPO-050-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-GRUPO-050.
+      *
+           IF WS-GRUPO-050-ENCONTRADO EQUAL 0
+              ADD 1 TO WS-QTDE-GRUPOS-050
+              MOVE WS-QTDE-GRUPOS-050 TO WS-IX-GRUPO-050
+              MOVE WS-CHAVE-050-ATUAL
+                                TO WS-CHAVE-050 (WS-IX-GRUPO-050)
+              MOVE CP01-ID-BANCO
+                                TO WS-ID-BANCO-050 (WS-IX-GRUPO-050)
+              MOVE CP01-IN-CRED-PROG-SEAS
+                          TO WS-IN-CREDITO-SEAS-050 (WS-IX-GRUPO-050)
+              MOVE CP01-IN-CRED-PIONEIRA
+                          TO WS-IN-CRED-PIONEIRA-050 (WS-IX-GRUPO-050)
+              MOVE CP01-ID-PREGAO
+                                TO WS-ID-PREGAO-050 (WS-IX-GRUPO-050)
+              MOVE CP01-ID-LOTE-PREGAO
+                                TO WS-ID-LOTE-050 (WS-IX-GRUPO-050)
+              MOVE CP01-CS-ORIGEM-ORCAMENTO
+                                TO WS-CS-ORIG-ORC-050 (WS-IX-GRUPO-050)
+              MOVE CP01-CS-ESPECIE
+                                TO WS-CS-ESPECIE-050 (WS-IX-GRUPO-050)
+              MOVE CP01-NU-NB
+                                TO WS-NU-NB-050 (WS-IX-GRUPO-050)
+           END-IF.
+      *
+           ADD 1 TO WS-QTDE-CREDITOS-050 (WS-IX-GRUPO-050).
+           ADD CP01-VL-LIQUIDO-CRED
+                          TO WS-VL-LIQ-CREDITOS-050 (WS-IX-GRUPO-050).
+      *
+       2050-FIM. EXIT.
+      *---------*
+      *
+       3000-GRAVA-DSUBCPG050.
+      *----------------------*
+      *
+           OPEN OUTPUT DSUBCPG050.
+      *
+           PERFORM 3010-GRAVA-GRUPO
+              THRU 3010-FIM
+              VARYING WS-IX-GRUPO-050 FROM 1 BY 1
+                UNTIL WS-IX-GRUPO-050 GREATER WS-QTDE-GRUPOS-050.
+      *
+           CLOSE DSUBCPG050.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       3010-GRAVA-GRUPO.
+      *-----------------*
+      *
+           MOVE ZEROS TO DSUBCPG050-REG.
+           MOVE WS-ID-ORGAO-PAGADOR-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-ID-ORGAO-PAGADOR.
+           MOVE WS-CS-MEIO-PAGTO-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-CS-MEIO-PAGTO.
+           MOVE WS-CS-ORIGEM-CREDITO-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-CS-ORIGEM-CREDITO.
+           MOVE WS-DT-INI-VALIDADE-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-DT-INI-VALIDADE.
+           MOVE WS-ID-BANCO-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-ID-BANCO.
+           MOVE WS-IN-CREDITO-SEAS-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-IN-CREDITO-SEAS.
+           MOVE WS-IN-CRED-PIONEIRA-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-IN-CRED-PIONEIRA.
+           MOVE WS-ID-PREGAO-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-ID-PREGAO.
+           MOVE WS-ID-LOTE-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-ID-LOTE.
+           MOVE WS-CS-ORIG-ORC-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-CS-ORIG-ORC.
+           MOVE WS-CS-ESPECIE-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-CS-ESPECIE.
+           MOVE WS-NU-NB-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-NU-NB.
+           MOVE WS-QTDE-CREDITOS-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-QTDE-CREDITOS.
+           MOVE WS-VL-LIQ-CREDITOS-050 (WS-IX-GRUPO-050)
+                                        TO CP50-N-VL-LIQ-CREDITOS.
+      *
+           WRITE DSUBCPG050-REG.
+      *
+       3010-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+      *
+           DISPLAY "PSUBCPG050SUL - REGS LIDOS DE CP01     = "
+                                                       WS-TOTAL-LIDOS.
+           DISPLAY "PSUBCPG050SUL - GRUPOS GRAVADOS EM 050 = "
+                                                     WS-QTDE-GRUPOS-050.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
