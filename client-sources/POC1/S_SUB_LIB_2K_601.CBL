@@ -22,6 +22,7 @@
        77  WS-NUM-DIAS          PIC S9(05).
        77  WS-HORA-I            PIC 9(06).
        77  WS-HORA-F            PIC 9(06).
+       77  WS-STATUS-INTERVALO  PIC 9(01).
       *
        01  WS-HORA              PIC 9(06).
        01  WS-HORA-R REDEFINES WS-HORA.
@@ -29,10 +30,11 @@
            03 WS-MM             PIC 99.
            03 WS-SS             PIC 99.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING WS-DATA-INICIO WS-HORA-INICIO
-                                WS-DATA-FIM    WS-HORA-FIM
-                                WS-INTERVALO.
+       PROCEDURE DIVISION USING WS-DATA-INICIO   WS-HORA-INICIO
+                                WS-DATA-FIM      WS-HORA-FIM
+                                WS-INTERVALO     WS-STATUS-INTERVALO.
        INICIO.
+           MOVE 0 TO WS-STATUS-INTERVALO.
            MOVE WS-HORA-INICIO TO WS-HORA
            COMPUTE WS-HORA-I = WS-HH * 3600 + WS-MM * 60 + WS-SS
 
@@ -51,10 +53,12 @@
            COMPUTE WS-HORA-F = ((WS-HH * 3600 + WS-MM * 60 + WS-SS) +
                                 (WS-NUM-DIAS * 86400))
 
-      *    IF WS-HORA-I > WS-HORA-F
-      *       DISPLAY "==> PARAMETROS INVALIDOS"
-      *       DISPLAY "==> PERIODO FINAL E MENOR QUE PERIODO INICIAL"
-      *       EXIT PROGRAM.
+           IF WS-HORA-I > WS-HORA-F
+              DISPLAY "==> PARAMETROS INVALIDOS"
+              DISPLAY "==> PERIODO FINAL E MENOR QUE PERIODO INICIAL"
+              MOVE 1     TO WS-STATUS-INTERVALO
+              MOVE ZEROS TO WS-INTERVALO
+              EXIT PROGRAM.
 
            COMPUTE WS-INTERVALO = (WS-HORA-F - WS-HORA-I)
 
