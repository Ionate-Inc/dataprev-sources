@@ -0,0 +1,634 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+     *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG051DTPROV.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CALCULA E GRAVA CP51-N-DT-PROVISAO EM D/SUB/CPG/051/
+      *            SUL (VIDE B/SUB/CPG/2K/051/SUL) SEGUNDO AS REGRAS
+      *            DOCUMENTADAS EM COMENTARIO NA PROPRIA BOOK, ATE
+      *            HOJE NUNCA IMPLEMENTADAS EM CODIGO EXECUTAVEL.
+      *
+      *            1A. FASE (9100-CARREGA-MENOR-DATA): PERCORRE O
+      *            ARQUIVO SO PARA ACHAR, POR BANCO (CP51-N-ID-BANCO),
+      *            A MENOR CP51-N-DT-INI-VALIDADE ENTRE OS CREDITOS DE
+      *            CONCESSAO (DT-X DA REGRA DE CONCESSAO).
+      *
+      *            2A. FASE (2000-LOOP): RELE O ARQUIVO EM MODO I-O E
+      *            REGRAVA CADA REGISTRO COM CP51-N-DT-PROVISAO
+      *            CALCULADA CONFORME A ORIGEM DO CREDITO.
+      *
+      *  PENDENCIAS/LIMITACOES (VIDE IMPLEMENTATION_STATUS.MD):
+      *   - NAO HA, EM NENHUM LUGAR DESTA ARVORE, UM CAMPO QUE
+      *     IDENTIFIQUE UM CREDITO COMO "ECV" (A REGRA DA BOOK SO CITA
+      *     ECV EM COMENTARIO, SEM CAMPO CORRESPONDENTE). O UNICO
+      *     DOMINIO CONHECIDO PARA CP51-N-CS-ORIGEM-CREDITO E O DE
+      *     CP01-CS-ROTINA-PAGTO (B/SUB/CPG/2K/401): (1) CONCESSAO,
+      *     (2) MACICA, (4) PAB - DEIXANDO (3) COMO O UNICO CODIGO NAO
+      *     DOCUMENTADO NESSA FAIXA. ADOTAMOS (3) = ECV POR SER A UNICA
+      *     LACUNA NA NUMERACAO JA USADA PELO PROPRIO SISTEMA; SE ISSO
+      *     ESTIVER ERRADO, BASTA AJUSTAR 2010-CLASSIFICA-ORIGEM.
+      *   - CP51-N-CS-MEIO-PAGTO NAO TEM, EM NENHUMA BOOK DESTA
+      *     ARVORE, OS CODIGOS DE CARTAO/CONTA-CORRENTE DOCUMENTADOS -
+      *     SO O CODIGO 4=PAB E CONFIRMADO (MESMO CODIGO DE
+      *     CP01-CS-ROTINA-PAGTO, USADO EM PSUBCPG052SPGUNI). ADOTAMOS
+      *     1=CARTAO E 2=CONTA-CORRENTE POR ANALOGIA A MESMA NUMERACAO
+      *     1/2/4 JA CONFIRMADA PARA A ORIGEM DO CREDITO; QUALQUER
+      *     OUTRO VALOR CAI NO RAMO CONTA-CORRENTE (MESMO DIA, O AJUSTE
+      *     MENOS AGRESSIVO) EM 2020-CLASSIFICA-MEIO-PAGTO.
+      *   - "MES DE PAGAMENTO" (REGRA MACICA/PAB) NAO TEM CAMPO PROPRIO
+      *     NA BOOK; USAMOS O MES/ANO DA PROPRIA CP51-N-DT-INI-VALIDADE
+      *     DO REGISTRO, POR SER O UNICO DADO DE DATA DISPONIVEL PARA
+      *     ANCORAR O CALCULO.
+      *
+      *  ENTRADA/SAIDA: DSUBCPG051SUL - D/SUB/CPG/051/SUL (I-O).
+      *  ENTRADA:  DSUBLIB2K042FER - FERIADOS (VIDE B/SUB/CPG/2K/042).
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG051SUL   ASSIGN TO DISK.
+           SELECT DSUBLIB2K042FER ASSIGN TO DISK.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG051SUL
+           RECORD CONTAINS  120 CHARACTERS
+           BLOCK  CONTAINS  150 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/051/SUL ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/051/SUL ON PKBDSGF".
+      *
+      *DATASET DE FERIADOS MANTIDO PELA OPERACAO (REQUEST 015), MESMO
+      *ARQUIVO CARREGADO POR SSUBLIB2K602.
+        FD DSUBLIB2K042FER
+           RECORD CONTAINS 06 CHARACTERS
+           BLOCK  CONTAINS 10 RECORDS
+           VALUE OF TITLE IS "D/SUB/LIB/2K/042/FER ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBLIB2K042FER.
+           03 FER-MES                PIC 9(02).
+           03 FER-DIA                PIC 9(02).
+           03 FER-UF                 PIC 9(02).
+      *
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                     PIC X(03) VALUE "NAO".
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-GRAVADOS          PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-ECV               PIC 9(08) VALUE ZEROS.
+      *
+      *TABELA-FERIADOS (VIDE B/SUB/CPG/2K/042), CARREGADA UMA VEZ NO
+      *INICIO DO JOB (VIDE 9110-CARREGA-FERIADOS), MESMO MODELO DE
+      *SSUBLIB2K602.
+           COPY "*B/SUB/CPG/2K/042 ON PKBDSGF".
+      *
+      *TABELA COM A MENOR CP51-N-DT-INI-VALIDADE POR BANCO, ENTRE OS
+      *CREDITOS DE CONCESSAO (DT-X DA REGRA DE CONCESSAO), MONTADA NA
+      *1A. FASE (9100-CARREGA-MENOR-DATA) E CONSULTADA NA 2A. FASE
+      *(2000-LOOP), MESMO MODELO DE WS-TABELA-BANCOS-T DO
+      *PSUBCPG052SPGUNI.
+       01  WS-TABELA-MENOR-DT-BANCO.
+           03  WS-MENOR-DT-BANCO OCCURS 100 TIMES.
+               05  WS-ID-BANCO-MDT      PIC 9(03).
+               05  WS-MENOR-DT-INI-VAL  PIC 9(08).
+       77 WS-QTDE-BANCO-MDT              PIC 9(03) VALUE ZEROS.
+       77 WS-IX-BANCO-MDT                PIC 9(03) VALUE ZEROS.
+       77 WS-BANCO-MDT-ENCONTRADO        PIC 9(01) VALUE 0.
+      *
+      *CLASSIFICACAO DA ORIGEM DO CREDITO (VIDE LIMITACAO NO CABECALHO
+      *SOBRE O CODIGO 3=ECV) E DO MEIO DE PAGAMENTO, USADAS EM
+      *2000-LOOP PARA ESCOLHER O RAMO DA REGRA DE DT-PROVISAO.
+       77 WS-IN-CONCESSAO                PIC 9(01) VALUE 0.
+       77 WS-IN-MACICA-PAB               PIC 9(01) VALUE 0.
+       77 WS-IN-ECV                      PIC 9(01) VALUE 0.
+       77 WS-IN-PAB                      PIC 9(01) VALUE 0.
+       77 WS-IN-CARTAO                   PIC 9(01) VALUE 0.
+      *
+      *DATA DE TRABALHO PARA AS ROTINAS DE DIA UTIL (9200/9300/9400/
+      *9500), MESMA ESTRUTURA DE WS-DATA-CORRENTE DE SSUBLIB2K602.
+       01  WS-DATA-CORRENTE           PIC 9(08).
+       01  WS-DATA-CORRENTE-R REDEFINES WS-DATA-CORRENTE.
+           03 WS-ANO-CORRENTE         PIC 9(04).
+           03 WS-MES-CORRENTE         PIC 9(02).
+           03 WS-DIA-CORRENTE         PIC 9(02).
+      *
+       77  WS-IN-FERIADO              PIC 9(01).
+       77  WS-DIAS-NO-MES             PIC 9(02).
+       77  WS-DIA-SEMANA              PIC 9(01).
+       77  WS-ANO-Z                   PIC 9(04).
+       77  WS-SEC-Z                   PIC 9(02).
+       77  WS-MES-Z                   PIC 9(02).
+       77  WS-K-Z                     PIC S9(03).
+       77  WS-J-Z                     PIC S9(03).
+       77  WS-H-Z                     PIC S9(05).
+       77  WS-IX-FERIADO              PIC 9(02).
+       77  WS-QT-DIAS-UTEIS-ALVO      PIC 9(02).
+       77  WS-QT-DIAS-UTEIS-CONTADOS  PIC 9(02).
+      *
+       01  TABELA-DIAS-MES      PIC X(24)  VALUE
+           "312831303130313130313031".
+       01  TABELA-DIAS-MES-R REDEFINES TABELA-DIAS-MES.
+           03  TB-DIAS-MES OCCURS 12 TIMES  PIC 9(02).
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 9100-CARREGA-MENOR-DATA
+              THRU 9100-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           PERFORM 9110-CARREGA-FERIADOS
+              THRU 9110-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    1A. FASE: LE D/SUB/CPG/051/SUL EM MODO INPUT SOMENTE PARA
+      *    ACHAR A MENOR DT-INI-VALIDADE POR BANCO ENTRE OS CREDITOS DE
+      *    CONCESSAO (DT-X DA REGRA DE CONCESSAO). FECHA E REABRE EM
+      *    MODO I-O PARA A 2A. FASE (2000-LOOP) PODER REGRAVAR.
+      *----------------------------------------------------------------
+       9100-CARREGA-MENOR-DATA.
+      *------------------------*
+      *
+           MOVE ZEROS TO WS-TABELA-MENOR-DT-BANCO.
+           MOVE ZEROS TO WS-QTDE-BANCO-MDT.
+      *
+           OPEN INPUT DSUBCPG051SUL.
+      *
+           PERFORM UNTIL WS-EOF EQUAL "SIM"
+              READ DSUBCPG051SUL
+                   AT END MOVE "SIM" TO WS-EOF
+              NOT AT END
+                   IF CP51-N-CS-ORIGEM-CREDITO EQUAL 1
+                      PERFORM 9150-ACUMULA-MENOR-DATA
+                         THRU 9150-FIM
+                   END-IF
+              END-READ
+           END-PERFORM.
+      *
+           CLOSE DSUBCPG051SUL.
+           MOVE "NAO" TO WS-EOF.
+           OPEN I-O DSUBCPG051SUL.
+      *
+           PERFORM 9000-LE-CP51
+              THRU 9000-FIM.
+      *
+       9100-FIM. EXIT.
+      *---------*
+      *
+      *ACHA (OU CRIA) A LINHA DO BANCO CORRENTE EM WS-TABELA-MENOR-DT-
+      *BANCO E GUARDA A MENOR CP51-N-DT-INI-VALIDADE JA VISTA PARA ELE.
+       9150-ACUMULA-MENOR-DATA.
+      *------------------------*
+      *
+           MOVE 0 TO WS-BANCO-MDT-ENCONTRADO.
+           PERFORM VARYING WS-IX-BANCO-MDT FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-MDT GREATER WS-QTDE-BANCO-MDT
+                        OR WS-BANCO-MDT-ENCONTRADO EQUAL 1
+              IF WS-ID-BANCO-MDT (WS-IX-BANCO-MDT)
+                                  EQUAL CP51-N-ID-BANCO
+                 MOVE 1 TO WS-BANCO-MDT-ENCONTRADO
+              END-IF
+           END-PERFORM.
+           IF WS-BANCO-MDT-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-BANCO-MDT.
+      *
+           IF WS-BANCO-MDT-ENCONTRADO EQUAL 0
+              ADD 1 TO WS-QTDE-BANCO-MDT
+              MOVE WS-QTDE-BANCO-MDT TO WS-IX-BANCO-MDT
+              MOVE CP51-N-ID-BANCO TO WS-ID-BANCO-MDT (WS-IX-BANCO-MDT)
+              MOVE CP51-N-DT-INI-VALIDADE
+                                TO WS-MENOR-DT-INI-VAL (WS-IX-BANCO-MDT)
+           ELSE
+              IF CP51-N-DT-INI-VALIDADE
+                    LESS WS-MENOR-DT-INI-VAL (WS-IX-BANCO-MDT)
+                 MOVE CP51-N-DT-INI-VALIDADE
+                                TO WS-MENOR-DT-INI-VAL (WS-IX-BANCO-MDT)
+              END-IF
+           END-IF.
+      *
+       9150-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    2A. FASE: RELE (JA EM MODO I-O) E REGRAVA CADA REGISTRO COM
+      *    CP51-N-DT-PROVISAO CALCULADA.
+      *----------------------------------------------------------------
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           PERFORM 2010-CLASSIFICA-ORIGEM
+              THRU 2010-FIM.
+      *
+           IF WS-IN-ECV EQUAL 1
+              ADD 1 TO WS-TOTAL-ECV
+           ELSE
+              IF WS-IN-CONCESSAO EQUAL 1
+                 PERFORM 2100-CALCULA-CONCESSAO
+                    THRU 2100-FIM
+              ELSE
+                 PERFORM 2200-CALCULA-MACICA-PAB
+                    THRU 2200-FIM
+              END-IF
+              REWRITE DSUBCPG051-REG.
+              ADD 1 TO WS-TOTAL-GRAVADOS
+           END-IF.
+      *
+           PERFORM 9000-LE-CP51
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+      *CLASSIFICA A ORIGEM DO CREDITO (CONCESSAO/MACICA-PAB/ECV, VIDE
+      *LIMITACAO NO CABECALHO) E O MEIO DE PAGAMENTO (PAB/CARTAO/
+      *CONTA-CORRENTE) DO REGISTRO CORRENTE.
+       2010-CLASSIFICA-ORIGEM.
+      *-----------------------*
+      *
+           MOVE 0 TO WS-IN-CONCESSAO WS-IN-MACICA-PAB WS-IN-ECV.
+           EVALUATE CP51-N-CS-ORIGEM-CREDITO
+              WHEN 1 MOVE 1 TO WS-IN-CONCESSAO
+              WHEN 2 MOVE 1 TO WS-IN-MACICA-PAB
+              WHEN 3 MOVE 1 TO WS-IN-ECV
+              WHEN 4 MOVE 1 TO WS-IN-MACICA-PAB
+              WHEN OTHER MOVE 1 TO WS-IN-MACICA-PAB
+           END-EVALUATE.
+      *
+           MOVE 0 TO WS-IN-PAB WS-IN-CARTAO.
+           EVALUATE CP51-N-CS-MEIO-PAGTO
+              WHEN 4 MOVE 1 TO WS-IN-PAB
+              WHEN 1 MOVE 1 TO WS-IN-CARTAO
+              WHEN OTHER CONTINUE
+           END-EVALUATE.
+      *
+       2010-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    REGRA DE CONCESSAO: DT-X = MENOR DT-INI-VALIDADE DO BANCO
+      *    (WS-TABELA-MENOR-DT-BANCO, MONTADA EM 9100-CARREGA-MENOR-
+      *    DATA). ECT = 4 DIAS UTEIS ANTES; AGENCIA-PIONEIRA = 3 DIAS
+      *    UTEIS ANTES; CARTAO = 1 DIA UTIL ANTES; CONTA-CORRENTE = A
+      *    PROPRIA DATA.
+      *----------------------------------------------------------------
+       2100-CALCULA-CONCESSAO.
+      *-----------------------*
+      *
+           IF CP51-N-CS-REDE-ECT EQUAL 1
+              PERFORM 9160-BUSCA-MENOR-DATA THRU 9160-FIM
+              MOVE WS-MENOR-DT-INI-VAL (WS-IX-BANCO-MDT)
+                                                TO WS-DATA-CORRENTE
+              MOVE 4 TO WS-QT-DIAS-UTEIS-ALVO
+              PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+           ELSE
+              IF CP51-N-CS-AGENCIA-PIONEIRA EQUAL 1
+                 PERFORM 9160-BUSCA-MENOR-DATA THRU 9160-FIM
+                 MOVE WS-MENOR-DT-INI-VAL (WS-IX-BANCO-MDT)
+                                                TO WS-DATA-CORRENTE
+                 MOVE 3 TO WS-QT-DIAS-UTEIS-ALVO
+                 PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+              ELSE
+                 IF WS-IN-CARTAO EQUAL 1
+                    MOVE CP51-N-DT-INI-VALIDADE TO WS-DATA-CORRENTE
+                    MOVE 1 TO WS-QT-DIAS-UTEIS-ALVO
+                    PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+                 ELSE
+                    MOVE CP51-N-DT-INI-VALIDADE TO WS-DATA-CORRENTE
+                 END-IF
+              END-IF
+           END-IF.
+      *
+           MOVE WS-DATA-CORRENTE TO CP51-N-DT-PROVISAO.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+      *ACHA A LINHA DO BANCO CORRENTE EM WS-TABELA-MENOR-DT-BANCO
+      *(SEMPRE ENCONTRADA - FOI MONTADA NA 1A. FASE PARA TODO BANCO COM
+      *AO MENOS UM CREDITO DE CONCESSAO).
+       9160-BUSCA-MENOR-DATA.
+      *-----------------------*
+      *
+           MOVE 0 TO WS-BANCO-MDT-ENCONTRADO.
+           PERFORM VARYING WS-IX-BANCO-MDT FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-MDT GREATER WS-QTDE-BANCO-MDT
+                        OR WS-BANCO-MDT-ENCONTRADO EQUAL 1
+              IF WS-ID-BANCO-MDT (WS-IX-BANCO-MDT)
+                                  EQUAL CP51-N-ID-BANCO
+                 MOVE 1 TO WS-BANCO-MDT-ENCONTRADO
+              END-IF
+           END-PERFORM.
+           IF WS-BANCO-MDT-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-BANCO-MDT.
+      *
+       9160-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    REGRA DE MACICA/PAB: SE PAB (MEIO-PAGTO), DT-PROVISAO E A
+      *    PROPRIA DT-INI-VALIDADE. SENAO, ECT/AGENCIA-PIONEIRA CONTAM
+      *    OS DIAS UTEIS A PARTIR DO 1O. DIA UTIL DO MES DE PAGAMENTO
+      *    (MES/ANO DA PROPRIA DT-INI-VALIDADE - VIDE LIMITACAO NO
+      *    CABECALHO); CARTAO = 1 DIA UTIL ANTES DA DT-INI-VALIDADE;
+      *    CONTA-CORRENTE = A PROPRIA DT-INI-VALIDADE.
+      *----------------------------------------------------------------
+       2200-CALCULA-MACICA-PAB.
+      *------------------------*
+      *
+           IF WS-IN-PAB EQUAL 1
+              MOVE CP51-N-DT-INI-VALIDADE TO CP51-N-DT-PROVISAO
+           ELSE
+              IF CP51-N-CS-REDE-ECT EQUAL 1
+                 PERFORM 9300-PRIMEIRO-DIA-UTIL-MES THRU 9300-FIM
+                 MOVE 4 TO WS-QT-DIAS-UTEIS-ALVO
+                 PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+                 MOVE WS-DATA-CORRENTE TO CP51-N-DT-PROVISAO
+              ELSE
+                 IF CP51-N-CS-AGENCIA-PIONEIRA EQUAL 1
+                    PERFORM 9300-PRIMEIRO-DIA-UTIL-MES THRU 9300-FIM
+                    MOVE 3 TO WS-QT-DIAS-UTEIS-ALVO
+                    PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+                    MOVE WS-DATA-CORRENTE TO CP51-N-DT-PROVISAO
+                 ELSE
+                    IF WS-IN-CARTAO EQUAL 1
+                       MOVE CP51-N-DT-INI-VALIDADE TO WS-DATA-CORRENTE
+                       MOVE 1 TO WS-QT-DIAS-UTEIS-ALVO
+                       PERFORM 9200-SUBTRAI-DIAS-UTEIS THRU 9200-FIM
+                       MOVE WS-DATA-CORRENTE TO CP51-N-DT-PROVISAO
+                    ELSE
+                       MOVE CP51-N-DT-INI-VALIDADE TO CP51-N-DT-PROVISAO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG051SUL.
+      *
+           DISPLAY "PSUBCPG051DTPROV - LIDOS: " WS-TOTAL-LIDOS
+                   " GRAVADOS: " WS-TOTAL-GRAVADOS
+                   " ECV(DESPREZADOS): " WS-TOTAL-ECV.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP51.
+      *------------*
+      *
+           READ DSUBCPG051SUL
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    CARREGA TABELA-FERIADOS DE DSUBLIB2K042FER (MESMO MODELO DE
+      *    9100-CARREGA-FERIADOS DO SSUBLIB2K602).
+      *----------------------------------------------------------------
+       9110-CARREGA-FERIADOS.
+      *----------------------*
+      *
+           MOVE ZEROS TO WS-QTDE-FERIADOS.
+           OPEN INPUT DSUBLIB2K042FER.
+      *
+           PERFORM UNTIL WS-EOF EQUAL "SIM"
+              READ DSUBLIB2K042FER
+                   AT END MOVE "SIM" TO WS-EOF
+              NOT AT END
+                   ADD 1 TO WS-QTDE-FERIADOS
+                   MOVE FER-MES TO TB-FERIADO-MES (WS-QTDE-FERIADOS)
+                   MOVE FER-DIA TO TB-FERIADO-DIA (WS-QTDE-FERIADOS)
+                   MOVE FER-UF  TO TB-FERIADO-UF  (WS-QTDE-FERIADOS)
+              END-READ
+           END-PERFORM.
+      *
+           CLOSE DSUBLIB2K042FER.
+           MOVE "NAO" TO WS-EOF.
+      *
+       9110-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    RETROCEDE WS-DATA-CORRENTE ATE TER CONTADO
+      *    WS-QT-DIAS-UTEIS-ALVO DIAS UTEIS (SEG-SEX, SEM FERIADO EM
+      *    TABELA-FERIADOS PARA CP51-N-CS-UF OU NACIONAL). MESMA LOGICA
+      *    DE CONTAGEM DE 2000-PROXIMO-DIA DO SSUBLIB2K602, SO QUE
+      *    ANDANDO PARA TRAS (9400-SUBTRAI-1-DIA) EM VEZ DE PARA
+      *    FRENTE.
+      *----------------------------------------------------------------
+       9200-SUBTRAI-DIAS-UTEIS.
+      *-------------------------*
+      *
+           MOVE 0 TO WS-QT-DIAS-UTEIS-CONTADOS.
+           PERFORM UNTIL WS-QT-DIAS-UTEIS-CONTADOS
+                                       EQUAL WS-QT-DIAS-UTEIS-ALVO
+              PERFORM 9400-SUBTRAI-1-DIA   THRU 9400-FIM
+              PERFORM 9500-DIA-DA-SEMANA   THRU 9500-FIM
+              IF WS-DIA-SEMANA NOT EQUAL 1 AND NOT EQUAL 7
+                 PERFORM 9600-VERIFICA-FERIADO THRU 9600-FIM
+                 IF WS-IN-FERIADO NOT EQUAL 1
+                    ADD 1 TO WS-QT-DIAS-UTEIS-CONTADOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+       9200-FIM. EXIT.
+      *---------*
+      *
+      *----------------------------------------------------------------
+      *    ACHA O 1O. DIA UTIL DO MES/ANO DA PROPRIA CP51-N-DT-INI-
+      *    VALIDADE (VIDE LIMITACAO "MES DE PAGAMENTO" NO CABECALHO),
+      *    ANDANDO PARA FRENTE (9450-SOMA-1-DIA) A PARTIR DO DIA 1.
+      *----------------------------------------------------------------
+       9300-PRIMEIRO-DIA-UTIL-MES.
+      *----------------------------*
+      *
+           MOVE CP51-N-DT-INI-VALIDADE TO WS-DATA-CORRENTE.
+           MOVE 1 TO WS-DIA-CORRENTE.
+      *
+           PERFORM 9500-DIA-DA-SEMANA THRU 9500-FIM.
+           IF WS-DIA-SEMANA NOT EQUAL 1 AND NOT EQUAL 7
+              PERFORM 9600-VERIFICA-FERIADO THRU 9600-FIM
+           ELSE
+              MOVE 1 TO WS-IN-FERIADO.
+      *
+           PERFORM UNTIL WS-DIA-SEMANA NOT EQUAL 1
+                     AND WS-DIA-SEMANA NOT EQUAL 7
+                     AND WS-IN-FERIADO NOT EQUAL 1
+              PERFORM 9450-SOMA-1-DIA     THRU 9450-FIM
+              PERFORM 9500-DIA-DA-SEMANA  THRU 9500-FIM
+              IF WS-DIA-SEMANA NOT EQUAL 1 AND NOT EQUAL 7
+                 PERFORM 9600-VERIFICA-FERIADO THRU 9600-FIM
+              ELSE
+                 MOVE 1 TO WS-IN-FERIADO
+              END-IF
+           END-PERFORM.
+      *
+       9300-FIM. EXIT.
+      *---------*
+      *
+      *AVANCA WS-DATA-CORRENTE EM UM DIA (MESMA LOGICA DE 3000-SOMA-1-
+      *DIA DO SSUBLIB2K602: TRATA VIRADA DE MES/ANO E FEVEREIRO
+      *BISSEXTO).
+       9450-SOMA-1-DIA.
+      *----------------*
+      *
+           MOVE TB-DIAS-MES (WS-MES-CORRENTE) TO WS-DIAS-NO-MES.
+           IF WS-MES-CORRENTE EQUAL 2
+              AND FUNCTION MOD (WS-ANO-CORRENTE, 4) EQUAL 0
+              AND (FUNCTION MOD (WS-ANO-CORRENTE, 100) NOT EQUAL 0
+                   OR FUNCTION MOD (WS-ANO-CORRENTE, 400) EQUAL 0)
+              MOVE 29 TO WS-DIAS-NO-MES.
+      *
+           IF WS-DIA-CORRENTE GREATER OR EQUAL WS-DIAS-NO-MES
+              MOVE 1 TO WS-DIA-CORRENTE
+              IF WS-MES-CORRENTE EQUAL 12
+                 MOVE 1 TO WS-MES-CORRENTE
+                 ADD  1 TO WS-ANO-CORRENTE
+              ELSE
+                 ADD  1 TO WS-MES-CORRENTE
+           ELSE
+              ADD 1 TO WS-DIA-CORRENTE.
+      *
+       9450-FIM. EXIT.
+      *---------*
+      *
+      *RETROCEDE WS-DATA-CORRENTE EM UM DIA, TRATANDO VIRADA DE MES/
+      *ANO (INCLUSIVE JANEIRO/ANO ANTERIOR) E FEVEREIRO BISSEXTO DO MES
+      *ANTERIOR.
+       9400-SUBTRAI-1-DIA.
+      *--------------------*
+      *
+           IF WS-DIA-CORRENTE GREATER 1
+              SUBTRACT 1 FROM WS-DIA-CORRENTE
+           ELSE
+              IF WS-MES-CORRENTE EQUAL 1
+                 MOVE 12 TO WS-MES-CORRENTE
+                 SUBTRACT 1 FROM WS-ANO-CORRENTE
+              ELSE
+                 SUBTRACT 1 FROM WS-MES-CORRENTE
+              END-IF
+              MOVE TB-DIAS-MES (WS-MES-CORRENTE) TO WS-DIAS-NO-MES
+              IF WS-MES-CORRENTE EQUAL 2
+                 AND FUNCTION MOD (WS-ANO-CORRENTE, 4) EQUAL 0
+                 AND (FUNCTION MOD (WS-ANO-CORRENTE, 100) NOT EQUAL 0
+                      OR FUNCTION MOD (WS-ANO-CORRENTE, 400) EQUAL 0)
+                 MOVE 29 TO WS-DIAS-NO-MES
+              END-IF
+              MOVE WS-DIAS-NO-MES TO WS-DIA-CORRENTE
+           END-IF.
+      *
+       9400-FIM. EXIT.
+      *---------*
+      *
+      *DIA DA SEMANA PELA CONGRUENCIA DE ZELLER (1=DOMINGO..7=SABADO),
+      *MESMA LOGICA DE 4000-DIA-DA-SEMANA DO SSUBLIB2K602.
+       9500-DIA-DA-SEMANA.
+      *--------------------*
+      *
+           MOVE WS-DIA-CORRENTE TO WS-K-Z.
+           IF WS-MES-CORRENTE LESS 3
+              COMPUTE WS-MES-Z = WS-MES-CORRENTE + 12
+              COMPUTE WS-ANO-Z = WS-ANO-CORRENTE - 1
+           ELSE
+              MOVE WS-MES-CORRENTE TO WS-MES-Z
+              MOVE WS-ANO-CORRENTE TO WS-ANO-Z.
+      *
+           DIVIDE WS-ANO-Z BY 100 GIVING WS-J-Z.
+           COMPUTE WS-SEC-Z = WS-ANO-Z - (WS-J-Z * 100).
+      *
+           COMPUTE WS-H-Z =
+              FUNCTION MOD (
+                 WS-K-Z + ((13 * (WS-MES-Z + 1)) / 5)
+                 + WS-SEC-Z + (WS-SEC-Z / 4)
+                 + (WS-J-Z / 4) + (5 * WS-J-Z), 7).
+      *
+           EVALUATE WS-H-Z
+              WHEN 0 MOVE 7 TO WS-DIA-SEMANA
+              WHEN 1 MOVE 1 TO WS-DIA-SEMANA
+              WHEN 2 MOVE 2 TO WS-DIA-SEMANA
+              WHEN 3 MOVE 3 TO WS-DIA-SEMANA
+              WHEN 4 MOVE 4 TO WS-DIA-SEMANA
+              WHEN 5 MOVE 5 TO WS-DIA-SEMANA
+              WHEN 6 MOVE 6 TO WS-DIA-SEMANA
+           END-EVALUATE.
+      *
+       9500-FIM. EXIT.
+      *---------*
+      *
+      *CONFERE SE WS-DIA-CORRENTE/WS-MES-CORRENTE ESTA EM TABELA-
+      *FERIADOS PARA A UF DO REGISTRO CORRENTE (CP51-N-CS-UF) OU
+      *NACIONAL (TB-FERIADO-UF = ZEROS), MESMA LOGICA DE 5000-VERIFICA-
+      *FERIADO DO SSUBLIB2K602.
+       9600-VERIFICA-FERIADO.
+      *-----------------------*
+      *
+           MOVE 0 TO WS-IN-FERIADO.
+           PERFORM VARYING WS-IX-FERIADO FROM 1 BY 1
+                     UNTIL WS-IX-FERIADO GREATER WS-QTDE-FERIADOS
+                        OR WS-IN-FERIADO EQUAL 1
+              IF TB-FERIADO-MES (WS-IX-FERIADO) EQUAL WS-MES-CORRENTE
+                 AND TB-FERIADO-DIA (WS-IX-FERIADO)
+                                     EQUAL WS-DIA-CORRENTE
+                 AND (TB-FERIADO-UF (WS-IX-FERIADO) EQUAL ZEROS
+                   OR TB-FERIADO-UF (WS-IX-FERIADO)
+                                     EQUAL CP51-N-CS-UF)
+                 MOVE 1 TO WS-IN-FERIADO
+              END-IF
+           END-PERFORM.
+      *
+       9600-FIM. EXIT.
+      *---------*
