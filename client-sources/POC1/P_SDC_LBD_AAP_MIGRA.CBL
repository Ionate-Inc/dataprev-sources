@@ -0,0 +1,304 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSDCLBDAAPMIGRA.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  OBJETIVO: MIGRACAO DE ROTEAMENTO DE PAGAMENTO DE BENEFICI-   *
+      *            ARIOS QUANDO UM AAP E FECHADO. A TABELA D/SDC/LBD/ *
+      *            SETTB00233 CARREGA ID-AAP-DESTINO/ID-MICRO-DESTINO*
+      *            PARA ONDE OS BENEFICIARIOS DE UM AAP FECHADO DEVEM*
+      *            IR, MAS NENHUM PROGRAMA ATE HOJE ATUAVA SOBRE ISSO.*
+      *                                                                *
+      *  OBS:      ESTA BASE NAO TEM UM CADASTRO DE BENEFICIARIO COM  *
+      *            ID-AAP INDIVIDUAL (CP01 NAO CARREGA ID-AAP). O     *
+      *            REGISTRO MAIS PROXIMO DE "PAGAMENTO DE BENEFICIA-  *
+      *            RIO POR AAP" NESTA BASE E D/SUB/CPG/050/SUL        *
+      *            (CP50-N-...), QUE E QTDE/VALOR DE CREDITOS AGRU-   *
+      *            PADO POR CP50-N-ID-ORGAO-PAGADOR (O "ORGAO PAGA-   *
+      *            DOR" E O AAP - AGENCIA ARRECADADORA E PAGADORA) E  *
+      *            POR CP50-N-ID-MICRO-REG-PREV. POR ISSO ESTE JOB    *
+      *            TRATA D/SUB/CPG/050/SUL COMO O REGISTRO DE PAGA-   *
+      *            MENTO A MIGRAR, RECONCILIANDO A FALTA DE UM        *
+      *            CADASTRO POR BENEFICIARIO NESTA BASE (REQUEST 025).*
+      *                                                                *
+      *            CARREGA EM MEMORIA TODOS OS AAP FECHADOS (CS-      *
+      *            SITUACAO-AAP = 2) COM ID-AAP-DESTINO PREENCHIDO, E *
+      *            PARA CADA REGISTRO DE D/SUB/CPG/050/SUL CUJO       *
+      *            CP50-N-ID-ORGAO-PAGADOR CASA COM UM DESSES AAP,    *
+      *            REGRAVA O ORGAO PAGADOR E A MICRO-REGIAO PARA O    *
+      *            DESTINO. A MIGRACAO E DE UM UNICO SALTO (NAO SEGUE *
+      *            CADEIAS DE AAP-DESTINO JA FECHADOS), CONFORME O    *
+      *            PEDIDO ORIGINAL, E E IDEMPOTENTE - REGISTROS JA    *
+      *            MIGRADOS PASSAM A APONTAR PARA O AAP DESTINO E NAO *
+      *            CASAM MAIS COM O AAP DE ORIGEM FECHADO NUM RE-RUN. *
+      *                                                                *
+      *  ENTRADA:  DSDCLBDSETTB00233 - D/SDC/LBD/SETTB00233 (TABELA   *
+      *            DE AAP, VIDE B/SDC/LBD/SETTB00233).                *
+      *            DSUBCPG050        - D/SUB/CPG/050/SUL (REGISTROS   *
+      *            DE PAGAMENTO POR OP, VIDE B/SUB/CPG/050/SUL).      *
+      *  SAIDA:    DSUBCPG050N       - NOVA GERACAO DE                *
+      *            D/SUB/CPG/050/SUL COM O ROTEAMENTO MIGRADO.        *
+      *            LSDCLBDAAPMIGRA   - RELATORIO DE MIGRACAO.         *
+      *****************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSDCLBDSETTB00233 ASSIGN TO DISK.
+           SELECT DSUBCPG050        ASSIGN TO DISK.
+           SELECT DSUBCPG050N       ASSIGN TO DISK.
+           SELECT LSDCLBDAAPMIGRA   ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSDCLBDSETTB00233
+           RECORD CONTAINS 319 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00233 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/SETTB00233 ON PKBDSGF".
+      *
+        FD DSUBCPG050
+           RECORD CONTAINS 105 CHARACTERS
+           BLOCK  CONTAINS 180 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/050/SUL ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/050/SUL ON PKBDSGF".
+      *
+        FD DSUBCPG050N
+           RECORD CONTAINS 105 CHARACTERS
+           BLOCK  CONTAINS 180 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/050/SUL ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG050N       PIC X(105).
+      *
+        FD LSDCLBDAAPMIGRA.
+        01 LINHA-LSDCLBDAAPMIGRA  PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-TB00233             PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP50                PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-MIGRADOS          PIC 9(08) VALUE ZEROS.
+       77  WS-IX-ACHOU                PIC 9(04) VALUE ZEROS.
+      *
+      *AAP FECHADOS COM DESTINO DEFINIDO, CARREGADOS INTEGRALMENTE NO
+      *INICIO DO RUN. 2000 ENTRADAS E MAIS DO QUE SUFICIENTE PARA O
+      *VOLUME REALISTA DE AAP CADASTRADOS NESTA TABELA.
+       01  TABELA-AAP-FECHADO.
+           05 TB-AAP-FECH OCCURS 2000 TIMES
+                          INDEXED BY IX-TB-AAP.
+               10 TB-AAP-ID-ORIGEM        PIC 9(06).
+               10 TB-AAP-ID-DESTINO       PIC 9(06).
+               10 TB-AAP-MICRO-DESTINO    PIC 9(06).
+       77  WS-QTDE-AAP-FECHADO        PIC 9(04) VALUE ZEROS.
+      *
+       01  CAB-01-AAPMIGRA.
+           03 FILLER                PIC X(18) VALUE "P/SDC/LBD/AAPMIGR".
+           03 FILLER                PIC X(48) VALUE
+              "MIGRACAO DE ROTEAMENTO DE PAGAMENTO POR AAP".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-AAPMIGRA.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-AAPMIGRA.
+           03 FILLER                PIC X(11) VALUE "AAP ORIGEM:".
+           03 DET-AAP-ORIGEM         PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "AAP DEST.: ".
+           03 DET-AAP-DESTINO        PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(13) VALUE "MICRO DEST.: ".
+           03 DET-MICRO-DESTINO      PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                 PIC 9(10).
+      *
+       01  TRAILER-AAPMIGRA.
+           03 TEXTO-TRL-AAPMIGRA    PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-AAPMIGRA       PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP50 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSDCLBDSETTB00233.
+           OPEN INPUT  DSUBCPG050.
+           OPEN OUTPUT DSUBCPG050N.
+           OPEN OUTPUT LSDCLBDAAPMIGRA.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSDCLBDAAPMIGRA FROM CAB-01-AAPMIGRA AFTER PAGE.
+           WRITE LINHA-LSDCLBDAAPMIGRA FROM CAB-02-AAPMIGRA AFTER 1.
+      *
+           PERFORM 1100-CARREGA-AAP-FECHADO
+              THRU 1100-FIM
+             UNTIL WS-EOF-TB00233 EQUAL "SIM".
+      *
+           PERFORM 9010-LE-CP50
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       1100-CARREGA-AAP-FECHADO.
+      *-------------------------*
+      *
+           READ DSDCLBDSETTB00233
+                AT END MOVE "SIM" TO WS-EOF-TB00233
+                NOT AT END
+                   IF CS-SITUACAO-AAP EQUAL 2
+                      AND ID-AAP-DESTINO NOT EQUAL ZEROS
+                      ADD 1 TO WS-QTDE-AAP-FECHADO
+                      SET IX-TB-AAP TO WS-QTDE-AAP-FECHADO
+                      MOVE ID-AAP           TO
+                                     TB-AAP-ID-ORIGEM (IX-TB-AAP)
+                      MOVE ID-AAP-DESTINO   TO
+                                     TB-AAP-ID-DESTINO (IX-TB-AAP)
+                      MOVE ID-MICRO-DESTINO TO
+                                     TB-AAP-MICRO-DESTINO (IX-TB-AAP)
+                   END-IF.
+      *
+       1100-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           PERFORM 2100-PROCURA-AAP-FECHADO
+              THRU 2100-FIM.
+      *
+           IF WS-IX-ACHOU NOT EQUAL ZEROS
+              MOVE TB-AAP-ID-DESTINO (WS-IX-ACHOU)    TO
+                                     CP50-N-ID-ORGAO-PAGADOR
+              MOVE TB-AAP-MICRO-DESTINO (WS-IX-ACHOU) TO
+                                     CP50-N-ID-MICRO-REG-PREV
+              MOVE SPACES TO DET-AAPMIGRA
+              MOVE TB-AAP-ID-ORIGEM (WS-IX-ACHOU)     TO
+                                     DET-AAP-ORIGEM
+              MOVE TB-AAP-ID-DESTINO (WS-IX-ACHOU)    TO
+                                     DET-AAP-DESTINO
+              MOVE TB-AAP-MICRO-DESTINO (WS-IX-ACHOU) TO
+                                     DET-MICRO-DESTINO
+              MOVE CP50-N-NU-NB                       TO DET-NB
+              WRITE LINHA-LSDCLBDAAPMIGRA FROM DET-AAPMIGRA AFTER 1
+              ADD 1 TO WS-TOTAL-MIGRADOS
+           END-IF.
+      *
+           WRITE REG-DSUBCPG050N FROM DSUBCPG050-REG.
+      *
+           PERFORM 9010-LE-CP50
+              THRU 9010-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+      *BUSCA SEQUENCIAL NA PEQUENA TABELA DE AAP FECHADOS - MONTADA
+      *UMA UNICA VEZ NO INICIO, SEM GARANTIA DE ORDEM COMPARAVEL COM
+      *D/SUB/CPG/050/SUL.
+       2100-PROCURA-AAP-FECHADO.
+      *-------------------------*
+      *
+           MOVE ZEROS TO WS-IX-ACHOU.
+           PERFORM VARYING IX-TB-AAP FROM 1 BY 1
+                     UNTIL IX-TB-AAP GREATER WS-QTDE-AAP-FECHADO
+              IF TB-AAP-ID-ORIGEM (IX-TB-AAP)
+                             EQUAL CP50-N-ID-ORGAO-PAGADOR
+                 SET WS-IX-ACHOU TO IX-TB-AAP
+              END-IF
+           END-PERFORM.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-AAPMIGRA.
+           MOVE "TOTAL DE REGISTROS CP50 LIDOS                " TO
+                                                  TEXTO-TRL-AAPMIGRA.
+           MOVE WS-TOTAL-LIDOS      TO QT-TRL-AAPMIGRA.
+           WRITE LINHA-LSDCLBDAAPMIGRA FROM TRAILER-AAPMIGRA AFTER 2.
+      *
+           MOVE "TOTAL DE REGISTROS MIGRADOS                  " TO
+                                                  TEXTO-TRL-AAPMIGRA.
+           MOVE WS-TOTAL-MIGRADOS   TO QT-TRL-AAPMIGRA.
+           WRITE LINHA-LSDCLBDAAPMIGRA FROM TRAILER-AAPMIGRA AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSDCLBDSETTB00233.
+           CLOSE DSUBCPG050.
+           CLOSE DSUBCPG050N.
+           CLOSE LSDCLBDAAPMIGRA.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-CP50.
+      *-------------*
+      *
+           READ DSUBCPG050
+                AT END MOVE "SIM" TO WS-EOF-CP50.
+      *
+       9010-FIM. EXIT.
+      *---------*
