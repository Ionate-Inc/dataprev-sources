@@ -0,0 +1,267 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBBDBENCREDSEQ.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: UTILITARIO DE CONSULTA/CORRECAO DO SEQUENCIAL EM   *
+      *            BDBENCRED (DS-CTRL-SEQ-TP-CR, NU-ULT-SEQ-TP/       *
+      *            DT-PROC-SEQ-TP), CHAVEADO POR CS-ROT-GER-CRED,     *
+      *            PARA NAO DEPENDER DE FERRAMENTA DE BANCO DE DADOS  *
+      *            CRUA QUANDO O SEQUENCIAL FICA FORA DE PASSO APOS   *
+      *            UM ABEND (VIDE PSUBCPG052SPGUNI 1000-ABERTURA E    *
+      *            PSUBCPG052REC).                                   *
+      *                                                                *
+      *  ACESSO:   A CONSULTA (WS-PAR-ACAO <> "CORR") E SEMPRE        *
+      *            PERMITIDA E NAO EXIGE SENHA. A CORRECAO            *
+      *            (WS-PAR-ACAO = "CORR") SO E EFETIVADA SE           *
+      *            WS-PAR-SENHA CONFERIR COM O TOKEN LIDO DE          *
+      *            DSUBBDBENCREDSEQAUTH (DATASET DE AUTORIZACAO       *
+      *            MANTIDO PELA OPERACAO, MESMO MODELO DE REQUEST 015 *
+      *            QUE EXTERNALIZOU TABELA-FERIADOS PARA NAO DEPENDER *
+      *            DE VALUE LITERAL EM CODIGO-FONTE - AQUI PELO       *
+      *            MESMO MOTIVO, PARA NAO DEIXAR UMA SENHA EM TEXTO   *
+      *            CLARO NO FONTE/LISTAGEM COMPILADA). SE O DATASET   *
+      *            ESTIVER VAZIO (NENHUM TOKEN CADASTRADO), A         *
+      *            CORRECAO E RECUSADA INCONDICIONALMENTE, MESMO QUE  *
+      *            WS-PAR-SENHA VENHA EM BRANCO. SE A SENHA NAO       *
+      *            CONFERIR, O JOB APENAS REPORTA "SENHA INVALIDA" E  *
+      *            NAO ALTERA NADA EM BDBENCRED.                      *
+      *                                                                *
+      *  PARAMETROS: WS-PAR-CS-ROT-GER-CRED - ROTINA A CONSULTAR/     *
+      *                 CORRIGIR.                                     *
+      *              WS-PAR-ACAO            - "CORR" APLICA A         *
+      *                 CORRECAO; QUALQUER OUTRO VALOR (INCLUSIVE     *
+      *                 BRANCO) SO CONSULTA.                          *
+      *              WS-PAR-NOVO-SEQ        - NOVO VALOR DE           *
+      *                 NU-ULT-SEQ-TP, USADO SOMENTE QUANDO ACAO =     *
+      *                 "CORR".                                       *
+      *              WS-PAR-SENHA           - TOKEN DE AUTORIZACAO,   *
+      *                 EXIGIDO SOMENTE QUANDO ACAO = "CORR".         *
+      *  ENTRADA:  DSUBBDBENCREDSEQAUTH - TOKEN DE AUTORIZACAO PARA   *
+      *            A CORRECAO (UM REGISTRO, VIDE ACESSO ACIMA).       *
+      *  SAIDA:    LSUBBDBENCREDSEQ - RELATORIO COM O VALOR ATUAL E,  *
+      *            SE APLICAVEL, O RESULTADO DA CORRECAO.             *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBBDBENCREDSEQAUTH ASSIGN TO DISK.
+           SELECT LSUBBDBENCREDSEQ  ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBBDBENCREDSEQAUTH
+           RECORD CONTAINS   8 CHARACTERS
+           BLOCK  CONTAINS   1 RECORDS
+           VALUE OF TITLE IS "D/SUB/BDBENCRED/SEQ/AUTH ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBBDBENCREDSEQAUTH  PIC X(08).
+      *
+        FD LSUBBDBENCREDSEQ.
+        01 LINHA-LSUBBDBENCREDSEQ   PIC X(133).
+      *
+      /
+       DATA-BASE SECTION.
+      *******************
+      *
+       DB BDBENCRED.
+       01 DS-CTRL-SEQ-TP-CR.
+       01 DS-RESTART.
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       77  WS-PAR-CS-ROT-GER-CRED     PIC 9(02) VALUE ZEROS.
+       77  WS-PAR-ACAO                PIC X(04).
+       77  WS-PAR-NOVO-SEQ            PIC 9(07) VALUE ZEROS.
+       77  WS-PAR-SENHA               PIC X(08).
+      *
+      *TOKEN DE AUTORIZACAO PARA A CORRECAO, LIDO DE
+      *DSUBBDBENCREDSEQAUTH EM 1000-ABERTURA - VIDE OBS DE ACESSO
+      *ACIMA. WS-IN-SENHA-CARREGADA SO FICA 1 SE O DATASET TINHA UM
+      *REGISTRO; SE O DATASET ESTIVER VAZIO A CORRECAO E RECUSADA
+      *INCONDICIONALMENTE EM 2100-APLICA-CORRECAO.
+       77  WS-SENHA-AUTORIZADA        PIC X(08) VALUE SPACES.
+       77  WS-IN-SENHA-CARREGADA      PIC 9(01) VALUE 0.
+      *
+       77  WS-ACHOU-BDBENCRED         PIC 9(01) VALUE 0.
+       77  WS-SEQ-ANTES               PIC 9(07) VALUE ZEROS.
+       77  WS-DT-ANTES                PIC 9(08) VALUE ZEROS.
+       77  W77-DATA                   PIC 9(08) BINARY.
+      *
+       01  CAB-01-BDBSEQ.
+           03 FILLER                PIC X(20) VALUE
+              "P/SUB/BDBENCRED/SEQ".
+           03 FILLER                PIC X(45) VALUE
+              "CONSULTA/CORRECAO DE SEQUENCIAL BDBENCRED".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-BDBSEQ.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-CONSULTA-BDBSEQ.
+           03 FILLER                PIC X(20) VALUE
+              "CS-ROT-GER-CRED: ".
+           03 DET-ROTINA-BDBSEQ     PIC Z9.
+           03 FILLER                PIC X(20) VALUE
+              "  NU-ULT-SEQ-TP: ".
+           03 DET-SEQ-BDBSEQ        PIC ZZZZZZ9.
+           03 FILLER                PIC X(18) VALUE
+              "  DT-PROC-SEQ-TP: ".
+           03 DET-DATA-BDBSEQ       PIC 99/99/9999.
+           03 FILLER                PIC X(20) VALUE SPACES.
+      *
+       01  MSG-NAO-ENCONTRADO-BDBSEQ.
+           03 FILLER                PIC X(66) VALUE
+              "*** REGISTRO NAO ENCONTRADO PARA ESTA ROTINA. ***".
+      *
+       01  DET-CORRECAO-APLICADA-BDBSEQ.
+           03 FILLER                PIC X(30) VALUE
+              "CORRECAO APLICADA - DE ".
+           03 DET-DE-BDBSEQ         PIC ZZZZZZ9.
+           03 FILLER                PIC X(05) VALUE " PARA ".
+           03 DET-PARA-BDBSEQ       PIC ZZZZZZ9.
+           03 FILLER                PIC X(30) VALUE SPACES.
+      *
+       01  MSG-SENHA-INVALIDA-BDBSEQ.
+           03 FILLER                PIC X(58) VALUE
+              "*** SENHA INVALIDA - CORRECAO NAO APLICADA. ***".
+      *
+      *=================*
+       PROCEDURE DIVISION
+            USING WS-PAR-CS-ROT-GER-CRED
+                  WS-PAR-ACAO
+                  WS-PAR-NOVO-SEQ
+                  WS-PAR-SENHA.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-PROCESSA-BDBENCRED
+              THRU 2000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN OUTPUT LSUBBDBENCREDSEQ.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING CAB01-DATA.
+      *
+           WRITE LINHA-LSUBBDBENCREDSEQ FROM CAB-01-BDBSEQ AFTER PAGE.
+           WRITE LINHA-LSUBBDBENCREDSEQ FROM CAB-02-BDBSEQ AFTER 1.
+      *
+           OPEN INPUT DSUBBDBENCREDSEQAUTH.
+           READ DSUBBDBENCREDSEQAUTH
+                AT END CONTINUE
+                NOT AT END
+                   MOVE REG-DSUBBDBENCREDSEQAUTH TO WS-SENHA-AUTORIZADA
+                   MOVE 1 TO WS-IN-SENHA-CARREGADA
+           END-READ.
+           CLOSE DSUBBDBENCREDSEQAUTH.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-PROCESSA-BDBENCRED.
+      *------------------------*
+      *
+           MOVE 1 TO WS-ACHOU-BDBENCRED.
+      *
+           BEGIN-TRANSACTION NO-AUDIT DS-RESTART.
+      *
+           LOCK ST-CTRL-SEQ-TP-CR AT
+                CS-ROT-GER-CRED = WS-PAR-CS-ROT-GER-CRED AND
+                ID-BANCO        = 0
+                ON EXCEPTION
+                   MOVE 0 TO WS-ACHOU-BDBENCRED.
+      *
+           IF WS-ACHOU-BDBENCRED EQUAL 1
+              MOVE NU-ULT-SEQ-TP  TO WS-SEQ-ANTES
+              MOVE DT-PROC-SEQ-TP TO WS-DT-ANTES
+      *
+              MOVE SPACES               TO DET-CONSULTA-BDBSEQ
+              MOVE WS-PAR-CS-ROT-GER-CRED TO DET-ROTINA-BDBSEQ
+              MOVE WS-SEQ-ANTES          TO DET-SEQ-BDBSEQ
+              MOVE WS-DT-ANTES           TO DET-DATA-BDBSEQ
+              WRITE LINHA-LSUBBDBENCREDSEQ FROM DET-CONSULTA-BDBSEQ
+                                                          AFTER 2
+      *
+              IF WS-PAR-ACAO EQUAL "CORR"
+                 PERFORM 2100-APLICA-CORRECAO
+                    THRU 2100-FIM
+              END-IF
+           ELSE
+              WRITE LINHA-LSUBBDBENCREDSEQ FROM
+                                MSG-NAO-ENCONTRADO-BDBSEQ AFTER 2
+           END-IF.
+      *
+           END-TRANSACTION NO-AUDIT DS-RESTART.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-APLICA-CORRECAO.
+      *---------------------*
+      *
+           IF WS-IN-SENHA-CARREGADA EQUAL 1
+              AND WS-PAR-SENHA EQUAL WS-SENHA-AUTORIZADA
+              MOVE WS-PAR-NOVO-SEQ TO NU-ULT-SEQ-TP
+              CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA
+              MOVE W77-DATA        TO DT-PROC-SEQ-TP
+              STORE DS-CTRL-SEQ-TP-CR
+      *
+              MOVE SPACES          TO DET-CORRECAO-APLICADA-BDBSEQ
+              MOVE WS-SEQ-ANTES    TO DET-DE-BDBSEQ
+              MOVE WS-PAR-NOVO-SEQ TO DET-PARA-BDBSEQ
+              WRITE LINHA-LSUBBDBENCREDSEQ FROM
+                        DET-CORRECAO-APLICADA-BDBSEQ AFTER 1
+           ELSE
+              WRITE LINHA-LSUBBDBENCREDSEQ FROM
+                        MSG-SENHA-INVALIDA-BDBSEQ AFTER 1
+           END-IF.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE LSUBBDBENCREDSEQ.
+      *
+       4000-FIM. EXIT.
+      *---------*
