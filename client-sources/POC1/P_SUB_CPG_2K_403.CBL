@@ -0,0 +1,255 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K403.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: RESUMO MENSAL DE CONFORMIDADE LOAS - LE             *
+      *            D/SUB/CPG/2K/401 (CP01) E, PARA CADA REGISTRO COM   *
+      *            CP01-CS-ESP-LOAS = 3 (E ESPECIE LOAS, ESPECIES 87 E *
+      *            88), TOTALIZA QUANTIDADE E VALOR LIQUIDO POR        *
+      *            CP01-CS-UF-OP E CP01-CS-ESPECIE, PARA A REMESSA     *
+      *            MENSAL DE CONFORMIDADE AO MINISTERIO DA CIDADANIA.  *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (VIDE               *
+      *            B/SUB/CPG/2K/401).                                  *
+      *  SAIDA:    LSUBCPG2K403 - RESUMO DE CONFORMIDADE LOAS.         *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT LSUBCPG2K403 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD LSUBCPG2K403.
+        01 LINHA-LSUBCPG2K403     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                     PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-CT-LOAS                 PIC 9(08) VALUE ZEROS.
+       77  WS-VL-LOAS                 PIC 9(12)V99 VALUE ZEROS.
+       77  WS-QTDE-COMBINACOES        PIC 9(03) VALUE ZEROS.
+       77  WS-IX-ACHOU                PIC 9(03) VALUE ZEROS.
+      *
+      *TABELA POR COMBINACAO UF/ESPECIE, MONTADA SOB DEMANDA (NAO HA
+      *GARANTIA DE ORDEM DE UF/ESPECIE NO ARQUIVO DE ENTRADA, ENTAO A
+      *BUSCA E SEQUENCIAL A CADA REGISTRO LOAS). 500 COMBINACOES E MAIS
+      *DO QUE SUFICIENTE PARA 27 UF X ESPECIES 87/88, COM FOLGA PARA
+      *OUTRAS ESPECIES QUE VENHAM A SER CLASSIFICADAS COMO LOAS.
+       01  TABELA-LOAS.
+           05  TB-LOAS OCCURS 500 TIMES
+                       INDEXED BY IX-TB-LOAS.
+               10  TB-LOAS-UF          PIC 9(02).
+               10  TB-LOAS-ESPECIE     PIC 9(03).
+               10  TB-LOAS-QTDE        PIC 9(08) VALUE ZEROS.
+               10  TB-LOAS-VALOR       PIC 9(12)V99 VALUE ZEROS.
+      *
+       01  CAB-01-2K403.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/403".
+           03 FILLER                PIC X(48) VALUE
+              "RESUMO MENSAL DE CONFORMIDADE LOAS".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K403.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K403.
+           03 FILLER                PIC X(04) VALUE "UF: ".
+           03 DET-UF                 PIC 9(02).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(09) VALUE "ESPECIE: ".
+           03 DET-ESPECIE            PIC 9(03).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "QUANTIDADE:".
+           03 DET-QTDE               PIC ZZ.ZZZ.ZZ9.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(07) VALUE "VALOR: ".
+           03 DET-VALOR              PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+       01  TRAILER-2K403.
+           03 TEXTO-TRL-2K403       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K403          PIC ZZ.ZZZ.ZZ9.
+      *
+       01  TRAILER-VL-2K403.
+           03 TEXTO-TRL-VL-2K403    PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 VL-TRL-2K403          PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-RELATORIO
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN OUTPUT LSUBCPG2K403.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           IF CP01-CS-ESP-LOAS EQUAL 3
+              ADD 1 TO WS-CT-LOAS
+              ADD CP01-VL-LIQUIDO-CRED TO WS-VL-LOAS
+              PERFORM 2100-ACUMULA-LOAS
+                 THRU 2100-FIM
+           END-IF.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+      *PROCURA A COMBINACAO UF/ESPECIE NA TABELA; SE NAO ACHAR, CRIA
+      *UMA ENTRADA NOVA. BUSCA SEQUENCIAL POIS A TABELA E MONTADA SOB
+      *DEMANDA, SEM ORDENACAO.
+       2100-ACUMULA-LOAS.
+      *---------------------*
+      *
+           MOVE ZEROS TO WS-IX-ACHOU.
+           PERFORM VARYING IX-TB-LOAS FROM 1 BY 1
+                     UNTIL IX-TB-LOAS GREATER WS-QTDE-COMBINACOES
+              IF TB-LOAS-UF (IX-TB-LOAS) EQUAL CP01-CS-UF-OP
+                 AND TB-LOAS-ESPECIE (IX-TB-LOAS)
+                                      EQUAL CP01-CS-ESPECIE
+                 SET WS-IX-ACHOU TO IX-TB-LOAS
+              END-IF
+           END-PERFORM.
+      *
+           IF WS-IX-ACHOU EQUAL ZEROS
+              ADD 1 TO WS-QTDE-COMBINACOES
+              SET IX-TB-LOAS TO WS-QTDE-COMBINACOES
+              MOVE CP01-CS-UF-OP      TO TB-LOAS-UF (IX-TB-LOAS)
+              MOVE CP01-CS-ESPECIE    TO TB-LOAS-ESPECIE (IX-TB-LOAS)
+           ELSE
+              SET IX-TB-LOAS TO WS-IX-ACHOU
+           END-IF.
+      *
+           ADD 1 TO TB-LOAS-QTDE (IX-TB-LOAS).
+           ADD CP01-VL-LIQUIDO-CRED TO TB-LOAS-VALOR (IX-TB-LOAS).
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-RELATORIO.
+      *---------------------*
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K403 FROM CAB-01-2K403 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K403 FROM CAB-02-2K403 AFTER 1.
+      *
+           PERFORM VARYING IX-TB-LOAS FROM 1 BY 1
+                     UNTIL IX-TB-LOAS GREATER WS-QTDE-COMBINACOES
+              MOVE SPACES TO DET-2K403
+              MOVE TB-LOAS-UF (IX-TB-LOAS)      TO DET-UF
+              MOVE TB-LOAS-ESPECIE (IX-TB-LOAS) TO DET-ESPECIE
+              MOVE TB-LOAS-QTDE (IX-TB-LOAS)    TO DET-QTDE
+              MOVE TB-LOAS-VALOR (IX-TB-LOAS)   TO DET-VALOR
+              WRITE LINHA-LSUBCPG2K403 FROM DET-2K403 AFTER 1
+           END-PERFORM.
+      *
+           MOVE SPACES TO TRAILER-2K403.
+           MOVE "TOTAL DE REGISTROS LIDOS                     " TO
+                                                     TEXTO-TRL-2K403.
+           MOVE WS-TOTAL-LIDOS      TO QT-TRL-2K403.
+           WRITE LINHA-LSUBCPG2K403 FROM TRAILER-2K403 AFTER 2.
+      *
+           MOVE "TOTAL DE CREDITOS LOAS                       " TO
+                                                     TEXTO-TRL-2K403.
+           MOVE WS-CT-LOAS          TO QT-TRL-2K403.
+           WRITE LINHA-LSUBCPG2K403 FROM TRAILER-2K403 AFTER 1.
+      *
+           MOVE SPACES TO TRAILER-VL-2K403.
+           MOVE "VALOR TOTAL DE CREDITOS LOAS                 " TO
+                                                  TEXTO-TRL-VL-2K403.
+           MOVE WS-VL-LOAS          TO VL-TRL-2K403.
+           WRITE LINHA-LSUBCPG2K403 FROM TRAILER-VL-2K403 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE LSUBCPG2K403.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
