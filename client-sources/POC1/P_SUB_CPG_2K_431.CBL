@@ -0,0 +1,327 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K431.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CONCILIAR AS RUBRICAS EXCEDENTES DE D/SUB/CPG/2K/430*
+      *            (CP430, ATE 13 RUBRICAS ALEM DAS 2 GRAVADAS NO      *
+      *            PROPRIO CP01) COM O MOVIMENTO DE CREDITO CP01 (VIDE *
+      *            D/SUB/CPG/2K/401), PARA GARANTIR QUE NENHUMA        *
+      *            RUBRICA EXCEDENTE FICOU ORFA (SEM CP01              *
+      *            CORRESPONDENTE) E SOMAR O VALOR DAS RUBRICAS        *
+      *            EXCEDENTES POR NB.                                  *
+      *                                                                *
+      *  PREMISSA: DSUBCPG2K401 E DSUBCPG2K430 SAO LIDOS SEQUENCIAL-   *
+      *            MENTE NA MESMA ORDEM CRESCENTE DE CHAVE (DT-MOV-    *
+      *            CREDITO/NU-NB/CS-NATUR-CREDITO/DT-FIM-PERIODO/DT-   *
+      *            INI-PERIODO/ID-NIT/SEQ-REG), JA QUE CP430 E GERADO  *
+      *            COMO ARQUIVO COMPLEMENTAR DO MESMO RUN QUE GRAVA O  *
+      *            CP01 (MESMO PADRAO DE CP50/CP77). SE ISSO NAO FOR   *
+      *            VERDADE, O RESULTADO DESTE PROGRAMA NAO E VALIDO.   *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (CP01, VIDE         *
+      *            B/SUB/CPG/2K/401).                                  *
+      *            DSUBCPG2K430 - D/SUB/CPG/2K/430 (CP430, VIDE        *
+      *            B/SUB/CPG/2K/430).                                  *
+      *  SAIDA:    LSUBCPG2K431 - RELATORIO DE CONCILIACAO.            *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT DSUBCPG2K430 ASSIGN TO DISK.
+           SELECT LSUBCPG2K431 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD DSUBCPG2K430
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/430 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/430 ON PKBDSGF".
+      *
+        FD LSUBCPG2K431.
+        01 LINHA-LSUBCPG2K431     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP01               PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP430              PIC X(03) VALUE "NAO".
+       77  W77-DATA                  PIC 9(08) BINARY.
+       77  WS-CT-MATCH               PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ORFAO               PIC 9(08) VALUE ZEROS.
+       77  WS-VL-RUBRICA-TOTAL       PIC 9(12)V99 VALUE ZEROS.
+       77  WS-IX-RUBRICA             PIC 9(02).
+      *
+      *CHAVE DE CP01 E CP430 SAO ESTRUTURALMENTE IGUAIS (MESMOS
+      *CAMPOS/TAMANHOS), SO QUE CP430 USA COMP E CP01 NAO; PARA
+      *COMPARAR EM UM PERFORM MERGE-MATCH, COPIA-SE OS DOIS PARA
+      *AREAS DE TRABALHO NO MESMO FORMATO DISPLAY.
+       01  WS-CHAVE-CP01.
+           03 WS-CP01-DT-MOV-CREDITO     PIC 9(08).
+           03 WS-CP01-NU-NB              PIC 9(10).
+           03 WS-CP01-CS-NATUR-CREDITO   PIC 9(02).
+           03 WS-CP01-DT-FIM-PERIODO     PIC 9(08).
+           03 WS-CP01-DT-INI-PERIODO     PIC 9(08).
+           03 WS-CP01-ID-NIT             PIC 9(10).
+           03 WS-CP01-SEQ-REG            PIC 9(09).
+      *
+       01  WS-CHAVE-CP430.
+           03 WS-CP430-DT-MOV-CREDITO    PIC 9(08).
+           03 WS-CP430-NU-NB             PIC 9(10).
+           03 WS-CP430-CS-NATUR-CREDITO  PIC 9(02).
+           03 WS-CP430-DT-FIM-PERIODO    PIC 9(08).
+           03 WS-CP430-DT-INI-PERIODO    PIC 9(08).
+           03 WS-CP430-ID-NIT            PIC 9(10).
+           03 WS-CP430-SEQ-REG           PIC 9(09).
+      *
+       01  CAB-01-2K431.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/431".
+           03 FILLER                PIC X(48) VALUE
+              "CONCILIACAO DE RUBRICAS EXCEDENTES X CP01".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K431.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K431.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                PIC 9(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 DET-SITUACAO          PIC X(45).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(14) VALUE "VL RUBRICAS: ".
+           03 DET-VALOR             PIC ZZZ.ZZZ.ZZ9,99.
+      *
+       01  TRAILER-2K431.
+           03 TEXTO-TRL-2K431       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K431          PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP-MERGE
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP430 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN INPUT  DSUBCPG2K430.
+           OPEN OUTPUT LSUBCPG2K431.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K431 FROM CAB-01-2K431 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K431 FROM CAB-02-2K431 AFTER 1.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+           PERFORM 9010-LE-CP430
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP-MERGE.
+      *---------------*
+      *
+           PERFORM 2100-AVANCA-CP01
+              THRU 2100-FIM.
+      *
+           IF WS-EOF-CP01 EQUAL "SIM" OR
+              WS-CHAVE-CP01 GREATER WS-CHAVE-CP430
+              ADD 1 TO WS-CT-ORFAO
+              PERFORM 2200-GRAVA-ORFAO
+                 THRU 2200-FIM
+           ELSE
+              ADD 1 TO WS-CT-MATCH
+              PERFORM 2300-SOMA-RUBRICAS
+                 THRU 2300-FIM
+              PERFORM 2400-GRAVA-MATCH
+                 THRU 2400-FIM
+           END-IF.
+      *
+           PERFORM 9010-LE-CP430
+              THRU 9010-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-AVANCA-CP01.
+      *----------------*
+      *
+      *ANDA COM O CP01 ENQUANTO SUA CHAVE FOR MENOR QUE A CHAVE
+      *CORRENTE DO CP430, PROCURANDO O CP01 CORRESPONDENTE.
+           PERFORM UNTIL WS-EOF-CP01 EQUAL "SIM"
+                      OR WS-CHAVE-CP01 NOT LESS WS-CHAVE-CP430
+              PERFORM 9000-LE-CP01
+                 THRU 9000-FIM
+           END-PERFORM.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       2200-GRAVA-ORFAO.
+      *----------------*
+      *
+           MOVE SPACES TO DET-2K431.
+           MOVE WS-CP430-NU-NB TO DET-NB.
+           MOVE "RUBRICA EXCEDENTE SEM CP01 CORRESPONDENTE" TO
+                                                     DET-SITUACAO.
+           PERFORM 2300-SOMA-RUBRICAS
+              THRU 2300-FIM.
+           MOVE WS-VL-RUBRICA-TOTAL TO DET-VALOR.
+           WRITE LINHA-LSUBCPG2K431 FROM DET-2K431 AFTER 1.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       2300-SOMA-RUBRICAS.
+      *-------------------*
+      *
+           MOVE ZEROS TO WS-VL-RUBRICA-TOTAL.
+      *
+           PERFORM VARYING WS-IX-RUBRICA FROM 1 BY 1
+                     UNTIL WS-IX-RUBRICA GREATER 13
+              IF CP430-CS-RUBRICA (WS-IX-RUBRICA) NOT EQUAL ZEROS
+                 ADD CP430-VL-RUBRICA (WS-IX-RUBRICA)
+                                     TO WS-VL-RUBRICA-TOTAL
+              END-IF
+           END-PERFORM.
+      *
+       2300-FIM. EXIT.
+      *---------*
+      *
+       2400-GRAVA-MATCH.
+      *----------------*
+      *
+           MOVE SPACES TO DET-2K431.
+           MOVE WS-CP430-NU-NB TO DET-NB.
+           MOVE "RUBRICAS EXCEDENTES CONCILIADAS COM CP01" TO
+                                                     DET-SITUACAO.
+           MOVE WS-VL-RUBRICA-TOTAL TO DET-VALOR.
+           WRITE LINHA-LSUBCPG2K431 FROM DET-2K431 AFTER 1.
+      *
+       2400-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-2K431.
+           MOVE "TOTAL DE RUBRICAS CONCILIADAS COM CP01       " TO
+                                                     TEXTO-TRL-2K431.
+           MOVE WS-CT-MATCH TO QT-TRL-2K431.
+           WRITE LINHA-LSUBCPG2K431 FROM TRAILER-2K431 AFTER 2.
+      *
+           MOVE "TOTAL DE RUBRICAS EXCEDENTES ORFAS (SEM CP01)" TO
+                                                     TEXTO-TRL-2K431.
+           MOVE WS-CT-ORFAO TO QT-TRL-2K431.
+           WRITE LINHA-LSUBCPG2K431 FROM TRAILER-2K431 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE DSUBCPG2K430.
+           CLOSE LSUBCPG2K431.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF-CP01
+           NOT AT END
+                MOVE CP01-DT-MOV-CREDITO   TO WS-CP01-DT-MOV-CREDITO
+                MOVE CP01-NU-NB            TO WS-CP01-NU-NB
+                MOVE CP01-CS-NATUR-CREDITO TO WS-CP01-CS-NATUR-CREDITO
+                MOVE CP01-DT-FIM-PERIODO   TO WS-CP01-DT-FIM-PERIODO
+                MOVE CP01-DT-INI-PERIODO   TO WS-CP01-DT-INI-PERIODO
+                MOVE CP01-ID-NIT           TO WS-CP01-ID-NIT
+                MOVE CP01-SEQ-REG          TO WS-CP01-SEQ-REG
+           END-READ.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-CP430.
+      *-------------*
+      *
+           READ DSUBCPG2K430
+                AT END MOVE "SIM" TO WS-EOF-CP430
+           NOT AT END
+                MOVE CP430-DT-MOV-CREDITO   TO WS-CP430-DT-MOV-CREDITO
+                MOVE CP430-NU-NB            TO WS-CP430-NU-NB
+                MOVE CP430-CS-NATUR-CREDITO
+                                        TO WS-CP430-CS-NATUR-CREDITO
+                MOVE CP430-DT-FIM-PERIODO
+                                        TO WS-CP430-DT-FIM-PERIODO
+                MOVE CP430-DT-INI-PERIODO
+                                        TO WS-CP430-DT-INI-PERIODO
+                MOVE CP430-ID-NIT           TO WS-CP430-ID-NIT
+                MOVE CP430-SEQ-REG          TO WS-CP430-SEQ-REG
+           END-READ.
+      *
+       9010-FIM. EXIT.
+      *---------*
