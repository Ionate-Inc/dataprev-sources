@@ -0,0 +1,365 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K451.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: RELATORIO DE AGING DE PRAZO DE VALIDACAO - LE       *
+      *            D/SUB/CPG/2K/450 (CP50) E, PARA CADA CREDITO AINDA  *
+      *            NAO VALIDADO (CP50-DT-VALIDACAO-CRED = ZEROS) COM   *
+      *            PRAZO LIMITE DEFINIDO (CP50-DT-LIM-VALIDACAO),      *
+      *            CALCULA HA QUANTOS DIAS O PRAZO VENCEU E CLASSIFICA *
+      *            EM FAIXAS DE ATRASO PARA A OPERACAO PRIORIZAR OS    *
+      *            CASOS MAIS ANTIGOS.                                 *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K450 - D/SUB/CPG/2K/450 (CP50, VIDE         *
+      *            B/SUB/CPG/2K/450).                                  *
+      *  PARAMETRO DE JOB (OPCIONAL): WS-PAR-DECODE = "DESC" IMPRIME,  *
+      *            PARA CADA NB, O MOTIVO DE SOLICITACAO E OS MOTIVOS  *
+      *            DE PENDENCIA JA TRADUZIDOS PARA DESCRICAO (VIDE     *
+      *            B/SUB/CPG/2K/450/MOTIVOS), EM VEZ DOS CODIGOS       *
+      *            NUMERICOS CRUS - PARA A EQUIPE QUE TRIA A FILA DE   *
+      *            PENDENCIA NAO PRECISAR DECORAR CODIGO. QUALQUER     *
+      *            OUTRO VALOR (INCLUSIVE SPACES) MANTEM O RELATORIO   *
+      *            ORIGINAL, SEM AS LINHAS DE DESCRICAO.               *
+      *  SAIDA:    LSUBCPG2K451 - RELATORIO DE AGING DE VALIDACAO.     *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K450 ASSIGN TO DISK.
+           SELECT LSUBCPG2K451 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K450
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/450 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/450 ON PKBDSGF".
+      *
+        FD LSUBCPG2K451.
+        01 LINHA-LSUBCPG2K451     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+           COPY "*B/SUB/CPG/2K/450/MOTIVOS ON PKBDSGF".
+      *
+       01  WS-EOF                    PIC X(03) VALUE "NAO".
+       77  WS-PAR-DECODE              PIC X(04).
+       77  W77-DATA                  PIC 9(08) BINARY.
+       77  WS-DIAS-HOJE              PIC 9(05) BINARY.
+       77  WS-DIAS-LIMITE            PIC 9(05) BINARY.
+       77  WS-DIAS-ATRASO            PIC S9(05).
+       77  WS-IX-MOT-PEND            PIC 9(02) VALUE ZEROS.
+      *
+       77  WS-CT-NO-PRAZO            PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ATRASO-1-15         PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ATRASO-16-30        PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ATRASO-31-60        PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ATRASO-61-MAIS      PIC 9(08) VALUE ZEROS.
+      *
+       01  CAB-01-2K451.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/451".
+           03 FILLER                PIC X(48) VALUE
+              "AGING DE PRAZO DE VALIDACAO DE CREDITO".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K451.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K451.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                PIC 9(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(18) VALUE
+              "DIAS DE ATRASO: ".
+           03 DET-DIAS-ATRASO       PIC ZZZZ9.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 DET-SITUACAO          PIC X(20).
+      *
+       01  TRAILER-2K451.
+           03 TEXTO-TRL-2K451       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K451          PIC ZZ.ZZZ.ZZ9.
+      *
+       01  DET-MOTIVO-2K451.
+           03 FILLER                PIC X(07) VALUE SPACES.
+           03 FILLER                PIC X(17) VALUE
+              "MOTIVO SOLIC.: ".
+           03 DETM-DESCRICAO        PIC X(30).
+      *
+       01  DET-PENDENCIA-2K451.
+           03 FILLER                PIC X(07) VALUE SPACES.
+           03 FILLER                PIC X(17) VALUE
+              "MOT. PENDENCIA: ".
+           03 DETP-DESCRICAO        PIC X(31).
+      *
+      *=================*
+       PROCEDURE DIVISION
+            USING WS-PAR-DECODE.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K450.
+           OPEN OUTPUT LSUBCPG2K451.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           CALL "ZDSEC4 IN DTP/L1" USING W77-DATA GIVING WS-DIAS-HOJE.
+      *
+           WRITE LINHA-LSUBCPG2K451 FROM CAB-01-2K451 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K451 FROM CAB-02-2K451 AFTER 1.
+      *
+           PERFORM 9000-LE-CP50
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+      *SO CLASSIFICA CREDITOS AINDA PENDENTES DE VALIDACAO, COM PRAZO
+      *LIMITE DEFINIDO.
+           IF CP50-DT-VALIDACAO-CRED EQUAL ZEROS
+              AND CP50-DT-LIM-VALIDACAO NOT EQUAL ZEROS
+              PERFORM 2100-CLASSIFICA-AGING
+                 THRU 2100-FIM
+           END-IF.
+      *
+           PERFORM 9000-LE-CP50
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-CLASSIFICA-AGING.
+      *----------------------*
+      *
+           CALL "ZDSEC4 IN DTP/L1" USING CP50-DT-LIM-VALIDACAO
+                        GIVING  WS-DIAS-LIMITE.
+      *
+           COMPUTE WS-DIAS-ATRASO = WS-DIAS-HOJE - WS-DIAS-LIMITE.
+      *
+           MOVE SPACES TO DET-2K451.
+           MOVE CP50-NU-NB       TO DET-NB.
+      *
+           EVALUATE TRUE
+              WHEN WS-DIAS-ATRASO NOT GREATER ZEROS
+                 ADD 1 TO WS-CT-NO-PRAZO
+                 MOVE ZEROS         TO DET-DIAS-ATRASO
+                 MOVE "NO PRAZO"    TO DET-SITUACAO
+              WHEN WS-DIAS-ATRASO NOT GREATER 15
+                 ADD 1 TO WS-CT-ATRASO-1-15
+                 MOVE WS-DIAS-ATRASO TO DET-DIAS-ATRASO
+                 MOVE "ATRASO 1-15 DIAS"  TO DET-SITUACAO
+              WHEN WS-DIAS-ATRASO NOT GREATER 30
+                 ADD 1 TO WS-CT-ATRASO-16-30
+                 MOVE WS-DIAS-ATRASO TO DET-DIAS-ATRASO
+                 MOVE "ATRASO 16-30 DIAS" TO DET-SITUACAO
+              WHEN WS-DIAS-ATRASO NOT GREATER 60
+                 ADD 1 TO WS-CT-ATRASO-31-60
+                 MOVE WS-DIAS-ATRASO TO DET-DIAS-ATRASO
+                 MOVE "ATRASO 31-60 DIAS" TO DET-SITUACAO
+              WHEN OTHER
+                 ADD 1 TO WS-CT-ATRASO-61-MAIS
+                 MOVE WS-DIAS-ATRASO TO DET-DIAS-ATRASO
+                 MOVE "ATRASO 61+ DIAS"   TO DET-SITUACAO
+           END-EVALUATE.
+      *
+           WRITE LINHA-LSUBCPG2K451 FROM DET-2K451 AFTER 1.
+      *
+           IF WS-PAR-DECODE EQUAL "DESC"
+              PERFORM 2200-IMPRIME-DECODE
+                 THRU 2200-FIM
+           END-IF.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       2200-IMPRIME-DECODE.
+      *---------------------*
+      *
+      *IMPRIME O MOTIVO DE SOLICITACAO E OS MOTIVOS DE PENDENCIA DESTE
+      *CP50 JA TRADUZIDOS, QUANDO WS-PAR-DECODE = "DESC".
+           PERFORM 2210-BUSCA-MOTIVO-SOLIC
+              THRU 2210-FIM.
+      *
+           MOVE SPACES TO DET-MOTIVO-2K451.
+           IF WS-MOTIVO-SOLIC-ENCONTRADO EQUAL 1
+              MOVE MOTSOL-DESCRICAO (WS-IX-MOTIVO-SOLIC)
+                                       TO DETM-DESCRICAO
+           ELSE
+              MOVE "CODIGO NAO CADASTRADO"
+                                       TO DETM-DESCRICAO
+           END-IF.
+           WRITE LINHA-LSUBCPG2K451 FROM DET-MOTIVO-2K451 AFTER 1.
+      *
+           PERFORM VARYING WS-IX-MOT-PEND FROM 1 BY 1
+                     UNTIL WS-IX-MOT-PEND GREATER CP50-QT-MOT-PENDENCIA
+              PERFORM 2220-BUSCA-MOT-PENDENCIA
+                 THRU 2220-FIM
+              MOVE SPACES TO DET-PENDENCIA-2K451
+              IF WS-MOT-PENDENCIA-ENCONTRADO EQUAL 1
+                 MOVE MOTPEN-DESCRICAO (WS-IX-MOT-PENDENCIA)
+                                          TO DETP-DESCRICAO
+              ELSE
+                 MOVE "CODIGO NAO CADASTRADO"
+                                          TO DETP-DESCRICAO
+              END-IF
+              WRITE LINHA-LSUBCPG2K451 FROM DET-PENDENCIA-2K451 AFTER 1
+           END-PERFORM.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       2210-BUSCA-MOTIVO-SOLIC.
+      *------------------------*
+      *
+      *PROCURA CP50-CS-MOTIVO-SOLIC NA TABELA-MOTIVO-SOLIC. SE ACHAR,
+      *DEIXA A LINHA EM MOTSOL-TAB (WS-IX-MOTIVO-SOLIC) E LIGA
+      *WS-MOTIVO-SOLIC-ENCONTRADO. MESMO MODELO DE 1020-BUSCA-CAMPANHA
+      *DO PSUBCPG052SPGUNI.
+           MOVE 0 TO WS-MOTIVO-SOLIC-ENCONTRADO.
+           PERFORM VARYING WS-IX-MOTIVO-SOLIC FROM 1 BY 1
+                     UNTIL WS-IX-MOTIVO-SOLIC GREATER
+                                             WS-QTDE-MOTIVO-SOLIC
+                        OR WS-MOTIVO-SOLIC-ENCONTRADO EQUAL 1
+              IF MOTSOL-CS-MOTIVO-SOLIC (WS-IX-MOTIVO-SOLIC)
+                              EQUAL CP50-CS-MOTIVO-SOLIC
+                 MOVE 1 TO WS-MOTIVO-SOLIC-ENCONTRADO
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADO=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA O MOTIVO
+      *CERTO.
+           IF WS-MOTIVO-SOLIC-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-MOTIVO-SOLIC.
+       2210-FIM. EXIT.
+      *---------*
+      *
+       2220-BUSCA-MOT-PENDENCIA.
+      *-------------------------*
+      *
+      *PROCURA CP50-CS-MOT-PENDENCIA (WS-IX-MOT-PEND) NA TABELA-MOT-
+      *PENDENCIA. SE ACHAR, DEIXA A LINHA EM MOTPEN-TAB
+      *(WS-IX-MOT-PENDENCIA) E LIGA WS-MOT-PENDENCIA-ENCONTRADO. MESMO
+      *MODELO DE 1020-BUSCA-CAMPANHA DO PSUBCPG052SPGUNI.
+           MOVE 0 TO WS-MOT-PENDENCIA-ENCONTRADO.
+           PERFORM VARYING WS-IX-MOT-PENDENCIA FROM 1 BY 1
+                     UNTIL WS-IX-MOT-PENDENCIA GREATER
+                                             WS-QTDE-MOT-PENDENCIA
+                        OR WS-MOT-PENDENCIA-ENCONTRADO EQUAL 1
+              IF MOTPEN-CS-MOT-PENDENCIA (WS-IX-MOT-PENDENCIA)
+                    EQUAL CP50-CS-MOT-PENDENCIA (WS-IX-MOT-PEND)
+                 MOVE 1 TO WS-MOT-PENDENCIA-ENCONTRADO
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADO=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA A PENDENCIA
+      *CERTA.
+           IF WS-MOT-PENDENCIA-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-MOT-PENDENCIA.
+       2220-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-2K451.
+           MOVE "PENDENTES NO PRAZO                           " TO
+                                                     TEXTO-TRL-2K451.
+           MOVE WS-CT-NO-PRAZO TO QT-TRL-2K451.
+           WRITE LINHA-LSUBCPG2K451 FROM TRAILER-2K451 AFTER 2.
+      *
+           MOVE "PENDENTES COM ATRASO DE 1 A 15 DIAS           " TO
+                                                     TEXTO-TRL-2K451.
+           MOVE WS-CT-ATRASO-1-15 TO QT-TRL-2K451.
+           WRITE LINHA-LSUBCPG2K451 FROM TRAILER-2K451 AFTER 1.
+      *
+           MOVE "PENDENTES COM ATRASO DE 16 A 30 DIAS          " TO
+                                                     TEXTO-TRL-2K451.
+           MOVE WS-CT-ATRASO-16-30 TO QT-TRL-2K451.
+           WRITE LINHA-LSUBCPG2K451 FROM TRAILER-2K451 AFTER 1.
+      *
+           MOVE "PENDENTES COM ATRASO DE 31 A 60 DIAS          " TO
+                                                     TEXTO-TRL-2K451.
+           MOVE WS-CT-ATRASO-31-60 TO QT-TRL-2K451.
+           WRITE LINHA-LSUBCPG2K451 FROM TRAILER-2K451 AFTER 1.
+      *
+           MOVE "PENDENTES COM ATRASO DE 61 DIAS OU MAIS       " TO
+                                                     TEXTO-TRL-2K451.
+           MOVE WS-CT-ATRASO-61-MAIS TO QT-TRL-2K451.
+           WRITE LINHA-LSUBCPG2K451 FROM TRAILER-2K451 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K450.
+           CLOSE LSUBCPG2K451.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP50.
+      *------------*
+      *
+           READ DSUBCPG2K450
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
