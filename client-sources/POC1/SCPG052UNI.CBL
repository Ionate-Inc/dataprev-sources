@@ -49,6 +49,11 @@
            SELECT DSUBCPG052SPG     ASSIGN TO DISK.
            SELECT WOFIS          ASSIGN TO DISK.
            SELECT LSUBCPG052A    ASSIGN TO PRINTER.
+           SELECT DSUBCPG052PAB  ASSIGN TO DISK.
+           SELECT DSUBCPG052AUD  ASSIGN TO DISK.
+           SELECT DSUBCPG052CSV  ASSIGN TO DISK.
+           SELECT DSUBCPG052RUB  ASSIGN TO DISK.
+           SELECT DSUBCPG052HIST ASSIGN TO DISK.
       /
       *=============*
        DATA DIVISION.
@@ -91,6 +96,79 @@
         FD LSUBCPG052A.
         01 LINHA052A              PIC X(133).
       *
+      *ARQUIVO DE EXCECAO COM OS REGISTROS DESPREZADOS EM 2900-PAB-SAI
+      *(CREDITOS PAB ZERADOS OU DE BANCO DIFERENTE DE 001), PARA
+      *AUDITORIA POSTERIOR SEM DEPENDER DO CONSOLE DO JOB.
+        FD DSUBCPG052PAB
+           RECORD CONTAINS  1800 CHARACTERS
+           BLOCK  CONTAINS    10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/052/PAB ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG052PAB      PIC X(1800).
+      *
+      *ARQUIVO DE AUDITORIA COM AS MENSAGENS DE EXCECAO EMITIDAS VIA
+      *ZDISPLAY2 (PARAMETRO INVALIDO, ERRO DE LOCK, DESPREZO DE PAB,
+      *RESTART), PARA CONSULTA POSTERIOR AO TERMINO DO JOB.
+        FD DSUBCPG052AUD
+           RECORD CONTAINS  100 CHARACTERS
+           BLOCK  CONTAINS    10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/052/AUD ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG052AUD.
+           03 AUD-DATA               PIC 9(08).
+           03 AUD-HORA               PIC 9(06).
+           03 AUD-CS-ROT-GER-CRED    PIC 9(02).
+           03 AUD-MSG1               PIC X(75).
+           03 AUD-MSG2               PIC X(15).
+      *
+      *EXTRATO DELIMITADO (CSV) COM OS MESMOS TOTAIS DO RESUMO
+      *LSUBCPG052A/WOFIS (LIDOS, GRAVADOS, VALOR LIQUIDO, QUEBRA
+      *SEAS, IR RETIDO), PARA ANALYTICS/BI IMPORTAR SEM RETRABALHO
+      *MANUAL A PARTIR DO RELATORIO IMPRESSO.
+        FD DSUBCPG052CSV
+           RECORD CONTAINS  200 CHARACTERS
+           BLOCK  CONTAINS    10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/052/CSV ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG052CSV      PIC X(200).
+      *
+      *ARQUIVO DE EXCECAO COM OS DETALHES CUJA RUBRICA NAO CONSTA NA
+      *LISTA AUTORIZADA DO HEADER (SPG51-LISTA-RUBRICA-H), GRAVADOS EM
+      *2080-VALIDA-RUBRICAS, PARA AUDITORIA POSTERIOR SEM DEPENDER DO
+      *CONSOLE DO JOB (MESMO MODELO DE DSUBCPG052PAB).
+        FD DSUBCPG052RUB
+           RECORD CONTAINS  1800 CHARACTERS
+           BLOCK  CONTAINS    10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/052/RUB ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG052RUB      PIC X(1800).
+      *
+      *HISTORICO DE TEMPO GASTO POR ROTINA, UM REGISTRO POR RUN,
+      *ACRESCENTADO (OPEN EXTEND) AO FINAL DO ARQUIVO EXISTENTE EM VEZ
+      *DE SOBRESCREVER, PARA PODER ACOMPANHAR AO LONGO DO TEMPO SE A
+      *JANELA DE BATCH DE CADA ROTINA (ALTE/CONC/MANU/ETC) ESTA
+      *AUMENTANDO, SEM DEPENDER DE GARIMPAR RELATORIOS IMPRESSOS
+      *ANTIGOS (VIDE 3000-EMITIR-RELATORIO).
+        FD DSUBCPG052HIST
+           RECORD CONTAINS   50 CHARACTERS
+           BLOCK  CONTAINS   10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/052/HIST ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG052HIST.
+           03 HIST-DATA               PIC 9(08).
+           03 HIST-CS-ROT-GER-CRED    PIC 9(02).
+           03 HIST-MOV-CREDITO        PIC X(04).
+           03 HIST-HORA-INICIO        PIC 9(06).
+           03 HIST-HORA-FIM           PIC 9(06).
+           03 HIST-TEMPO-GASTO        PIC 9(06).
+      *(1) = TEMPO GASTO VALIDO. (0) = SSUBLIB2K601 DEVOLVEU PERIODO
+      *INVERTIDO (WS-STATUS-ESTIMATIVA NOT EQUAL 0) - HIST-TEMPO-GASTO
+      *ZERADO NAO REPRESENTA UM RUN INSTANTANEO E DEVE SER IGNORADO/
+      *SINALIZADO POR QUEM CONSOME ESTA TENDENCIA (VIDE
+      *3000-EMITIR-RELATORIO).
+           03 HIST-IN-TEMPO-VALIDO    PIC 9(01).
+           03 FILLER                  PIC X(17).
+      *
       /
        DATA-BASE SECTION.
       *******************
@@ -112,12 +190,48 @@
        77 WS-EOF                         PIC X(03) VALUE "NAO".
       $SET MAP
        77 WS-REGS-LIDOS                  PIC 9(08) VALUE ZEROS BINARY.
-       77 WS-REGS-CHECKPOINT             PIC 9(08) VALUE ZEROS BINARY.
+      *WS-REGS-CHECKPOINT E WS-CHECKPOINT-INTERVALO AGORA VEM DA COPY
+      *B/DTP/PAD/01/CHECKPOINT/WS (REQUEST 029).
        77 WS-REGS-GRAVADOS               PIC 9(08) VALUE ZEROS BINARY.
+      *QUANTOS DETALHES CHEGARAM A 2000-LOOP (AUTORIZADOS OU NAO) -
+      *USADO POR 9020-REPOSICIONA-RESTART PARA REPOSICIONAR
+      *DSUBCPG051SPG NUMA RESUBMISSAO. DISTINTO DE WS-REGS-GRAVADOS,
+      *QUE DESDE A VALIDACAO DE RUBRICA (2080-VALIDA-RUBRICAS) SO CONTA
+      *O QUE FOI REALMENTE ESCRITO EM DSUBCPG052SPG.
+       77 WS-REGS-PROCESSADOS            PIC 9(08) VALUE ZEROS BINARY.
        77 WS-REGS-GRAVADOS-SEAS          PIC 9(08) VALUE ZEROS BINARY.
+       77 WS-REGS-RESTART-SKIP           PIC 9(08) VALUE ZEROS BINARY.
+      *LIGADO ENQUANTO 9020-REPOSICIONA-RESTART RELE OS REGISTROS JA
+      *PROCESSADOS ANTES DO ABEND (VIA 9000-LE-CPG051). NESSA JANELA
+      *2900-PAB-SAI NAO REGRAVA DSUBCPG052PAB/AUD PARA OS REGISTROS
+      *PAB DESPREZADOS DO GRUPO PULADO, POIS ESSES JA FORAM GRAVADOS
+      *NO RUN ANTERIOR E SOBREVIVEM AO OPEN EXTEND DO RESTART - SEM
+      *ISSO CADA RESUBMISSAO DUPLICARIA ESSAS LINHAS DE AUDITORIA.
+       77 WS-IN-RESTART-SKIP             PIC 9(01) VALUE 0.
       $RESET MAP
        77 W77-ESQUEMA                    PIC 9(05) BINARY.
        77 WS-PAR-MOV-CREDITO             PIC X(04).
+      *PARAMETRO OPCIONAL DE JOB PARA TESTE/RERUN: "PURG" DISPENSA O
+      *LOCK DE CHECKPOINT (CHECKPOINTTYPE = 0), QUALQUER OUTRO VALOR
+      *(INCLUSIVE BRANCO) MANTEM O LOCK PADRAO DA COPY (CHECKPOINTTYPE
+      *= 1) - VIDE 1000-ABERTURA.
+       77 WS-PAR-CHECKPOINTTYPE          PIC X(04).
+      *PARAMETRO OPCIONAL DE JOB: WS-PAR-GATILHO = "SIM" LIGA O
+      *GATILHO DE VIRADA DE MES (VIDE TABELA-DIA/TB-DIA E O IF DE
+      *WS-DIA-TITLE EM 1000-ABERTURA) - RODANDO NO DIA 1, O TITULO DO
+      *RELATORIO PASSA A MOSTRAR O ULTIMO DIA DO MES ANTERIOR EM VEZ DO
+      *PROPRIO DIA 1. QUALQUER OUTRO VALOR (INCLUSIVE BRANCO) MANTEM O
+      *TITULO COM A DATA CORRENTE, COMPORTAMENTO ATUAL.
+       77 WS-PAR-GATILHO                 PIC X(04).
+      *PARAMETRO OPCIONAL DE JOB: WS-PAR-DRYRUN = "SIM" RODA O JOB EM
+      *MODO SIMULACAO - PROCESSA DSUBCPG051SPG E MONTA OS TOTAIS DE
+      *3000-EMITIR-RELATORIO NORMALMENTE, MAS NAO ABRE DSUBCPG052SPG
+      *PARA OUTPUT (NENHUM WRITE NELE E EXECUTADO) E NAO AVANCA/GRAVA
+      *NU-ULT-SEQ-TP EM BDBENCRED (VIDE 1000-ABERTURA, 9010-ABRE-
+      *DSUBCPG052SPG, 2000-LOOP, 2060-GRAVA-QUEBRA, 10000-GRAVA-HEADER,
+      *11000-GRAVA-TRAILER E 4000-FINALIZA). QUALQUER OUTRO VALOR
+      *(INCLUSIVE BRANCO) MANTEM O COMPORTAMENTO ATUAL DE GRAVACAO.
+       77 WS-PAR-DRYRUN                  PIC X(04).
       ********** UNISYS Y2K - Linha alterada em 28/04/1999 16:45:51
       *77 W77-DATA                       PIC 9(06) BINARY.
        77 W77-DATA                       PIC 9(08) BINARY.
@@ -127,6 +241,7 @@
        77 W77-HORA                       PIC 9(06) BINARY.
        77 W77-HORA-FIM                   PIC 9(06) BINARY.
        77 WS-ESTIMATIVA                  PIC 9(06).
+       77 WS-STATUS-ESTIMATIVA           PIC 9(01).
       ********** UNISYS Y2K - Linha alterada em 28/04/1999 16:45:51
       *77 WS-DATA-INICIO-PROC            PIC 9(06).
        77 WS-DATA-INICIO-PROC            PIC 9(08).
@@ -153,12 +268,42 @@
        77 WS-DT-PROC-CREDITO-ANT         PIC 9(08).
        77 WS-QTDE-AUX                    PIC 9(08).
        77 WS-VALOR-AUX                   PIC 9(15)V99.
+       77 WS-IN-PRIMEIRO-DETALHE         PIC 9(01) VALUE 1.
        77 WS-QTDE-IR-AUX                 PIC 9(08).
        77 WS-VALOR-IR-AUX                PIC 9(15)V99.
        77 WS-QTDE-TOTAL                  PIC 9(08).
        77 WS-QTDE-TOTAL-SEAS             PIC 9(08).
+      *REQUEST 037 - CREDITOS NO EXTERIOR (SPG51-ID-PAIS NOT ZEROS),
+      *ACUMULADOS A PARTE DO TOTAL GERAL PARA UMA LINHA PROPRIA NO
+      *RELATORIO/WOFIS/CSV.
+       77 WS-QTDE-TOTAL-EXTERIOR         PIC 9(08).
+       77 WS-QTDE-GRUPOS-QUEBRA          PIC 9(08).
+      *ACUMULA OS TOTAIS POR SPG51-ID-BANCO PARA GRAVAR NO TRAILER
+      *(SPG51-BANCOS-T) - VIDE 2070-ACUMULA-BANCO-TRAILER.
+       01  WS-TABELA-BANCOS-T.
+           03  WS-BANCO-T OCCURS 50 TIMES.
+               05  WS-ID-BANCO-T            PIC 9(03).
+               05  WS-QTD-REG-BANCO-T       PIC 9(08).
+               05  WS-VL-LIQ-BANCO-T        PIC 9(15)V99.
+       77 WS-QTDE-BANCOS-T                  PIC 9(02) VALUE ZEROS.
+       77 WS-IX-BANCO-T                     PIC 9(02) VALUE ZEROS.
+       77 WS-BANCO-T-ENCONTRADO             PIC 9(01) VALUE 0.
+      *COPIA DA LISTA DE RUBRICAS AUTORIZADAS DO HEADER
+      *(SPG51-LISTA-RUBRICA-H), SALVA EM 10000-GRAVA-HEADER ANTES QUE
+      *A AREA DO HEADER NO FD SEJA SOBRESCRITA PELA PROXIMA LEITURA DE
+      *DETALHE, PARA VALIDACAO EM 2080-VALIDA-RUBRICAS.
+       01  WS-LISTA-RUBRICA-H-SALVA.
+           03  WS-CS-RUBRICA-H-SALVA OCCURS 96 TIMES PIC 9(03).
+       77 WS-IX-RUBRICA                     PIC 9(02) VALUE ZEROS.
+       77 WS-IN-RUBRICA-INVALIDA            PIC 9(01) VALUE 0.
+      *REQUEST 047 - SOMA DE SPG51-VALOR-GRUPO-RUBRICAS DO DETALHE,
+      *PARA CONFERENCIA CONTRA SPG51-VALOR-LIQUIDO EM
+      *2085-VALIDA-SOMA-RUBRICAS.
+       77 WS-SOMA-RUBRICAS                  PIC 9(15)V99 VALUE ZEROS.
+       77 WS-IN-SOMA-RUBRICA-DIVERGENTE     PIC 9(01) VALUE 0.
        77 WS-VALOR-TOTAL                 PIC 9(15)V99.
        77 WS-VALOR-TOTAL-SEAS            PIC 9(15)V99.
+       77 WS-VALOR-TOTAL-EXTERIOR        PIC 9(15)V99.
        77 W77-OFIS-CLASSE                PIC 9(11)  BINARY.
        77 W77-OFIS-PRAZO                 PIC 9(11)  BINARY VALUE 365.
        77 W77-OFIS-RETORNO               PIC S9(11) BINARY.
@@ -181,7 +326,15 @@
        01 WS-OFIS-TITLE             PIC X(030) VA
           "W/SUB/CPG/052/OFIS ON PKDADOS.".
        01 WS-OFIS-REMETENTE         PIC X(012) VA "RCTRLSUB".
-       01 WS-OFIS-LISTA             PIC X(015) VA "SUBCPG051SPG".
+      *LISTA DE DISTRIBUICAO DO MEMO WOFIS. PARA ONBOARDAR UM NOVO
+      *DESTINATARIO (AUDITORIA, COMPLIANCE, ETC), BASTA ACRESCENTAR
+      *UMA LINHA DE 15 POSICOES A TABELA-OFIS-LISTA E AUMENTAR
+      *TB-OFIS-LISTA OCCURS/WS-QTDE-OFIS-LISTA, SEM ALTERAR LOGICA.
+       01 TABELA-OFIS-LISTA         PIC X(015) VA "SUBCPG051SPG".
+       01 TABELA-OFIS-LISTA-R REDEFINES TABELA-OFIS-LISTA.
+          03 TB-OFIS-LISTA          PIC X(015) OCCURS 1 TIMES.
+       77 WS-QTDE-OFIS-LISTA        PIC 9(02) VALUE 1.
+       77 WS-IX-OFIS-LISTA          PIC 9(02) VALUE 0.
        01 WS-OFIS-GAVETA            PIC X(012) VA "ZERO".
        01 WS-OFIS-PASTA             PIC X(012) VA "CPG".
        01 WS-OFIS-ASSUNTO.
@@ -220,6 +373,26 @@
            "312831303130313130313031".
        01  TABELA-DIA-R  REDEFINES  TABELA-DIA.
            03  TB-DIA                       PIC  9(02)  OCCURS 12 TIMES.
+      *
+      *TABELA DE CAMPANHAS DE PAGAMENTO RETROATIVO (ONE-OFF), PARA NAO
+      *TER QUE ABRIR MAIS UM ELSE NO IF DE WS-PAR-MOV-CREDITO A CADA
+      *NOVA CAMPANHA JUDICIAL. PARA ONBOARDAR UMA CAMPANHA NOVA, BASTA
+      *ACRESCENTAR UMA LINHA DE 30 POSICOES A TABELA-CAMPANHAS E
+      *AUMENTAR TB-CAMPANHA OCCURS/WS-QTDE-CAMPANHAS.
+      *LAYOUT DA LINHA: CODIGO(04) CS-ROT-GER-CRED(02) ROTINA-SCF(09)
+      *                 ROTINA-SPG(14) OFFSET-HHHMM(01)
+       01  TABELA-CAMPANHAS                 PIC  X(30)  VALUE
+           "TALI28FSUBCPG53D/SUB/SPG/953/1".
+       01  TABELA-CAMPANHAS-R REDEFINES TABELA-CAMPANHAS.
+           03  TB-CAMPANHA OCCURS 1 TIMES.
+               05  TB-CAMP-CODIGO            PIC X(04).
+               05  TB-CAMP-CS-ROT-GER-CRED   PIC 9(02).
+               05  TB-CAMP-ROTINA-SCF        PIC X(09).
+               05  TB-CAMP-ROTINA-SPG        PIC X(14).
+               05  TB-CAMP-HHHMM-OFFSET      PIC 9(01).
+       77 WS-QTDE-CAMPANHAS                  PIC 9(02) VALUE 1.
+       77 WS-IX-CAMPANHA                     PIC 9(02) VALUE 0.
+       77 WS-CAMPANHA-ENCONTRADA             PIC 9(01) VALUE 0.
 
        01 WS-TITLE-DSUBCPG052.
           03 WS-NOME-ROTINA-SPG       PIC X(14).
@@ -328,11 +501,61 @@
            03 VL-DET1               PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
            03 VL-DET1-R REDEFINES VL-DET1 PIC X(22).
       *
+      *CAPTURA DAS LINHAS DE DETALHE (DET1) JA MONTADAS, PARA QUE O
+      *CORPO DO MEMO WOFIS POSSA SER REGRAVADO UMA VEZ PARA CADA
+      *DESTINATARIO DA TABELA-OFIS-LISTA SEM REPETIR OS MOVEs.
+       01 TABELA-CORPO-WOFIS.
+          03 TB-CORPO-WOFIS        PIC X(80) OCCURS 10 TIMES.
+       77 WS-QTDE-CORPO-WOFIS      PIC 9(02) VALUE ZEROS.
+       77 WS-IX-CORPO-WOFIS        PIC 9(02) VALUE ZEROS.
+      *
+      *CABECALHO E LINHA DE DADOS DO EXTRATO CSV. DELIMITADOR ";" (E
+      *NAO ",") PORQUE SPECIAL-NAMES DECIMAL-POINT IS COMMA JA USA A
+      *VIRGULA COMO SEPARADOR DECIMAL NOS VALORES.
+        01 CAB-CSV-052.
+           03 FILLER                PIC X(40) VALUE
+              "LIDOS;GRAVADOS;BENEFICIOS;VALOR_LIQUIDO;".
+           03 FILLER                PIC X(49) VALUE
+              "GRAVADOS_SEAS;BENEFICIOS_SEAS;VALOR_LIQUIDO_SEAS;".
+           03 FILLER                PIC X(36) VALUE
+              "BENEFICIOS_IR;VALOR_IR;GRUPOS_QUEBRA".
+           03 FILLER                PIC X(38) VALUE
+              ";BENEFICIOS_EXTERIOR;VALOR_LIQUIDO_EXT".
+           03 FILLER                PIC X(05) VALUE SPACES.
+      *
+        01 DET-CSV-052.
+           03 CSV-LIDOS             PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-GRAVADOS          PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-BENEFICIOS        PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-VALOR-LIQUIDO     PIC Z(13)9,99.
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-GRAVADOS-SEAS     PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-BENEFICIOS-SEAS   PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-VALOR-LIQ-SEAS    PIC Z(13)9,99.
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-BENEFICIOS-IR     PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-VALOR-IR          PIC Z(13)9,99.
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-GRUPOS-QUEBRA     PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-BENEFICIOS-EXT    PIC 9(08).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 CSV-VALOR-LIQ-EXT     PIC Z(13)9,99.
+      *
       /
       *=================================================================
        PROCEDURE DIVISION
             USING  W77-ESQUEMA WS-PAR-MOV-CREDITO
-                                     W77-OFIS-CLASSE.
+                               W77-OFIS-CLASSE
+                                     WS-PAR-CHECKPOINTTYPE
+                                     WS-PAR-GATILHO
+                                     WS-PAR-DRYRUN.
       *=================================================================
       *
        DECLARATIVES.
@@ -384,6 +607,9 @@
       *
            PERFORM 10000-GRAVA-HEADER
                THRU 10000-FIM.
+      *
+           PERFORM 9020-REPOSICIONA-RESTART
+              THRU 9020-FIM.
       *
            PERFORM 9000-LE-CPG051
               THRU 9000-FIM.
@@ -391,6 +617,10 @@
            PERFORM 2000-LOOP
               THRU 2000-FIM
              UNTIL WS-EOF EQUAL "SIM".
+      *
+           IF WS-IN-PRIMEIRO-DETALHE EQUAL 0
+              PERFORM 2060-GRAVA-QUEBRA
+                 THRU 2060-FIM.
       *
            PERFORM 11000-GRAVA-TRAILER
                THRU 11000-FIM.
@@ -413,9 +643,36 @@
       *
            CALL "ZHORA IN DTP/L1" GIVING W77-HORA.
            MOVE W77-HORA  TO  WS-HORA-INICIO-PROC.
+      *
+      *EXECUCAO DE TESTE/RERUN: PERMITE DISPENSAR O LOCK DE CHECKPOINT
+      *(CHECKPOINTTYPE = 0/PURGE) SEM RECOMPILAR A COPY, VIA PARAMETRO
+      *DE JOB WS-PAR-CHECKPOINTTYPE = "PURG". QUALQUER OUTRO VALOR
+      *MANTEM O LOCK PADRAO (CHECKPOINTTYPE = 1) JA VINDO DA COPY.
+           IF WS-PAR-CHECKPOINTTYPE EQUAL "PURG"
+              MOVE 0 TO CHECKPOINTTYPE.
+      *
+      *ZERA O ACUMULADOR DE TOTAIS POR BANCO DO TRAILER (VIDE
+      *2070-ACUMULA-BANCO-TRAILER/11000-GRAVA-TRAILER).
+           MOVE ZEROS TO WS-TABELA-BANCOS-T.
       *
            SET DSUBCPG051SPG(FILETYPE) TO 7.
            OPEN INPUT  DSUBCPG051SPG.
+      *NUMA RESUBMISSAO (RESTARTFLAG <> ZEROS) OS REGISTROS JA GRAVADOS
+      *NESTES ARQUIVOS ANTES DO ABEND/CHECKPOINT PRECISAM SOBREVIVER -
+      *OPEN OUTPUT TRUNCARIA O ARQUIVO E DERRUBARIA OS TOTAIS/EXCECOES
+      *JA EMITIDOS, DEIXANDO O TRAILER (WS-REGS-GRAVADOS) DESCASADO DO
+      *CONTEUDO REAL DO ARQUIVO. MESMO CRITERIO JA USADO ABAIXO PARA
+      *DSUBCPG052HIST E EM 9010-ABRE-DSUBCPG052SPG.
+           IF RESTARTFLAG EQUAL ZEROS
+              OPEN OUTPUT DSUBCPG052PAB
+              OPEN OUTPUT DSUBCPG052AUD
+              OPEN OUTPUT DSUBCPG052RUB
+           ELSE
+              OPEN EXTEND DSUBCPG052PAB
+              OPEN EXTEND DSUBCPG052AUD
+              OPEN EXTEND DSUBCPG052RUB
+           END-IF.
+           OPEN EXTEND DSUBCPG052HIST.
       *     MOVE   WS-PAR-MOV-CREDITO TO   WS-ROTINA-TITLE.
       ********** UNISYS Y2K - Linha alterada em 28/04/1999 16:45:52
            ACCEPT WS-DATA-AC         FROM DATE YYYYMMDD.
@@ -423,18 +680,31 @@
            MOVE   WS-MES-AC          TO   WS-MES-TITLE WS-MES-TITLE-M.
            MOVE   WS-DIA-AC          TO   WS-DIA-TITLE.
            MOVE   WS-HHHMM-PROC      TO   WS-HHHMM-TITLE.
-      *GATILHO
-      *     IF WS-DIA-TITLE = 01
-      *        MOVE TB-DIA (WS-MES-AC) TO WS-DIA-TITLE
-      *        COMPUTE WS-MES-TITLE = WS-MES-TITLE - 1
-      *        IF WS-MES-TITLE = ZEROS
-      *           MOVE 12 TO WS-MES-TITLE.
-      *
-      *     IF WS-DIA-TITLE NOT EQUAL 01
-      *        COMPUTE WS-DIA-TITLE = WS-DIA-TITLE - 01.
+      *GATILHO: SE WS-PAR-GATILHO = "SIM" E O RUN CAIU NO DIA 1, O
+      *TITULO DO RELATORIO PASSA A MOSTRAR O ULTIMO DIA DO MES ANTERIOR
+      *(VIA TABELA-DIA/TB-DIA) EM VEZ DO PROPRIO DIA 1.
+           IF WS-PAR-GATILHO EQUAL "SIM"
+              AND WS-DIA-TITLE EQUAL 01
+                 COMPUTE WS-MES-TITLE = WS-MES-TITLE - 1
+                 IF WS-MES-TITLE EQUAL ZEROS
+                    MOVE 12 TO WS-MES-TITLE
+                 END-IF
+                 MOVE TB-DIA (WS-MES-TITLE) TO WS-DIA-TITLE
+           END-IF.
       *
            OPEN UPDATE BDBENCRED.
       *
+           PERFORM 1020-BUSCA-CAMPANHA
+              THRU 1020-FIM.
+      *
+      *MODO DE AJUDA: WS-PAR-MOV-CREDITO EM BRANCO OU "?" LISTA OS
+      *CODIGOS DE MOVIMENTO VALIDOS EM VEZ DE CAIR EM "PARAMETRO
+      *INVALIDO".
+           IF WS-PAR-MOV-CREDITO = SPACES OR WS-PAR-MOV-CREDITO = "?"
+              PERFORM 1010-AJUDA
+                 THRU 1010-FIM
+              SET MYSELF (STATUS) TO -1
+           ELSE
            IF WS-PAR-MOV-CREDITO = "MANU"
               IF WS-IN-SEAS-ANT EQUAL 0
               MOVE "FSUBCPG50" TO WS-NOME-ROTINA-SCF
@@ -483,11 +753,17 @@
                              MOVE  28         TO WS-CS-ROT-GER-CRED
                           ELSE
       *Em 25/05/2019, pagar atrasados de Talidomida - DM.080880.
-                           IF WS-PAR-MOV-CREDITO = "TALI"
-                             MOVE "FSUBCPG53" TO WS-NOME-ROTINA-SCF
-                             MOVE "D/SUB/SPG/953/" TO WS-NOME-ROTINA-SPG
-                             ADD 1 TO WS-HHHMM-TITLE
-                             MOVE  28         TO WS-CS-ROT-GER-CRED
+      *Em 09/2025, generalizado para tabela de campanhas (TABELA-
+      *CAMPANHAS) para nao precisar mais de codigo novo por campanha.
+                           IF WS-CAMPANHA-ENCONTRADA EQUAL 1
+                             MOVE TB-CAMP-ROTINA-SCF (WS-IX-CAMPANHA)
+                                        TO WS-NOME-ROTINA-SCF
+                             MOVE TB-CAMP-ROTINA-SPG (WS-IX-CAMPANHA)
+                                        TO WS-NOME-ROTINA-SPG
+                             ADD  TB-CAMP-HHHMM-OFFSET (WS-IX-CAMPANHA)
+                                        TO WS-HHHMM-TITLE
+                             MOVE TB-CAMP-CS-ROT-GER-CRED
+                                  (WS-IX-CAMPANHA) TO WS-CS-ROT-GER-CRED
                            ELSE
                               IF WS-PAR-MOV-CREDITO = "CALA"
                                 MOVE "D/SUB/SPG/958/"
@@ -502,8 +778,35 @@
                                                      WS-PARAM1-ZDISPLAY,
                                                      WS-PARAM2-ZDISPLAY,
                                                      WS-INTEIRO-ZDISPLAY
+                                PERFORM 9030-GRAVA-AUDITORIA
+                                   THRU 9030-FIM
                           SET MYSELF (STATUS) TO -1.
       *
+      *REQUEST 036 - RESERVA/CONFIRMACAO IMEDIATA DO SEQUENCIAL (2
+      *FASES). ANTES, O NU-ULT-SEQ-TP SO ERA GRAVADO (STORE/END-
+      *TRANSACTION) LA NO FINAL DO JOB (4000-FINALIZA), OU SEJA, A
+      *TRANSACAO FICAVA ABERTA DURANTE TODO O PROCESSAMENTO DE
+      *DSUBCPG051SPG/DSUBCPG052SPG - UM ABEND NESSE MEIO TEMPO NAO
+      *DEIXAVA NENHUM RASTRO DE QUE UM NUMERO JA HAVIA SIDO RESERVADO,
+      *EXIGINDO CONFERENCIA MANUAL EM BDBENCRED ANTES DE RESUBMETER.
+      *AGORA A RESERVA E CONFIRMADA (STORE/END-TRANSACTION) NA HORA,
+      *LOGO NA ABERTURA, ANTES DE ABRIR DSUBCPG052SPG (9010-ABRE-
+      *DSUBCPG052SPG) - SO SE FAZ ISSO QUANDO RESTARTFLAG = ZEROS
+      *(JOB NOVO). NUMA RESUBMISSAO (RESTARTFLAG <> ZEROS) O NUMERO
+      *JA RESERVADO NA TENTATIVA ANTERIOR NAO E RESERVADO DE NOVO: O
+      *PROPRIO MECANISMO PADRAO DE CHECKPOINT/RESTART DO A-SERIES JA
+      *RESTAURA O CONTEUDO DE WORKING-STORAGE (INCLUSIVE WS-
+      *SEQUENCIAL-TITLE-SCF/WS-DATA-TITLE-SCF/WS-HORA-TITLE-SCF) TAL
+      *COMO ESTAVA NO ULTIMO CHECKPOINT - O MESMO PRINCIPIO JA USADO
+      *AQUI PARA WS-REGS-GRAVADOS EM 9020-REPOSICIONA-RESTART. ASSIM,
+      *A RESUBMISSAO CONTINUA GRAVANDO NO MESMO DSUBCPG052SPG COM O
+      *MESMO SEQUENCIAL JA CONFIRMADO, SEM CORRER O RISCO DE RESERVAR
+      *(E DUPLICAR) UM NUMERO NOVO.
+      *EM MODO DRYRUN (WS-PAR-DRYRUN = "SIM") A RESERVA DE SEQUENCIAL
+      *NAO E FEITA - O JOB NAO PODE AVANCAR NU-ULT-SEQ-TP EM BDBENCRED
+      *SO PARA PRODUZIR UMA PREVIA (VIDE REQUEST 046).
+           IF RESTARTFLAG EQUAL ZEROS
+              AND WS-PAR-DRYRUN NOT EQUAL "SIM"
 
            BEGIN-TRANSACTION NO-AUDIT DS-RESTART.
 
@@ -525,6 +828,8 @@
                                                  WS-PARAM1-ZDISPLAY,
                                                  WS-PARAM2-ZDISPLAY,
                                                  WS-INTEIRO-ZDISPLAY
+                      PERFORM 9030-GRAVA-AUDITORIA
+                         THRU 9030-FIM
                       CALL SYSTEM DMTERMINATE.
       *
            MOVE    WS-DATA-TITLE TO WS-DATA-TITLE-SCF.
@@ -532,6 +837,19 @@
 
            COMPUTE WS-SEQUENCIAL-TITLE-SCF = NU-ULT-SEQ-TP + 1.
 
+      *CONFIRMA (STORE/END-TRANSACTION) A RESERVA NA HORA, EM VEZ DE
+      *DEIXAR A TRANSACAO ABERTA ATE O 4000-FINALIZA (VIDE COMENTARIO
+      *ACIMA - REQUEST 036).
+           MOVE  WS-SEQUENCIAL-TITLE-SCF TO NU-ULT-SEQ-TP.
+           MOVE  WS-DATA-TITLE-SCF-R     TO DT-PROC-SEQ-TP.
+           STORE DS-CTRL-SEQ-TP-CR.
+           END-TRANSACTION NO-AUDIT DS-RESTART
+
+           END-IF.
+      *
+      *SUPERSEDIDO POR 9010-ABRE-DSUBCPG052SPG, QUE E QUEM REALMENTE
+      *ABRE O ARQUIVO. MANTIDO COMENTADO DE PROPOSITO - REATIVAR
+      *DUPLICARIA O CHANGE ATTRIBUTE TITLE/OPEN OUTPUT JA FEITO LA.
       ***     IF WS-PAR-MOV-CREDITO = "MANU"
       ***        CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
       ***                                    TO  WS-TITLE-DSUBCPG052-MAN
@@ -545,15 +863,142 @@
        1000-FIM. EXIT.
       *---------------*
       *
+      /
+       1010-AJUDA.
+      *-----------*
+      *LISTA OS CODIGOS DE MOVIMENTO VALIDOS PARA WS-PAR-MOV-CREDITO E
+      *O RESPECTIVO WS-CS-ROT-GER-CRED.
+           MOVE SPACES TO  WS-PARAM2-ZDISPLAY   WS-PARAM1-ZDISPLAY.
+           MOVE "PARAMETROS VALIDOS (CODIGO - CS-ROT-GER-CRED):" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "MANU (MANUTENCAO)              - 36" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "CONC (CONCESSAO)                - 12" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "ALTE (ALTERACAO)                - 16" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "EMPR (EMPRESTIMO)               - 25" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "GLOS (GLOSA)                    - 26" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "ESPE (ESPECIAL)                 - 28" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "TALI (RETROATIVO TALIDOMIDA)    - 28" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+           MOVE "CALA (CALAMIDADE)               - 35" TO
+                                       WS-PARAM1-ZDISPLAY.
+           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                            WS-PARAM2-ZDISPLAY,
+                                            WS-INTEIRO-ZDISPLAY.
+       1010-FIM. EXIT.
+      *---------------*
+      *
+      /
+       1020-BUSCA-CAMPANHA.
+      *--------------------*
+      *PROCURA WS-PAR-MOV-CREDITO NA TABELA-CAMPANHAS. SE ACHAR, DEIXA
+      *OS DADOS DA LINHA EM TB-CAMPANHA (WS-IX-CAMPANHA) E LIGA
+      *WS-CAMPANHA-ENCONTRADA PARA O IF DE WS-PAR-MOV-CREDITO USAR.
+           MOVE 0 TO WS-CAMPANHA-ENCONTRADA.
+           PERFORM VARYING WS-IX-CAMPANHA FROM 1 BY 1
+                     UNTIL WS-IX-CAMPANHA GREATER WS-QTDE-CAMPANHAS
+                        OR WS-CAMPANHA-ENCONTRADA EQUAL 1
+              IF TB-CAMP-CODIGO (WS-IX-CAMPANHA)
+                                            EQUAL WS-PAR-MOV-CREDITO
+                 MOVE 1 TO WS-CAMPANHA-ENCONTRADA
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADA=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA A CAMPANHA
+      *CERTA (MESMO AJUSTE DE 2070-ACUMULA-BANCO-TRAILER).
+           IF WS-CAMPANHA-ENCONTRADA EQUAL 1
+              SUBTRACT 1 FROM WS-IX-CAMPANHA.
+       1020-FIM. EXIT.
+      *---------------*
+      *
       /
        2000-LOOP.
       *---------*
       *
-           WRITE DSUBCPG051-REG-SPG51 OF DSUBCPG052SPG
-                        FROM DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG.
-           ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG TO WS-VALOR-TOTAL.
-           ADD 1 TO WS-REGS-GRAVADOS.
-           ADD 1 TO   WS-QTDE-TOTAL.
+      *CONTA TODO DETALHE QUE CHEGA AQUI (AUTORIZADO OU NAO), PARA
+      *9020-REPOSICIONA-RESTART SABER QUANTAS VEZES REPETIR
+      *9000-LE-CPG051 NUMA RESUBMISSAO - DISTINTO DE WS-REGS-GRAVADOS,
+      *QUE (VIDE REVIEW COMMENT) SO CONTA O QUE FOI REALMENTE GRAVADO
+      *EM DSUBCPG052SPG.
+           ADD 1 TO WS-REGS-PROCESSADOS.
+      *
+           PERFORM 2050-QUEBRA-CONTROLE
+              THRU 2050-FIM.
+      *
+           PERFORM 2080-VALIDA-RUBRICAS
+              THRU 2080-FIM.
+      *
+      *RUBRICA NAO AUTORIZADA E DESVIADA PARA DSUBCPG052RUB (VIDE
+      *2080-VALIDA-RUBRICAS) E NAO SEGUE PARA O PROCESSAMENTO NORMAL -
+      *NEM PARA O ACUMULO DO TRAILER POR BANCO, NEM PARA DSUBCPG052SPG,
+      *NEM PARA OS TOTAIS DO RELATORIO.
+           IF WS-IN-RUBRICA-INVALIDA EQUAL 0
+              PERFORM 2070-ACUMULA-BANCO-TRAILER
+                 THRU 2070-FIM
+      *
+              PERFORM 2085-VALIDA-SOMA-RUBRICAS
+                 THRU 2085-FIM
+      *
+              IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+                 WRITE DSUBCPG051-REG-SPG51 OF DSUBCPG052SPG
+                        FROM DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
+              END-IF
+              ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG
+                                                TO WS-VALOR-TOTAL
+              ADD 1 TO WS-REGS-GRAVADOS
+              ADD 1 TO   WS-QTDE-TOTAL
+      *
+              IF SPG51-IN-CREDITO-SEAS OF DSUBCPG051SPG NOT EQUAL 0
+                 ADD 1 TO WS-REGS-GRAVADOS-SEAS
+                 ADD 1 TO WS-QTDE-TOTAL-SEAS
+                 ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG
+                                          TO WS-VALOR-TOTAL-SEAS
+              END-IF
+      *
+      *REQUEST 037 - CREDITO NO EXTERIOR (SPG51-ID-PAIS NOT ZEROS).
+              IF SPG51-ID-PAIS OF DSUBCPG051SPG NOT EQUAL ZEROS
+                 ADD 1 TO WS-QTDE-TOTAL-EXTERIOR
+                 ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG
+                                       TO WS-VALOR-TOTAL-EXTERIOR
+              END-IF
+      *
+              ADD SPG51-QTD-IR OF DSUBCPG051SPG TO WS-QTDE-IR-AUX
+              ADD SPG51-VL-IR  OF DSUBCPG051SPG TO WS-VALOR-IR-AUX
+           END-IF.
+      *
+           PERFORM 5010-CONTROLA-CHECKPOINT
+              THRU 5010-FIM.
+      *
            PERFORM 9000-LE-CPG051
               THRU 9000-FIM.
 
@@ -561,17 +1006,227 @@
        2000-FIM.
       *---------*
       *
+      /
+      *----------------------------------------------------------------
+      *    QUEBRA DE CONTROLE POR ESTADO/BANCO/MEIO-PAGTO/ORIGEM-
+      *    CREDITO/DT-INI-VALIDADE/INDICADOR LOAS - VIDE OBJETIVO DO
+      *    PROGRAMA NO CABECALHO. GRAVA UM DSUBCPG051-REG-SPG51-QUEBRA
+      *    (ID-REG-Q = 4) NO DSUBCPG052SPG A CADA MUDANCA DE GRUPO.
+      *----------------------------------------------------------------
+       2050-QUEBRA-CONTROLE.
+      *---------------------*
+      *
+           IF WS-IN-PRIMEIRO-DETALHE EQUAL 1
+              MOVE 0 TO WS-IN-PRIMEIRO-DETALHE
+           ELSE
+              IF SPG51-CS-UF OF DSUBCPG051SPG
+                                       NOT = WS-CS-UF-ANT
+              OR SPG51-ID-BANCO OF DSUBCPG051SPG
+                                       NOT = WS-ID-BANCO-ANT
+              OR SPG51-CS-MEIO-PAGTO OF DSUBCPG051SPG
+                                       NOT = WS-CS-MEIO-PAGTO-ANT
+              OR SPG51-ORIGEM-CREDITO OF DSUBCPG051SPG
+                                       NOT = WS-CS-ORIGEM-CREDITO-ANT
+              OR SPG51-DT-INI-VALIDADE OF DSUBCPG051SPG
+                                       NOT = WS-DT-INI-VALIDADE-ANT
+              OR SPG51-CS-ESP-LOAS OF DSUBCPG051SPG
+                                       NOT = WS-CS-ESP-LOAS-ANT
+                 PERFORM 2060-GRAVA-QUEBRA
+                    THRU 2060-FIM
+                 MOVE ZEROS TO WS-QTDE-AUX WS-VALOR-AUX.
+      *
+           MOVE SPG51-CS-UF OF DSUBCPG051SPG         TO WS-CS-UF-ANT.
+           MOVE SPG51-ID-BANCO OF DSUBCPG051SPG      TO WS-ID-BANCO-ANT.
+           MOVE SPG51-CS-MEIO-PAGTO OF DSUBCPG051SPG
+                                              TO WS-CS-MEIO-PAGTO-ANT.
+           MOVE SPG51-ORIGEM-CREDITO OF DSUBCPG051SPG
+                                          TO WS-CS-ORIGEM-CREDITO-ANT.
+           MOVE SPG51-DT-INI-VALIDADE OF DSUBCPG051SPG
+                                              TO WS-DT-INI-VALIDADE-ANT.
+           MOVE SPG51-CS-ESP-LOAS OF DSUBCPG051SPG
+                                              TO WS-CS-ESP-LOAS-ANT.
+           ADD 1 TO WS-QTDE-AUX.
+           ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG  TO WS-VALOR-AUX.
+      *
+       2050-FIM. EXIT.
+      *---------------*
+      *
+       2060-GRAVA-QUEBRA.
+      *-----------------*
+      *
+           MOVE ALL "00" TO
+                        DSUBCPG051-REG-SPG51-QUEBRA OF DSUBCPG052SPG.
+           MOVE 4 TO SPG51-ID-REG-Q OF DSUBCPG052SPG.
+           MOVE WS-CS-UF-ANT TO SPG51-CS-UF-Q OF DSUBCPG052SPG.
+           MOVE WS-ID-BANCO-ANT TO
+                                  SPG51-ID-BANCO-Q OF DSUBCPG052SPG.
+           MOVE WS-CS-MEIO-PAGTO-ANT TO
+                             SPG51-CS-MEIO-PAGTO-Q OF DSUBCPG052SPG.
+           MOVE WS-CS-ORIGEM-CREDITO-ANT TO
+                            SPG51-CS-ORIGEM-CRED-Q OF DSUBCPG052SPG.
+           MOVE WS-DT-INI-VALIDADE-ANT TO
+                           SPG51-DT-INI-VALIDADE-Q OF DSUBCPG052SPG.
+           MOVE WS-CS-ESP-LOAS-ANT TO
+                                SPG51-CS-ESP-LOAS-Q OF DSUBCPG052SPG.
+           MOVE WS-QTDE-AUX TO
+                                SPG51-QTDE-CREDITOS-Q OF DSUBCPG052SPG.
+           MOVE WS-VALOR-AUX TO
+                                   SPG51-VL-LIQUIDO-Q OF DSUBCPG052SPG.
+           IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+              WRITE DSUBCPG051-REG-SPG51-QUEBRA OF DSUBCPG052SPG
+           END-IF.
+           ADD 1 TO WS-QTDE-GRUPOS-QUEBRA.
+      *
+       2060-FIM. EXIT.
+      *---------------*
+      *
+      /
+      *----------------------------------------------------------------
+      *    ACUMULA O TOTAL DE QUANTIDADE/VALOR POR SPG51-ID-BANCO EM
+      *    WS-TABELA-BANCOS-T, PARA GRAVACAO NO TRAILER (SPG51-BANCOS-T)
+      *    EM 11000-GRAVA-TRAILER - VIDE OBJETIVO DO PROGRAMA.
+      *----------------------------------------------------------------
+       2070-ACUMULA-BANCO-TRAILER.
+      *----------------------------*
+      *
+           MOVE 0 TO WS-BANCO-T-ENCONTRADO.
+           PERFORM VARYING WS-IX-BANCO-T FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-T GREATER WS-QTDE-BANCOS-T
+                        OR WS-BANCO-T-ENCONTRADO EQUAL 1
+              IF WS-ID-BANCO-T (WS-IX-BANCO-T) EQUAL
+                                  SPG51-ID-BANCO OF DSUBCPG051SPG
+                 MOVE 1 TO WS-BANCO-T-ENCONTRADO
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADO=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA O BANCO CERTO.
+           IF WS-BANCO-T-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-BANCO-T.
+      *
+           IF WS-BANCO-T-ENCONTRADO EQUAL 0
+              ADD 1 TO WS-QTDE-BANCOS-T
+              MOVE WS-QTDE-BANCOS-T TO WS-IX-BANCO-T
+              MOVE SPG51-ID-BANCO OF DSUBCPG051SPG
+                                  TO WS-ID-BANCO-T (WS-IX-BANCO-T).
+      *
+           ADD 1 TO WS-QTD-REG-BANCO-T (WS-IX-BANCO-T).
+           ADD SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG
+                              TO WS-VL-LIQ-BANCO-T (WS-IX-BANCO-T).
+      *
+       2070-FIM. EXIT.
+      *---------------*
+      *
+      /
+      *----------------------------------------------------------------
+      *    VALIDA SE AS RUBRICAS COM VALOR PREENCHIDO NO DETALHE
+      *    (SPG51-VL-RUBRICA) CONSTAM NA LISTA DE RUBRICAS AUTORIZADAS
+      *    DO HEADER DESTE ARQUIVO (WS-CS-RUBRICA-H-SALVA, CAPTURADA EM
+      *    10000-GRAVA-HEADER). AS POSICOES SAO PAREADAS: A POSICAO N DE
+      *    SPG51-VL-RUBRICA CORRESPONDE A RUBRICA INFORMADA NA POSICAO N
+      *    DE SPG51-LISTA-RUBRICA-H. SE HOUVER VALOR NUMA POSICAO CUJA
+      *    RUBRICA DO HEADER ESTEJA ZERADA/NAO CADASTRADA, O DETALHE E
+      *    GRAVADO EM DSUBCPG052RUB PARA AUDITORIA (MESMO MODELO DE
+      *    2900-PAB-SAI) E DESVIADO DO PROCESSAMENTO NORMAL - NAO VAI
+      *    PARA DSUBCPG052SPG NEM ENTRA NOS TOTAIS/TRAILER (VIDE O IF
+      *    WS-IN-RUBRICA-INVALIDA EM 2000-LOOP) - CONFORME EXIGIDO PELA
+      *    REQUEST (FLAGGED E ROTEADO PARA UM REJECT FILE).
+      *----------------------------------------------------------------
+       2080-VALIDA-RUBRICAS.
+      *----------------------*
+      *
+           MOVE 0 TO WS-IN-RUBRICA-INVALIDA.
+           PERFORM VARYING WS-IX-RUBRICA FROM 1 BY 1
+                     UNTIL WS-IX-RUBRICA GREATER 96
+              IF SPG51-VL-RUBRICA OF DSUBCPG051SPG (WS-IX-RUBRICA)
+                                       NOT EQUAL ZEROS
+                 AND WS-CS-RUBRICA-H-SALVA (WS-IX-RUBRICA)
+                                       EQUAL ZEROS
+                 MOVE 1 TO WS-IN-RUBRICA-INVALIDA
+              END-IF
+           END-PERFORM.
+      *
+           IF WS-IN-RUBRICA-INVALIDA EQUAL 1
+              MOVE SPACES TO WS-PARAM2-ZDISPLAY  WS-PARAM1-ZDISPLAY
+              MOVE "RUBRICA NAO AUTORIZADA: " TO WS-PARAM2-ZDISPLAY
+              MOVE DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
+                                        TO WS-PARAM1-ZDISPLAY
+              CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                               WS-PARAM2-ZDISPLAY,
+                                               WS-INTEIRO-ZDISPLAY
+              PERFORM 9030-GRAVA-AUDITORIA
+                 THRU 9030-FIM
+              WRITE REG-DSUBCPG052RUB
+                          FROM DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG.
+      *
+       2080-FIM. EXIT.
+      *---------------*
+      *
+      /
+      *------------------------------------------------------------
+      *2085-VALIDA-SOMA-RUBRICAS (REQUEST 047): CONFERE SE A SOMA DE
+      *SPG51-VALOR-GRUPO-RUBRICAS DO DETALHE BATE COM O SEU PROPRIO
+      *SPG51-VALOR-LIQUIDO. DIVERGENCIA E REGISTRADA EM DSUBCPG052RUB
+      *PARA AUDITORIA (MESMO MODELO DE 2080-VALIDA-RUBRICAS), SEM
+      *REJEITAR O REGISTRO DO PROCESSAMENTO NORMAL - VIDE OBJETIVO DO
+      *PROGRAMA.
+      *------------------------------------------------------------
+       2085-VALIDA-SOMA-RUBRICAS.
+      *--------------------------*
+      *
+           MOVE 0     TO WS-IN-SOMA-RUBRICA-DIVERGENTE.
+           MOVE ZEROS TO WS-SOMA-RUBRICAS.
+           PERFORM VARYING WS-IX-RUBRICA FROM 1 BY 1
+                     UNTIL WS-IX-RUBRICA GREATER 96
+              ADD SPG51-VL-RUBRICA OF DSUBCPG051SPG (WS-IX-RUBRICA)
+                                                 TO WS-SOMA-RUBRICAS
+           END-PERFORM.
+      *
+           IF WS-SOMA-RUBRICAS NOT EQUAL
+                          SPG51-VALOR-LIQUIDO OF DSUBCPG051SPG
+              MOVE 1 TO WS-IN-SOMA-RUBRICA-DIVERGENTE
+           END-IF.
+      *
+           IF WS-IN-SOMA-RUBRICA-DIVERGENTE EQUAL 1
+              MOVE SPACES TO WS-PARAM2-ZDISPLAY  WS-PARAM1-ZDISPLAY
+              MOVE "SOMA RUBRICAS X LIQUIDO DIVERGE: " TO
+                                            WS-PARAM2-ZDISPLAY
+              MOVE DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
+                                        TO WS-PARAM1-ZDISPLAY
+              CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                               WS-PARAM2-ZDISPLAY,
+                                               WS-INTEIRO-ZDISPLAY
+              PERFORM 9030-GRAVA-AUDITORIA
+                 THRU 9030-FIM
+              WRITE REG-DSUBCPG052RUB
+                          FROM DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG.
+      *
+       2085-FIM. EXIT.
+      *---------------*
+      *
       /
        2900-PAB-SAI.
       *-------------*
-
-           MOVE SPACES TO  WS-PARAM2-ZDISPLAY   WS-PARAM1-ZDISPLAY
-           MOVE "DESPREZO PAB: "    TO WS-PARAM2-ZDISPLAY.
-           MOVE DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
-                                                 TO WS-PARAM1-ZDISPLAY.
-           CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+      *SE ESTIVER RELENDO REGISTROS JA PROCESSADOS ANTES DO ABEND
+      *(WS-IN-RESTART-SKIP = 1, VIDE 9020-REPOSICIONA-RESTART), ESTE
+      *REGISTRO PAB JA FOI GRAVADO EM DSUBCPG052PAB/AUD NO RUN
+      *ANTERIOR E SOBREVIVEU AO OPEN EXTEND DO RESTART - NAO REGRAVAR
+      *PARA NAO DUPLICAR A LINHA DE AUDITORIA A CADA RESUBMISSAO.
+           IF WS-IN-RESTART-SKIP EQUAL 0
+              MOVE SPACES TO  WS-PARAM2-ZDISPLAY   WS-PARAM1-ZDISPLAY
+              MOVE "DESPREZO PAB: "    TO WS-PARAM2-ZDISPLAY
+              MOVE DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
+                                                 TO WS-PARAM1-ZDISPLAY
+              CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
                                             WS-PARAM2-ZDISPLAY,
-                                            WS-INTEIRO-ZDISPLAY.
+                                            WS-INTEIRO-ZDISPLAY
+      *
+              PERFORM 9030-GRAVA-AUDITORIA
+                 THRU 9030-FIM
+      *
+              WRITE REG-DSUBCPG052PAB
+                       FROM DSUBCPG051-REG-SPG51 OF DSUBCPG051SPG
+           END-IF.
        2900-PAB-SAIU. EXIT.
       *---------------------*
       *
@@ -580,7 +1235,8 @@
       *---------------------*
       *
            OPEN OUTPUT LSUBCPG052A.
-           OPEN OUTPUT WOFIS.
+           OPEN OUTPUT DSUBCPG052CSV.
+           MOVE ZEROS TO WS-QTDE-CORPO-WOFIS.
       *
       ********** UNISYS Y2K - Linha alterada em 28/04/1999 16:45:53
       *    CALL  "ZDATA  IN DTP/L1" USING W77-DATA.
@@ -597,7 +1253,38 @@
                                         WS-HORA-INICIO-PROC
                                         WS-DATA-FIM-PROC
                                         WS-HORA-FIM-PROC
-                                        WS-ESTIMATIVA.
+                                        WS-ESTIMATIVA
+                                        WS-STATUS-ESTIMATIVA.
+      *
+      *SSUBLIB2K601 DEVOLVEU PERIODO INVALIDO (DATA/HORA-FIM MENOR
+      *QUE DATA/HORA-INICIO): AVISA NO AUDIT EM VEZ DE IMPRIMIR UM
+      *CAB07-TEMPO-GASTO SEM SENTIDO NO RELATORIO.
+           IF WS-STATUS-ESTIMATIVA NOT EQUAL 0
+              MOVE "TEMPO GASTO INVALIDO (PERIODO INVERTIDO)" TO
+                                            WS-PARAM1-ZDISPLAY
+              MOVE SPACES TO WS-PARAM2-ZDISPLAY
+              CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                               WS-PARAM2-ZDISPLAY,
+                                               WS-INTEIRO-ZDISPLAY
+              PERFORM 9030-GRAVA-AUDITORIA
+                 THRU 9030-FIM.
+      *
+      *HISTORICO DE TEMPO GASTO POR ROTINA (VIDE DSUBCPG052HIST ACIMA
+      *NA FILE SECTION) - UM REGISTRO POR RUN, INDEPENDENTE DO STATUS
+      *DA ESTIMATIVA, PARA NAO PERDER O REGISTRO DE QUANDO O JOB RODOU.
+           MOVE SPACES              TO REG-DSUBCPG052HIST.
+           MOVE W77-DATA            TO HIST-DATA.
+           MOVE WS-CS-ROT-GER-CRED  TO HIST-CS-ROT-GER-CRED.
+           MOVE WS-PAR-MOV-CREDITO  TO HIST-MOV-CREDITO.
+           MOVE WS-HORA-INICIO-PROC TO HIST-HORA-INICIO.
+           MOVE WS-HORA-FIM-PROC    TO HIST-HORA-FIM.
+           MOVE WS-ESTIMATIVA       TO HIST-TEMPO-GASTO.
+           IF WS-STATUS-ESTIMATIVA NOT EQUAL 0
+              MOVE 0 TO HIST-IN-TEMPO-VALIDO
+           ELSE
+              MOVE 1 TO HIST-IN-TEMPO-VALIDO
+           END-IF.
+           WRITE REG-DSUBCPG052HIST.
       *
            MOVE   SPACES                 TO  LINHA052A.
            MOVE   W77-DATA               TO  CAB01-DATA.
@@ -622,16 +1309,7 @@
            WRITE  LINHA052A   FROM  CAB-071  AFTER  1.
            WRITE  LINHA052A   FROM  CAB-031A AFTER  1.
       *
-           WRITE  REG-WOFIS   FROM  CAB-01.
-           WRITE  REG-WOFIS   FROM  CAB-02.
-           WRITE  REG-WOFIS   FROM  CAB-031.
-           WRITE  REG-WOFIS   FROM  CAB-031A.
-           WRITE  REG-WOFIS   FROM  CAB-041.
-           WRITE  REG-WOFIS   FROM  CAB-041A.
-           WRITE  REG-WOFIS   FROM  CAB-052.
-           WRITE  REG-WOFIS   FROM  CAB-061.
-           WRITE  REG-WOFIS   FROM  CAB-071.
-           WRITE  REG-WOFIS   FROM  CAB-031A.
+           WRITE  REG-DSUBCPG052CSV FROM CAB-CSV-052.
       *
       *    LINHAS DE DETALHE
       *
@@ -639,52 +1317,186 @@
            MOVE  "REGS LIDOS SEM DESPREZO MEIO PAGTO = 4" TO TEXTO-DET1.
            MOVE  WS-REGS-LIDOS                           TO QT-DET1.
            WRITE LINHA052A FROM DET1                        AFTER 2.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *
            MOVE  "REGS GRAVADOS NO DSUBCPG052          " TO TEXTO-DET1.
            MOVE   WS-REGS-GRAVADOS                       TO QT-DET1.
            WRITE  LINHA052A FROM DET1                       AFTER 1.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *
            MOVE  "TOTAL DE BENEFICIOS                  " TO TEXTO-DET1.
            MOVE  WS-QTDE-TOTAL                           TO QT-DET1.
            WRITE LINHA052A FROM DET1                        AFTER 2.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *
            MOVE   SPACES TO QT-DET1-R.
            MOVE  "TOTAL DE VALOR LIQUIDO               " TO TEXTO-DET1.
            MOVE   WS-VALOR-TOTAL                         TO VL-DET1.
            WRITE  LINHA052A FROM DET1                       AFTER 1.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *-----------------------------------------------------------------
            MOVE   SPACES TO QT-DET1-R VL-DET1-R.
            MOVE  "REGS GRAVADOS NO DSUBCPG052 (SEAS)   " TO TEXTO-DET1.
            MOVE   WS-REGS-GRAVADOS-SEAS                  TO QT-DET1.
            WRITE  LINHA052A FROM DET1                       AFTER 1.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *
            MOVE  "TOTAL DE BENEFICIOS         (SEAS)   " TO TEXTO-DET1.
            MOVE  WS-QTDE-TOTAL-SEAS                      TO QT-DET1.
            WRITE LINHA052A FROM DET1                        AFTER 2.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
       *
            MOVE   SPACES TO QT-DET1-R.
            MOVE  "TOTAL DE VALOR LIQUIDO      (SEAS)   " TO TEXTO-DET1.
            MOVE   WS-VALOR-TOTAL-SEAS                    TO VL-DET1.
            WRITE  LINHA052A FROM DET1                       AFTER 1.
-           WRITE REG-WOFIS FROM DET1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *-----------------------------------------------------------------
+           MOVE   SPACES TO QT-DET1-R VL-DET1-R.
+           MOVE  "TOTAL DE CREDITOS NO EXTERIOR        " TO TEXTO-DET1.
+           MOVE   WS-QTDE-TOTAL-EXTERIOR                  TO QT-DET1.
+           WRITE  LINHA052A FROM DET1                       AFTER 1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *
+           MOVE   SPACES TO QT-DET1-R.
+           MOVE  "TOTAL DE VALOR LIQ NO EXTERIOR        " TO TEXTO-DET1.
+           MOVE   WS-VALOR-TOTAL-EXTERIOR                 TO VL-DET1.
+           WRITE  LINHA052A FROM DET1                       AFTER 2.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *-----------------------------------------------------------------
+           MOVE   SPACES TO QT-DET1-R VL-DET1-R.
+           MOVE  "TOTAL DE BENEFICIOS        (IR RETIDO)" TO TEXTO-DET1.
+           MOVE   WS-QTDE-IR-AUX                         TO QT-DET1.
+           WRITE  LINHA052A FROM DET1                       AFTER 1.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *
+           MOVE   SPACES TO QT-DET1-R.
+           MOVE  "TOTAL DE VALOR IR RETIDO              " TO TEXTO-DET1.
+           MOVE   WS-VALOR-IR-AUX                        TO VL-DET1.
+           WRITE  LINHA052A FROM DET1                       AFTER 2.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *-----------------------------------------------------------------
+      *SECAO ESPECIFICA PARA RUN DE CALAMIDADE (WS-PAR-MOV-CREDITO =
+      *"CALA"): IDENTIFICA O ID DA DECLARACAO (WS-ID-CALAMIDADE, JA
+      *CAPTURADO EM 9010-ABRE-DSUBCPG052SPG A PARTIR DE SPG51-ID-
+      *CALAMIDADE-H) E REPETE OS TOTAIS DO RUN (JA SAO OS TOTAIS DA
+      *CALAMIDADE, POIS UM RUN CALA SO PROCESSA CREDITOS DAQUELA
+      *DECLARACAO), PARA RESPONDER "QUANTO CUSTOU A CALAMIDADE X" SEM
+      *TER QUE CRUZAR A DATA DO RUN COM UMA LISTA DE DECLARACOES.
+           IF WS-PAR-MOV-CREDITO EQUAL "CALA"
+              MOVE   SPACES TO QT-DET1-R VL-DET1-R
+              MOVE  "ID DA DECLARACAO DE CALAMIDADE       " TO
+                                                        TEXTO-DET1
+              MOVE   WS-ID-CALAMIDADE                    TO QT-DET1
+              WRITE  LINHA052A FROM DET1                    AFTER 2
+              ADD 1 TO WS-QTDE-CORPO-WOFIS
+              MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS)
+      *
+              MOVE   SPACES TO QT-DET1-R VL-DET1-R
+              MOVE  "TOTAL DE BENEFICIOS   NESTA CALAMIDADE" TO
+                                                        TEXTO-DET1
+              MOVE   WS-QTDE-TOTAL                        TO QT-DET1
+              WRITE  LINHA052A FROM DET1                    AFTER 1
+              ADD 1 TO WS-QTDE-CORPO-WOFIS
+              MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS)
+      *
+              MOVE   SPACES TO QT-DET1-R
+              MOVE  "TOTAL DE VALOR LIQ    NESTA CALAMIDADE" TO
+                                                        TEXTO-DET1
+              MOVE   WS-VALOR-TOTAL                       TO VL-DET1
+              WRITE  LINHA052A FROM DET1                    AFTER 2
+              ADD 1 TO WS-QTDE-CORPO-WOFIS
+              MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS)
+           END-IF.
+      *-----------------------------------------------------------------
+           MOVE   SPACES TO QT-DET1-R VL-DET1-R.
+           MOVE  "GRUPOS UF/BANCO/MEIO-PAGTO/DT-VALIDADE/LOAS" TO
+                                                          TEXTO-DET1.
+           MOVE   WS-QTDE-GRUPOS-QUEBRA                  TO QT-DET1.
+           WRITE  LINHA052A FROM DET1                       AFTER 2.
+           ADD 1 TO WS-QTDE-CORPO-WOFIS.
+           MOVE DET1 TO TB-CORPO-WOFIS (WS-QTDE-CORPO-WOFIS).
+      *
+           MOVE WS-REGS-LIDOS          TO CSV-LIDOS.
+           MOVE WS-REGS-GRAVADOS       TO CSV-GRAVADOS.
+           MOVE WS-QTDE-TOTAL          TO CSV-BENEFICIOS.
+           MOVE WS-VALOR-TOTAL         TO CSV-VALOR-LIQUIDO.
+           MOVE WS-REGS-GRAVADOS-SEAS  TO CSV-GRAVADOS-SEAS.
+           MOVE WS-QTDE-TOTAL-SEAS     TO CSV-BENEFICIOS-SEAS.
+           MOVE WS-VALOR-TOTAL-SEAS    TO CSV-VALOR-LIQ-SEAS.
+           MOVE WS-QTDE-IR-AUX         TO CSV-BENEFICIOS-IR.
+           MOVE WS-VALOR-IR-AUX        TO CSV-VALOR-IR.
+           MOVE WS-QTDE-GRUPOS-QUEBRA  TO CSV-GRUPOS-QUEBRA.
+           MOVE WS-QTDE-TOTAL-EXTERIOR TO CSV-BENEFICIOS-EXT.
+           MOVE WS-VALOR-TOTAL-EXTERIOR TO CSV-VALOR-LIQ-EXT.
+           WRITE REG-DSUBCPG052CSV FROM DET-CSV-052.
+      *
            CLOSE LSUBCPG052A.
+           CLOSE DSUBCPG052CSV SAVE.
       *
-           CLOSE WOFIS SAVE.
+      *EMITE UMA COPIA DO MEMO WOFIS PARA CADA DESTINATARIO CADASTRADO
+      *NA TABELA-OFIS-LISTA (VER COMENTARIO NA DECLARACAO DA TABELA).
+           PERFORM 3100-GRAVA-WOFIS THRU 3100-FIM
+              VARYING WS-IX-OFIS-LISTA FROM 1 BY 1
+                UNTIL WS-IX-OFIS-LISTA GREATER WS-QTDE-OFIS-LISTA.
 
        3000-FIM. EXIT.
       *--------*
       *
+      /
+       3100-GRAVA-WOFIS.
+      *-----------------*
+      *
+      *CHANGE ATTRIBUTE DESTINATION SELECIONA A LISTA DE DISTRIBUICAO
+      *DESTE DESTINATARIO ANTES DO OPEN, SEM PRECISAR DE UM WOFIS POR
+      *DESTINATARIO NO FILE-CONTROL.
+           CHANGE ATTRIBUTE DESTINATION OF WOFIS
+                              TO TB-OFIS-LISTA (WS-IX-OFIS-LISTA).
+           OPEN OUTPUT WOFIS.
+           WRITE  REG-WOFIS   FROM  CAB-01.
+           WRITE  REG-WOFIS   FROM  CAB-02.
+           WRITE  REG-WOFIS   FROM  CAB-031.
+           WRITE  REG-WOFIS   FROM  CAB-031A.
+           WRITE  REG-WOFIS   FROM  CAB-041.
+           WRITE  REG-WOFIS   FROM  CAB-041A.
+           WRITE  REG-WOFIS   FROM  CAB-052.
+           WRITE  REG-WOFIS   FROM  CAB-061.
+           WRITE  REG-WOFIS   FROM  CAB-071.
+           WRITE  REG-WOFIS   FROM  CAB-031A.
+           PERFORM 3110-GRAVA-CORPO-WOFIS THRU 3110-FIM
+              VARYING WS-IX-CORPO-WOFIS FROM 1 BY 1
+                UNTIL WS-IX-CORPO-WOFIS GREATER WS-QTDE-CORPO-WOFIS.
+           CLOSE WOFIS SAVE.
+       3100-FIM. EXIT.
+      *--------*
+      *
+      /
+       3110-GRAVA-CORPO-WOFIS.
+      *------------------------*
+           WRITE REG-WOFIS FROM TB-CORPO-WOFIS (WS-IX-CORPO-WOFIS).
+       3110-FIM. EXIT.
+      *--------*
+      *
       /
        4000-FINALIZA.
       *-------------*
       *
           CLOSE DSUBCPG051SPG.
+          CLOSE DSUBCPG052PAB SAVE.
+          CLOSE DSUBCPG052AUD SAVE.
+          CLOSE DSUBCPG052RUB SAVE.
+          CLOSE DSUBCPG052HIST SAVE.
       *
       *    CLOSE DSUBCPG052SPG      SAVE.
 
@@ -694,20 +1506,26 @@
       *    CLOSE DSUBCPG052SPG   SAVE.
       *
       * Incluso em 26/05/2019 - Anderson Brito sob orienta??o JCM
-          IF WS-REGS-GRAVADOS > 0
-             CLOSE DSUBCPG052SPG   SAVE
-          ELSE
-             CLOSE DSUBCPG052SPG.
+      *EM MODO DRYRUN (WS-PAR-DRYRUN = "SIM") DSUBCPG052SPG NUNCA FOI
+      *ABERTO (VIDE 9010-ABRE-DSUBCPG052SPG) - NAO HA O QUE FECHAR OU
+      *RELER AQUI. VIDE REQUEST 046.
+          IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+             IF WS-REGS-GRAVADOS > 0
+                CLOSE DSUBCPG052SPG   SAVE
+             ELSE
+                CLOSE DSUBCPG052SPG
+             END-IF
       * Fim inclus?o em 26/05/2019 - Anderson Brito sob orienta??o JCM
 
-          OPEN INPUT DSUBCPG052SPG.
+             OPEN INPUT DSUBCPG052SPG
 
-          CLOSE DSUBCPG052SPG RELEASE.
+             CLOSE DSUBCPG052SPG RELEASE
+          END-IF.
       *
-          MOVE  WS-SEQUENCIAL-TITLE-SCF TO NU-ULT-SEQ-TP.
-          MOVE  WS-DATA-TITLE-SCF-R     TO DT-PROC-SEQ-TP.
-           STORE DS-CTRL-SEQ-TP-CR.
-          END-TRANSACTION NO-AUDIT DS-RESTART.
+      *REQUEST 036 - O STORE/END-TRANSACTION DO SEQUENCIAL NAO E MAIS
+      *FEITO AQUI: A RESERVA JA FOI CONFIRMADA LOGO NA ABERTURA (VIDE
+      *1000-ABERTURA), PARA NAO DEIXAR A TRANSACAO ABERTA DURANTE TODO
+      *O PROCESSAMENTO DO JOB.
 
        4000-FINALIZOU-2. EXIT.
        4000-CLOSE.
@@ -761,24 +1579,90 @@
        9010-ABRE-DSUBCPG052SPG.
       *-----------------------*
 
-      *     IF WS-PAR-MOV-CREDITO = "MANU"
-      *        CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
-      *                                     TO  WS-TITLE-DSUBCPG052-MAN
-      *     ELSE
-      *        IF WS-PAR-MOV-CREDITO = "CALA"
-      *           MOVE SPG51-ID-CALAMIDADE-H OF DSUBCPG051SPG
-      *                                     TO WS-ID-CALAMIDADE
-      *           CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
-      *                                    TO  WS-TITLE-DSUBCPG052-CALA
-      *        ELSE
-      *           CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
-      *                                     TO  WS-TITLE-DSUBCPG052.
-
-           CHANGE  ATTRIBUTE SECURITYTYPE OF DSUBCPG052SPG TO PUBLIC.
-           OPEN    OUTPUT    DSUBCPG052SPG.
+           IF WS-PAR-MOV-CREDITO = "CALA"
+              MOVE SPG51-ID-CALAMIDADE-H OF DSUBCPG051SPG
+                                        TO WS-ID-CALAMIDADE.
+      *
+      *EM MODO DRYRUN (WS-PAR-DRYRUN = "SIM") DSUBCPG052SPG NAO E
+      *ABERTO PARA OUTPUT - VIDE REQUEST 046. NENHUM WRITE NELE PODE
+      *SER EXECUTADO DAQUI EM DIANTE (2000-LOOP, 2060-GRAVA-QUEBRA,
+      *10000-GRAVA-HEADER, 11000-GRAVA-TRAILER JA TESTAM WS-PAR-DRYRUN
+      *ANTES DE CADA WRITE) E 4000-FINALIZA NAO FECHA O ARQUIVO.
+           IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+              IF WS-PAR-MOV-CREDITO = "MANU"
+                 CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
+                                           TO  WS-TITLE-DSUBCPG052-MAN
+              ELSE
+                 IF WS-PAR-MOV-CREDITO = "CALA"
+                    CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
+                                           TO  WS-TITLE-DSUBCPG052-CALA
+                 ELSE
+                    CHANGE  ATTRIBUTE TITLE OF DSUBCPG052SPG
+                                              TO  WS-TITLE-DSUBCPG052
+                 END-IF
+              END-IF
+
+              CHANGE  ATTRIBUTE SECURITYTYPE OF DSUBCPG052SPG
+                                              TO PUBLIC
+      *NUMA RESUBMISSAO (RESTARTFLAG <> ZEROS) OS REGISTROS JA GRAVADOS
+      *ANTES DO ABEND PRECISAM SOBREVIVER - VIDE COMENTARIO ANALOGO EM
+      *1000-ABERTURA PARA DSUBCPG052PAB/AUD/RUB.
+              IF RESTARTFLAG EQUAL ZEROS
+                 OPEN OUTPUT DSUBCPG052SPG
+              ELSE
+                 OPEN EXTEND DSUBCPG052SPG
+              END-IF
+           END-IF.
 
        9010-FIM.
       *---------*
+      *
+      /
+       9020-REPOSICIONA-RESTART.
+      *------------------------*
+      *ESTE JOB FOI RESUBMETIDO (RESTARTFLAG <> 0). OS DETALHES DE
+      *DSUBCPG051SPG JA PROCESSADOS POR 2000-LOOP ANTES DO ABEND/
+      *CHECKPOINT (WS-REGS-PROCESSADOS - CONTA AUTORIZADOS E REJEITADOS
+      *POR RUBRICA, POIS AMBOS JA CONSUMIRAM UMA CHAMADA A
+      *9000-LE-CPG051) SAO RELIDOS E DESCARTADOS AQUI PARA REPOSICIONAR
+      *O ARQUIVO DE ENTRADA, EVITANDO DUPLICAR CREDITOS JA EMITIDOS
+      *NUMA RESUBMISSAO.
+           IF RESTARTFLAG NOT EQUAL ZEROS
+              MOVE SPACES TO  WS-PARAM2-ZDISPLAY   WS-PARAM1-ZDISPLAY
+              MOVE "RESTART. PULANDO:" TO WS-PARAM1-ZDISPLAY
+              MOVE  WS-REGS-PROCESSADOS TO WS-PARAM2-ZDISPLAY
+              CALL "ZDISPLAY2 IN DTP/L1" USING WS-PARAM1-ZDISPLAY,
+                                               WS-PARAM2-ZDISPLAY,
+                                               WS-INTEIRO-ZDISPLAY
+              PERFORM 9030-GRAVA-AUDITORIA
+                 THRU 9030-FIM
+              MOVE  WS-REGS-PROCESSADOS TO WS-REGS-RESTART-SKIP
+              MOVE  1                  TO WS-IN-RESTART-SKIP
+              PERFORM WS-REGS-RESTART-SKIP TIMES
+                 PERFORM 9000-LE-CPG051
+                    THRU 9000-FIM
+              END-PERFORM
+              MOVE  0                  TO WS-IN-RESTART-SKIP.
+       9020-FIM.
+      *---------*
+      *
+      /
+       9030-GRAVA-AUDITORIA.
+      *---------------------*
+      *GRAVA EM DSUBCPG052AUD A MENSAGEM DE EXCECAO JA MONTADA EM
+      *WS-PARAM1-ZDISPLAY/WS-PARAM2-ZDISPLAY, PARA CONSULTA POSTERIOR
+      *SEM DEPENDER DO CONSOLE DO JOB.
+           CALL  "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           CALL  "ZHORA  IN DTP/L1" GIVING W77-HORA.
+           MOVE  SPACES              TO REG-DSUBCPG052AUD.
+           MOVE  W77-DATA            TO AUD-DATA.
+           MOVE  W77-HORA            TO AUD-HORA.
+           MOVE  WS-CS-ROT-GER-CRED  TO AUD-CS-ROT-GER-CRED.
+           MOVE  WS-PARAM1-ZDISPLAY  TO AUD-MSG1.
+           MOVE  WS-PARAM2-ZDISPLAY  TO AUD-MSG2.
+           WRITE REG-DSUBCPG052AUD.
+       9030-FIM. EXIT.
+      *---------*
 
        10000-GRAVA-HEADER.
       *--------------------*
@@ -786,10 +1670,18 @@
            MOVE DSUBCPG051-REG-SPG51-HEADER OF DSUBCPG051SPG
                TO  DSUBCPG051-REG-SPG51-HEADER OF DSUBCPG052SPG.
 
+      *SALVA A LISTA DE RUBRICAS AUTORIZADAS DO HEADER EM WORKING-
+      *STORAGE ANTES QUE A PROXIMA LEITURA DE DETALHE SOBRESCREVA A
+      *AREA DO HEADER NO FD (VIDE 2080-VALIDA-RUBRICAS).
+           MOVE SPG51-LISTA-RUBR-H OF DSUBCPG051SPG
+                                    TO WS-LISTA-RUBRICA-H-SALVA.
+
            IF WS-PAR-MOV-CREDITO = "CALA"
                MOVE 5 TO SPG51-ORIGEM-CREDITO OF DSUBCPG052SPG.
 
-           WRITE DSUBCPG051-REG-SPG51-HEADER OF DSUBCPG052SPG.
+           IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+              WRITE DSUBCPG051-REG-SPG51-HEADER OF DSUBCPG052SPG
+           END-IF.
 
       *
        10000-FIM.
@@ -804,7 +1696,21 @@
            MOVE 9                   TO  SPG51-ID-REG-T OF DSUBCPG052SPG.
            MOVE WS-VALOR-TOTAL  TO  SPG51-TOT-VL-LIQ-T OF DSUBCPG052SPG.
            MOVE WS-REGS-GRAVADOS   TO  SPG51-QTD-REG-T OF DSUBCPG052SPG.
-           WRITE DSUBCPG051-REG-SPG51-TRAILER OF DSUBCPG052SPG.
+           MOVE WS-QTDE-BANCOS-T
+                            TO SPG51-QTDE-BANCOS-T OF DSUBCPG052SPG.
+           PERFORM VARYING WS-IX-BANCO-T FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-T GREATER WS-QTDE-BANCOS-T
+              MOVE WS-ID-BANCO-T (WS-IX-BANCO-T)
+                TO SPG51-ID-BANCO-T (WS-IX-BANCO-T) OF DSUBCPG052SPG
+              MOVE WS-QTD-REG-BANCO-T (WS-IX-BANCO-T)
+                TO SPG51-QTD-REG-BANCO-T (WS-IX-BANCO-T)
+                                                    OF DSUBCPG052SPG
+              MOVE WS-VL-LIQ-BANCO-T (WS-IX-BANCO-T)
+                TO SPG51-VL-LIQ-BANCO-T (WS-IX-BANCO-T) OF DSUBCPG052SPG
+           END-PERFORM.
+           IF WS-PAR-DRYRUN NOT EQUAL "SIM"
+              WRITE DSUBCPG051-REG-SPG51-TRAILER OF DSUBCPG052SPG
+           END-IF.
 
        11000-FIM.
         EXIT.
