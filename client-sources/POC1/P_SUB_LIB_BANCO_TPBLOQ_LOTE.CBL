@@ -0,0 +1,144 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBLIBBANCOTPBLOQLOTE.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: AUDITAR O TP-BLOQUEIO DE UMA LISTA DE BANCOS EM UM  *
+      *            UNICO RUN, EM VEZ DE CHAMAR SSUBLIBBANCOTPBLOQUEIO  *
+      *            BANCO A BANCO A PARTIR DE UM DRIVER AVULSO.         *
+      *                                                                *
+      *  ENTRADA:  DSUBLIBBANCOLST - UM WS-BANCOPIC9COMP POR REGISTRO. *
+      *  SAIDA:    LSUBLIBBANCOTPBLOQ - RELATORIO BANCO/TP-BLOQUEIO.   *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBLIBBANCOLST    ASSIGN TO DISK.
+           SELECT LSUBLIBBANCOTPBLOQ ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+      *LISTA DE BANCOS A AUDITAR, UM CODIGO POR REGISTRO.
+        FD DSUBLIBBANCOLST
+           RECORD CONTAINS 03 CHARACTERS
+           BLOCK  CONTAINS 10 RECORDS
+           VALUE OF TITLE IS "D/SUB/LIB/BANCO/LST ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBLIBBANCOLST.
+           03 LST-BANCO              PIC 9(03).
+      *
+        FD LSUBLIBBANCOTPBLOQ.
+        01 LINHA-LSUBLIBBANCOTPBLOQ  PIC X(80).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                    PIC X(03) VALUE "NAO".
+       01  WS-BANCOPIC9COMP          PIC 9(03) COMP.
+       01  WS-PERGUNTAPICX12         PIC X(12) VALUE "TP-BLOQUEIO".
+       01  WS-RESPOSTAPICX25         PIC X(25).
+       01  WS-BOOLEANPIC9X REDEFINES WS-RESPOSTAPICX25.
+           03 WS-TP-BLOQUEIO         PIC 9.
+           03 FILLER                 PIC X(24).
+      *
+       01  WS-LINHA-RELATORIO.
+           03 FILLER                 PIC X(10) VALUE "BANCO: ".
+           03 WS-REL-BANCO           PIC ZZ9.
+           03 FILLER                 PIC X(15) VALUE
+              "  TP-BLOQUEIO: ".
+           03 WS-REL-TP-BLOQUEIO     PIC 9.
+           03 FILLER                 PIC X(46) VALUE SPACES.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBLIBBANCOLST.
+           OPEN OUTPUT LSUBLIBBANCOTPBLOQ.
+      *
+           PERFORM 9000-LE-LST
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           MOVE LST-BANCO TO WS-BANCOPIC9COMP.
+      *
+           CALL "SSUBLIBBANCOTPBLOQUEIO" USING WS-BANCOPIC9COMP
+                                               WS-RESPOSTAPICX25.
+      *
+           MOVE SPACES         TO WS-LINHA-RELATORIO.
+           MOVE LST-BANCO       TO WS-REL-BANCO.
+           MOVE WS-TP-BLOQUEIO  TO WS-REL-TP-BLOQUEIO.
+           WRITE LINHA-LSUBLIBBANCOTPBLOQ FROM WS-LINHA-RELATORIO
+                                             AFTER 1.
+      *
+           PERFORM 9000-LE-LST
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBLIBBANCOLST.
+           CLOSE LSUBLIBBANCOTPBLOQ.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-LST.
+      *-----------*
+      *
+           READ DSUBLIBBANCOLST
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
