@@ -0,0 +1,407 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSDCLBDAAPMANUT.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: TRANSACAO DE MANUTENCAO (BATCH COM APROVACAO) PARA  *
+      *            ABERTURA/FECHAMENTO DE AAP NA TABELA D/SDC/LBD/     *
+      *            SETTB00233 (B/SDC/LBD/SETTB00233). CASA O MESTRE    *
+      *            TB00233 COM UM ARQUIVO DE TRANSACOES APROVADAS      *
+      *            (D/SDC/LBD/TRANS00233) E, PARA CADA TRANSACAO       *
+      *            APROVADA, GRAVA DT-ABERTURA-AAP/ID-GESTOR-ATU (NA   *
+      *            ABERTURA) OU DT-FECHAMENTO-AAP/ID-GESTOR-EXC (NO    *
+      *            FECHAMENTO) JUNTO COM CS-SITUACAO-AAP, SEMPRE NO    *
+      *            MESMO PASSO, PARA QUE CS-SITUACAO-AAP NUNCA FIQUE   *
+      *            DESSINCRONIZADO DE DT-FECHAMENTO-AAP. NAO HA HOJE   *
+      *            NENHUM PROGRAMA NESTA BASE QUE ATUALIZE A TB00233 - *
+      *            ESTE E O UNICO PONTO DE MANUTENCAO CONTROLADA DELA. *
+      *                                                                *
+      *  OBS:      PRESSUPOE TB00233 E TRANS00233 EM ORDEM ASCENDENTE  *
+      *            DE CHAVE-ID-AAP NO MESMO RUN, COM NO MAXIMO UMA     *
+      *            TRANSACAO POR AAP. TRANSACOES NAO APROVADAS OU      *
+      *            REJEITADAS (AAP JA NO ESTADO PEDIDO, AAP INEXIS-    *
+      *            TENTE OU NUNCA ABERTO, CODIGO DE ACAO INVALIDO) NAO *
+      *            ALTERAM O MESTRE E SAO LISTADAS NO RELATORIO DE     *
+      *            EXCECAO. REGISTROS TB00233 SEM TRANSACAO CASADA SAO *
+      *            REGRAVADOS SEM ALTERACAO NA NOVA GERACAO.           *
+      *                                                                *
+      *  ENTRADA:  DSDCLBDSETTB00233  - D/SDC/LBD/SETTB00233 (MESTRE   *
+      *            ATUAL, VIDE B/SDC/LBD/SETTB00233).                  *
+      *            DSDCLBDTRANS00233  - D/SDC/LBD/TRANS00233 (FEED DE  *
+      *            TRANSACOES, VIDE B/SDC/LBD/TRANS00233).             *
+      *  SAIDA:    DSDCLBDSETTB00233N - NOVA GERACAO DE                *
+      *            D/SDC/LBD/SETTB00233.                               *
+      *            LSDCLBDAAPMANUT    - RELATORIO DE MANUTENCAO E      *
+      *            EXCECOES.                                           *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSDCLBDSETTB00233  ASSIGN TO DISK.
+           SELECT DSDCLBDTRANS00233  ASSIGN TO DISK.
+           SELECT DSDCLBDSETTB00233N ASSIGN TO DISK.
+           SELECT LSDCLBDAAPMANUT    ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSDCLBDSETTB00233
+           RECORD CONTAINS 319 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00233 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/SETTB00233 ON PKBDSGF".
+      *
+        FD DSDCLBDTRANS00233
+           RECORD CONTAINS  37 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/TRANS00233 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/TRANS00233 ON PKBDSGF".
+      *
+        FD DSDCLBDSETTB00233N
+           RECORD CONTAINS 319 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00233 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSDCLBDSETTB00233N   PIC X(319).
+      *
+        FD LSDCLBDAAPMANUT.
+        01 LINHA-LSDCLBDAAPMANUT     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-TB00233             PIC X(03) VALUE "NAO".
+       01  WS-EOF-TRANS00233          PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-CT-LIDOS                PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ABERTURAS            PIC 9(08) VALUE ZEROS.
+       77  WS-CT-FECHAMENTOS          PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJEITADAS           PIC 9(08) VALUE ZEROS.
+       77  WS-REJEITADA               PIC X(03) VALUE "NAO".
+       77  WS-MOTIVO-REJEICAO         PIC X(40) VALUE SPACES.
+      *
+      *CHAVE DE COMPARACAO ENTRE MESTRE E TRANSACAO (AMBOS TEM
+      *CHAVE-ID-AAP/TRANS00233-CHAVE-ID-AAP DE 6 DIGITOS).
+       01  WS-CHAVE-TB00233           PIC 9(06).
+       01  WS-CHAVE-TRANS00233        PIC 9(06).
+      *
+       01  CAB-01-AAPMANUT.
+           03 FILLER                PIC X(18) VALUE "P/SDC/LBD/AAPMAN".
+           03 FILLER                PIC X(48) VALUE
+              "MANUTENCAO DE ABERTURA/FECHAMENTO DE AAP".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-AAPMANUT.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-AAPMANUT.
+           03 FILLER                PIC X(04) VALUE "AAP:".
+           03 DET-ID-AAP             PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "ACAO: ".
+           03 DET-ACAO               PIC X(12).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "RESULTADO: ".
+           03 DET-RESULTADO          PIC X(09).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(08) VALUE "MOTIVO: ".
+           03 DET-MOTIVO             PIC X(40).
+      *
+       01  TRAILER-AAPMANUT.
+           03 TEXTO-TRL-AAPMANUT    PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-AAPMANUT       PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP-MERGE
+              THRU 2000-FIM
+             UNTIL WS-EOF-TB00233 EQUAL "SIM"
+                AND WS-EOF-TRANS00233 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSDCLBDSETTB00233.
+           OPEN INPUT  DSDCLBDTRANS00233.
+           OPEN OUTPUT DSDCLBDSETTB00233N.
+           OPEN OUTPUT LSDCLBDAAPMANUT.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSDCLBDAAPMANUT FROM CAB-01-AAPMANUT AFTER PAGE.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM CAB-02-AAPMANUT AFTER 1.
+      *
+           PERFORM 9000-LE-TB00233
+              THRU 9000-FIM.
+           PERFORM 9010-LE-TRANS00233
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP-MERGE.
+      *---------------*
+      *
+      *DRENA AS TRANSACOES ORFAS (CHAVE MENOR QUE A DO MESTRE CORRENTE)
+      *ANTES DE CASAR/AVANCAR O MESTRE. QUANDO O MESTRE JA ESTA EM FIM
+      *(WS-CHAVE-TB00233 = SENTINELA 999999 - VIDE 9000-LE-TB00233),
+      *ESTE PERFORM TAMBEM DRENA AS TRANSACOES QUE SOBRARAM APOS A
+      *ULTIMA CHAVE DO TB00233, QUE DE OUTRA FORMA FICARIAM PRESAS NO
+      *LOOKAHEAD SEM PASSAR POR 2100-AVANCA-ORFA.
+           PERFORM 2100-AVANCA-ORFA
+              THRU 2100-FIM
+             UNTIL WS-EOF-TRANS00233 EQUAL "SIM"
+                OR WS-CHAVE-TRANS00233 NOT LESS WS-CHAVE-TB00233.
+      *
+      *SE O MESTRE JA CHEGOU AO FIM, NAO HA REGISTRO REAL DE TB00233
+      *PARA CASAR/GRAVAR/AVANCAR NESTA PASSADA - ELA SERVE APENAS PARA
+      *DRENAR ORFAS REMANESCENTES (VIDE COMENTARIO ACIMA).
+           IF WS-EOF-TB00233 NOT EQUAL "SIM"
+              ADD 1 TO WS-CT-LIDOS
+      *
+              IF WS-EOF-TRANS00233 NOT EQUAL "SIM"
+                 AND WS-CHAVE-TRANS00233 EQUAL WS-CHAVE-TB00233
+                 PERFORM 2200-APLICA-TRANSACAO
+                    THRU 2200-FIM
+                 PERFORM 9010-LE-TRANS00233
+                    THRU 9010-FIM
+              END-IF
+      *
+              WRITE REG-DSDCLBDSETTB00233N FROM REGISTRO-TB00233
+      *
+              PERFORM 9000-LE-TB00233
+                 THRU 9000-FIM
+           END-IF.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+      *TRANSACOES SEM AAP CORRESPONDENTE NO MESTRE (CHAVE MENOR QUE A
+      *DO MESTRE CORRENTE) SAO ORFAS - REJEITADAS E LISTADAS, SEM
+      *AVANCAR O MESTRE.
+       2100-AVANCA-ORFA.
+      *----------------*
+      *
+           MOVE SPACES TO DET-AAPMANUT.
+           MOVE TRANS00233-CHAVE-ID-AAP TO DET-ID-AAP.
+           EVALUATE TRANS00233-CS-ACAO
+              WHEN 1 MOVE "ABERTURA"   TO DET-ACAO
+              WHEN 2 MOVE "FECHAMENTO" TO DET-ACAO
+              WHEN OTHER MOVE "INVALIDA"  TO DET-ACAO
+           END-EVALUATE.
+           MOVE "REJEITADA" TO DET-RESULTADO.
+           MOVE "AAP NAO ENCONTRADO NA TABELA TB00233"
+                                        TO DET-MOTIVO.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM DET-AAPMANUT AFTER 1.
+      *
+           ADD 1 TO WS-CT-REJEITADAS.
+      *
+           PERFORM 9010-LE-TRANS00233
+              THRU 9010-FIM.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+      *VALIDA E APLICA A TRANSACAO CASADA COM O REGISTRO TB00233
+      *CORRENTE. ABERTURA E FECHAMENTO SEMPRE GRAVAM A DATA E O
+      *CS-SITUACAO-AAP NO MESMO PASSO, PARA QUE OS DOIS CAMPOS NUNCA
+      *FIQUEM DESSINCRONIZADOS.
+       2200-APLICA-TRANSACAO.
+      *----------------------*
+      *
+           MOVE "NAO"    TO WS-REJEITADA.
+           MOVE SPACES   TO WS-MOTIVO-REJEICAO.
+      *
+           IF TRANS00233-IN-APROVADO NOT EQUAL 1
+              MOVE "SIM" TO WS-REJEITADA
+              MOVE "TRANSACAO PENDENTE DE APROVACAO"
+                                        TO WS-MOTIVO-REJEICAO
+           ELSE
+              EVALUATE TRANS00233-CS-ACAO
+                 WHEN 1
+                    PERFORM 2210-VALIDA-ABERTURA
+                       THRU 2210-FIM
+                 WHEN 2
+                    PERFORM 2220-VALIDA-FECHAMENTO
+                       THRU 2220-FIM
+                 WHEN OTHER
+                    MOVE "SIM" TO WS-REJEITADA
+                    MOVE "CODIGO DE ACAO DE TRANSACAO INVALIDO"
+                                        TO WS-MOTIVO-REJEICAO
+              END-EVALUATE
+           END-IF.
+      *
+           MOVE SPACES TO DET-AAPMANUT.
+           MOVE TRANS00233-CHAVE-ID-AAP TO DET-ID-AAP.
+           EVALUATE TRANS00233-CS-ACAO
+              WHEN 1 MOVE "ABERTURA"   TO DET-ACAO
+              WHEN 2 MOVE "FECHAMENTO" TO DET-ACAO
+              WHEN OTHER MOVE "INVALIDA"  TO DET-ACAO
+           END-EVALUATE.
+      *
+           IF WS-REJEITADA EQUAL "SIM"
+              MOVE "REJEITADA" TO DET-RESULTADO
+              MOVE WS-MOTIVO-REJEICAO TO DET-MOTIVO
+              ADD 1 TO WS-CT-REJEITADAS
+           ELSE
+              MOVE "APLICADA"  TO DET-RESULTADO
+              MOVE SPACES      TO DET-MOTIVO
+           END-IF.
+      *
+           WRITE LINHA-LSDCLBDAAPMANUT FROM DET-AAPMANUT AFTER 1.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       2210-VALIDA-ABERTURA.
+      *---------------------*
+      *
+           IF CS-SITUACAO-AAP EQUAL 1
+              MOVE "SIM" TO WS-REJEITADA
+              MOVE "AAP JA ESTA ABERTO" TO WS-MOTIVO-REJEICAO
+           ELSE
+              MOVE 1 TO CS-SITUACAO-AAP
+              MOVE TRANS00233-DT-MOVIMENTO TO DT-ABERTURA-AAP
+              MOVE ZEROS                   TO DT-FECHAMENTO-AAP
+              MOVE TRANS00233-ID-GESTOR    TO ID-GESTOR-ATU
+              ADD 1 TO WS-CT-ABERTURAS
+           END-IF.
+      *
+       2210-FIM. EXIT.
+      *---------*
+      *
+       2220-VALIDA-FECHAMENTO.
+      *-----------------------*
+      *
+           IF DT-ABERTURA-AAP EQUAL ZEROS
+              MOVE "SIM" TO WS-REJEITADA
+              MOVE "AAP NUNCA FOI ABERTO" TO WS-MOTIVO-REJEICAO
+           ELSE
+              IF CS-SITUACAO-AAP EQUAL 2
+                 MOVE "SIM" TO WS-REJEITADA
+                 MOVE "AAP JA ESTA FECHADO" TO WS-MOTIVO-REJEICAO
+              ELSE
+                 MOVE 2 TO CS-SITUACAO-AAP
+                 MOVE TRANS00233-DT-MOVIMENTO TO DT-FECHAMENTO-AAP
+                 MOVE TRANS00233-ID-GESTOR    TO ID-GESTOR-EXC
+                 IF TRANS00233-ID-AAP-DESTINO NOT EQUAL ZEROS
+                    MOVE TRANS00233-ID-AAP-DESTINO TO ID-AAP-DESTINO
+                 END-IF
+                 IF TRANS00233-ID-MICRO-DESTINO NOT EQUAL ZEROS
+                    MOVE TRANS00233-ID-MICRO-DESTINO
+                                        TO ID-MICRO-DESTINO
+                 END-IF
+                 ADD 1 TO WS-CT-FECHAMENTOS
+              END-IF
+           END-IF.
+      *
+       2220-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-AAPMANUT.
+           MOVE "TOTAL DE REGISTROS TB00233 REGRAVADOS       " TO
+                                                   TEXTO-TRL-AAPMANUT.
+           MOVE WS-CT-LIDOS         TO QT-TRL-AAPMANUT.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM TRAILER-AAPMANUT AFTER 2.
+      *
+           MOVE "TOTAL DE ABERTURAS APLICADAS                " TO
+                                                   TEXTO-TRL-AAPMANUT.
+           MOVE WS-CT-ABERTURAS     TO QT-TRL-AAPMANUT.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM TRAILER-AAPMANUT AFTER 1.
+      *
+           MOVE "TOTAL DE FECHAMENTOS APLICADOS               " TO
+                                                   TEXTO-TRL-AAPMANUT.
+           MOVE WS-CT-FECHAMENTOS   TO QT-TRL-AAPMANUT.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM TRAILER-AAPMANUT AFTER 1.
+      *
+           MOVE "TOTAL DE TRANSACOES REJEITADAS               " TO
+                                                   TEXTO-TRL-AAPMANUT.
+           MOVE WS-CT-REJEITADAS    TO QT-TRL-AAPMANUT.
+           WRITE LINHA-LSDCLBDAAPMANUT FROM TRAILER-AAPMANUT AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSDCLBDSETTB00233.
+           CLOSE DSDCLBDTRANS00233.
+           CLOSE DSDCLBDSETTB00233N.
+           CLOSE LSDCLBDAAPMANUT.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-TB00233.
+      *----------------*
+      *
+           READ DSDCLBDSETTB00233
+                AT END MOVE "SIM" TO WS-EOF-TB00233
+                        MOVE 999999 TO WS-CHAVE-TB00233
+                NOT AT END
+                        MOVE CHAVE-ID-AAP TO WS-CHAVE-TB00233.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-TRANS00233.
+      *-------------------*
+      *
+           READ DSDCLBDTRANS00233
+                AT END MOVE "SIM" TO WS-EOF-TRANS00233
+                        MOVE 999999 TO WS-CHAVE-TRANS00233
+                NOT AT END
+                        MOVE TRANS00233-CHAVE-ID-AAP TO
+                                       WS-CHAVE-TRANS00233.
+      *
+       9010-FIM. EXIT.
+      *---------*
