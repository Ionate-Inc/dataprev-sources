@@ -0,0 +1,306 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBLIBBANCOIMPACTOBLOQ.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CRUZAR O TP-BLOQUEIO DE CADA BANCO (VIA CALL A     *
+      *            SSUBLIBBANCOTPBLOQUEIO, MESMO MODELO DE            *
+      *            PSUBLIBBANCOTPBLOQLOTE) COM O VOLUME DE MOVIMENTO  *
+      *            DESSE BANCO EM D/SUB/CPG/2K/401 (CP01), PARA A     *
+      *            OFICINA MEDIR O IMPACTO DE BLOQUEAR/DESBLOQUEAR UM *
+      *            BANCO ANTES DE MEXER NO STATUS DELE.               *
+      *                                                                *
+      *  METODO:   1) LE DSUBCPG2K401 (CP01) POR INTEIRO UMA UNICA    *
+      *               VEZ E ACUMULA, EM MEMORIA (MESMO MODELO DE      *
+      *               FIND-OR-INSERT DE 2050-ACUMULA-GRUPO EM         *
+      *               PSUBCPG050SUL), QUANTIDADE E VALOR LIQUIDO DE   *
+      *               MOVIMENTO POR CP01-ID-BANCO.                    *
+      *            2) PERCORRE A LISTA DE BANCOS DSUBLIBBANCOLST      *
+      *               (MESMA ENTRADA JA USADA POR                     *
+      *               PSUBLIBBANCOTPBLOQLOTE - NAO HA TABELA-MESTRE   *
+      *               DE BANCOS NESTE REPOSITORIO, SO O SUBPROGRAMA   *
+      *               EXTERNO P/SUB/LIB/BANCO QUE SSUBLIBBANCOTPBLO-  *
+      *               QUEIO CHAMA) E, PARA CADA BANCO CUJO TP-BLO-    *
+      *               QUEIO VOLTE LIGADO, BUSCA O TOTAL ACUMULADO NO  *
+      *               PASSO 1 E IMPRIME UMA LINHA DE IMPACTO. BANCO   *
+      *               BLOQUEADO SEM NENHUM CP01 SAI COM QUANTIDADE/   *
+      *               VALOR ZERADOS (IMPACTO NULO).                   *
+      *                                                                *
+      *  ENTRADA:  DSUBLIBBANCOLST - D/SUB/LIB/BANCO/LST, UM BANCO    *
+      *               POR REGISTRO (VIDE PSUBLIBBANCOTPBLOQLOTE).     *
+      *            DSUBCPG2K401    - D/SUB/CPG/2K/401 (VIDE           *
+      *               B/SUB/CPG/2K/401).                              *
+      *  SAIDA:    LSUBLIBBANCOIMPACTOBLOQ - RELATORIO DE IMPACTO.    *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBLIBBANCOLST       ASSIGN TO DISK.
+           SELECT DSUBCPG2K401          ASSIGN TO DISK.
+           SELECT LSUBLIBBANCOIMPACTOBLOQ ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+      *LISTA DE BANCOS A AUDITAR, UM CODIGO POR REGISTRO (MESMO ARQUIVO
+      *DE PSUBLIBBANCOTPBLOQLOTE).
+        FD DSUBLIBBANCOLST
+           RECORD CONTAINS 03 CHARACTERS
+           BLOCK  CONTAINS 10 RECORDS
+           VALUE OF TITLE IS "D/SUB/LIB/BANCO/LST ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBLIBBANCOLST.
+           03 LST-BANCO              PIC 9(03).
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD LSUBLIBBANCOIMPACTOBLOQ.
+        01 LINHA-LSUBLIBBANCOIMPACTOBLOQ  PIC X(80).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP01               PIC X(03) VALUE "NAO".
+       01  WS-EOF-LST                PIC X(03) VALUE "NAO".
+      *
+       01  WS-BANCOPIC9COMP          PIC 9(03) COMP.
+       01  WS-PERGUNTAPICX12         PIC X(12) VALUE "TP-BLOQUEIO".
+       01  WS-RESPOSTAPICX25         PIC X(25).
+       01  WS-BOOLEANPIC9X REDEFINES WS-RESPOSTAPICX25.
+           03 WS-TP-BLOQUEIO         PIC 9.
+           03 FILLER                 PIC X(24).
+      *
+      *TABELA DE ACUMULACAO DE CP01 POR BANCO (FIND-OR-INSERT, MESMO
+      *MODELO DE WS-TABELA-GRUPO-050 EM PSUBCPG050SUL).
+       01  WS-TABELA-BANCO-CP01.
+           03  WS-BANCO-CP01 OCCURS 999 TIMES.
+               05  WS-ID-BANCO-CP01       PIC 9(03).
+               05  WS-QTDE-CP01           PIC 9(08).
+               05  WS-VL-LIQ-CP01         PIC 9(15)V99.
+       77  WS-QTDE-BANCOS-CP01       PIC 9(04) VALUE ZEROS.
+       77  WS-IX-BANCO-CP01          PIC 9(04) VALUE ZEROS.
+       77  WS-BANCO-CP01-ENCONTRADO  PIC 9(01) VALUE 0.
+      *
+       77  WS-QTDE-BANCOS-BLOQUEADOS PIC 9(04) VALUE ZEROS.
+      *
+       01  CAB-01-IMPACTOBLOQ.
+           03 FILLER PIC X(80) VALUE
+              "RELATORIO DE IMPACTO DE BANCOS BLOQUEADOS".
+       01  CAB-02-IMPACTOBLOQ.
+           03 FILLER PIC X(10) VALUE "BANCO".
+           03 FILLER PIC X(15) VALUE "TP-BLOQUEIO".
+           03 FILLER PIC X(15) VALUE "QTDE CP01".
+           03 FILLER PIC X(20) VALUE "VALOR LIQUIDO CP01".
+           03 FILLER PIC X(20) VALUE SPACES.
+      *
+       01  WS-LINHA-RELATORIO.
+           03 WS-REL-BANCO           PIC ZZ9.
+           03 FILLER                 PIC X(07) VALUE SPACES.
+           03 WS-REL-TP-BLOQUEIO     PIC 9.
+           03 FILLER                 PIC X(14) VALUE SPACES.
+           03 WS-REL-QTDE            PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WS-REL-VALOR           PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                 PIC X(10) VALUE SPACES.
+      *
+       01  TRAILER-IMPACTOBLOQ.
+           03 FILLER PIC X(30) VALUE "TOTAL DE BANCOS BLOQUEADOS: ".
+           03 TRAILER-QTDE-BLOQ      PIC ZZ9.
+           03 FILLER                 PIC X(47) VALUE SPACES.
+      *
+      /
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-ACUMULA-CP01
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP01 EQUAL "SIM".
+      *
+           PERFORM 3000-LOOP-BANCOS
+              THRU 3000-FIM
+             UNTIL WS-EOF-LST EQUAL "SIM".
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN INPUT  DSUBLIBBANCOLST.
+           OPEN OUTPUT LSUBLIBBANCOIMPACTOBLOQ.
+      *
+           WRITE LINHA-LSUBLIBBANCOIMPACTOBLOQ FROM CAB-01-IMPACTOBLOQ
+                                                     AFTER 1.
+           WRITE LINHA-LSUBLIBBANCOIMPACTOBLOQ FROM CAB-02-IMPACTOBLOQ
+                                                     AFTER 2.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+           PERFORM 9010-LE-LST
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-ACUMULA-CP01.
+      *-----------------*
+      *
+           MOVE 0 TO WS-BANCO-CP01-ENCONTRADO.
+           PERFORM VARYING WS-IX-BANCO-CP01 FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-CP01 GREATER WS-QTDE-BANCOS-CP01
+                        OR WS-BANCO-CP01-ENCONTRADO EQUAL 1
+              IF WS-ID-BANCO-CP01 (WS-IX-BANCO-CP01) EQUAL
+                                             CP01-ID-BANCO
+                 MOVE 1 TO WS-BANCO-CP01-ENCONTRADO
+              END-IF
+           END-PERFORM.
+      *PERFORM VARYING INCREMENTA ANTES DE RETESTAR A CONDICAO DE SAIDA,
+      *ENTAO QUANDO ENCONTRADO=1 O INDICE JA FOI INCREMENTADO ALEM DA
+      *POSICAO ACHADA. VOLTA 1 POSICAO PARA APONTAR PARA O BANCO CERTO.
+           IF WS-BANCO-CP01-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-BANCO-CP01.
+      *
+           IF WS-BANCO-CP01-ENCONTRADO EQUAL 0
+              ADD 1 TO WS-QTDE-BANCOS-CP01
+              MOVE WS-QTDE-BANCOS-CP01 TO WS-IX-BANCO-CP01
+              MOVE CP01-ID-BANCO
+                             TO WS-ID-BANCO-CP01 (WS-IX-BANCO-CP01)
+           END-IF.
+      *
+           ADD 1 TO WS-QTDE-CP01 (WS-IX-BANCO-CP01).
+           ADD CP01-VL-LIQUIDO-CRED
+                            TO WS-VL-LIQ-CP01 (WS-IX-BANCO-CP01).
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-LOOP-BANCOS.
+      *----------------*
+      *
+           MOVE LST-BANCO TO WS-BANCOPIC9COMP.
+      *
+           CALL "SSUBLIBBANCOTPBLOQUEIO" USING WS-BANCOPIC9COMP
+                                               WS-RESPOSTAPICX25.
+      *
+           IF WS-TP-BLOQUEIO EQUAL 1
+              ADD 1 TO WS-QTDE-BANCOS-BLOQUEADOS
+              PERFORM 3050-BUSCA-CP01
+                 THRU 3050-FIM
+              MOVE SPACES         TO WS-LINHA-RELATORIO
+              MOVE LST-BANCO       TO WS-REL-BANCO
+              MOVE WS-TP-BLOQUEIO  TO WS-REL-TP-BLOQUEIO
+              MOVE WS-QTDE-CP01 (WS-IX-BANCO-CP01) TO WS-REL-QTDE
+              MOVE WS-VL-LIQ-CP01 (WS-IX-BANCO-CP01) TO WS-REL-VALOR
+              WRITE LINHA-LSUBLIBBANCOIMPACTOBLOQ
+                                        FROM WS-LINHA-RELATORIO
+                                                        AFTER 1
+           END-IF.
+      *
+           PERFORM 9010-LE-LST
+              THRU 9010-FIM.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       3050-BUSCA-CP01.
+      *---------------*
+      *BANCO BLOQUEADO SEM NENHUM CP01 ACUMULADO: WS-IX-BANCO-CP01FICA
+      *ZERO E O REGISTRO ZERO DA TABELA (WS-QTDE-CP01(0)/WS-VL-LIQ-
+      *CP01(0)) NAO EXISTE - USA-SE UMA LINHA-ZERO DEDICADA PARA ESSE
+      *CASO EM VEZ DE APONTAR PARA O INDICE 0.
+           MOVE 0 TO WS-BANCO-CP01-ENCONTRADO.
+           PERFORM VARYING WS-IX-BANCO-CP01 FROM 1 BY 1
+                     UNTIL WS-IX-BANCO-CP01 GREATER WS-QTDE-BANCOS-CP01
+                        OR WS-BANCO-CP01-ENCONTRADO EQUAL 1
+              IF WS-ID-BANCO-CP01 (WS-IX-BANCO-CP01) EQUAL LST-BANCO
+                 MOVE 1 TO WS-BANCO-CP01-ENCONTRADO
+              END-IF
+           END-PERFORM.
+           IF WS-BANCO-CP01-ENCONTRADO EQUAL 1
+              SUBTRACT 1 FROM WS-IX-BANCO-CP01
+           ELSE
+              ADD 1 TO WS-QTDE-BANCOS-CP01
+              MOVE WS-QTDE-BANCOS-CP01 TO WS-IX-BANCO-CP01
+              MOVE LST-BANCO
+                             TO WS-ID-BANCO-CP01 (WS-IX-BANCO-CP01)
+              MOVE ZEROS     TO WS-QTDE-CP01 (WS-IX-BANCO-CP01)
+                                WS-VL-LIQ-CP01 (WS-IX-BANCO-CP01)
+           END-IF.
+       3050-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           MOVE SPACES           TO TRAILER-IMPACTOBLOQ.
+           MOVE WS-QTDE-BANCOS-BLOQUEADOS TO TRAILER-QTDE-BLOQ.
+           WRITE LINHA-LSUBLIBBANCOIMPACTOBLOQ FROM TRAILER-IMPACTOBLOQ
+                                                     AFTER 2.
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE DSUBLIBBANCOLST.
+           CLOSE LSUBLIBBANCOIMPACTOBLOQ.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF-CP01.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-LST.
+      *-----------*
+      *
+           READ DSUBLIBBANCOLST
+                AT END MOVE "SIM" TO WS-EOF-LST.
+      *
+       9010-FIM. EXIT.
+      *---------*
