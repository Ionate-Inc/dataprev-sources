@@ -0,0 +1,40 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      *****************************************************************
+      *                                                               *
+      *    LIBRARY DO ARQUIVO DE TRANSACOES DE ABERTURA/FECHAMENTO    *
+      *    DE AAP PARA A TABELA B/SDC/LBD/SETTB00233                  *
+      *                                                               *
+      *    UM REGISTRO POR AAP A ABRIR OU FECHAR NO RUN, SUJEITO A    *
+      *    APROVACAO PREVIA (TRANS00233-IN-APROVADO), PARA MANTER A   *
+      *    MANUTENCAO DE CS-SITUACAO-AAP/DT-ABERTURA-AAP/             *
+      *    DT-FECHAMENTO-AAP SOB CONTROLE DE UM UNICO PROGRAMA (VIDE  *
+      *    REQUEST 024) EM VEZ DE CORRECAO DIRETA DE DADOS.           *
+      *                                                               *
+      *****************************************************************
+      *
+       01  TRANS00233-REG.
+      *    -------------
+         03  TRANS00233-REGISTRO-COMP COMP.
+           05  TRANS00233-CHAVE-ID-AAP      PIC 9(006).
+           05  TRANS00233-CS-ACAO           PIC 9(001).
+      *        1 = ABERTURA (ABRE OU REABRE O AAP)
+      *        2 = FECHAMENTO (FECHA O AAP)
+           05  TRANS00233-DT-MOVIMENTO      PIC 9(008).
+      *        FORMATO: AAAAMMDD - DATA A GRAVAR EM DT-ABERTURA-AAP
+      *        (ACAO 1) OU DT-FECHAMENTO-AAP (ACAO 2)
+           05  TRANS00233-ID-AAP-DESTINO    PIC 9(006).
+      *        SO CONSIDERADO NA ACAO 2 (FECHAMENTO). ZEROS = MANTEM
+      *        O ID-AAP-DESTINO JA GRAVADO NA TABELA.
+           05  TRANS00233-ID-MICRO-DESTINO  PIC 9(006).
+      *        SO CONSIDERADO NA ACAO 2. ZEROS = MANTEM O
+      *        ID-MICRO-DESTINO JA GRAVADO NA TABELA.
+           05  TRANS00233-IN-APROVADO       PIC 9(001).
+      *        0 = PENDENTE DE APROVACAO (NAO APLICADA NESTE RUN)
+      *        1 = APROVADA (APLICADA NESTE RUN)
+      *
+         03  TRANS00233-REGISTRO-DISPLAY.
+           05  TRANS00233-ID-GESTOR         PIC X(017).
+      *        GESTOR RESPONSAVEL PELA ACAO - GRAVADO EM
+      *        ID-GESTOR-ATU (ACAO 1) OU ID-GESTOR-EXC (ACAO 2)
