@@ -0,0 +1,39 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      *****************************************************************
+      *                                                               *
+      *    LIBRARY DO ARQUIVO HISTORICO DE ALTERACAO DE VALOR DE      *
+      *    CREDITO CP01                                                *
+      *                                                               *
+      *    CAPTURA O VALOR/DATA DE COMPETENCIA ANTERIORES SEMPRE QUE  *
+      *    UM CP01 E REPROCESSADO COM NOVA DATA DE COMPETENCIA DE     *
+      *    ATUALIZACAO (CP01-DT-COMP-ATU-VL-CR), PARA RESPONDER "POR  *
+      *    QUE O VALOR DESSE NB MUDOU" (VIDE REQUEST 023).            *
+      *                                                               *
+      *****************************************************************
+      *
+       01  HIST01-REG COMP.
+      *    ----------
+           05  HIST01-CHAVE.
+      *        ------------
+               10  HIST01-DT-MOV-CREDITO      PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  HIST01-NU-NB               PIC 9(10).
+               10  HIST01-CS-NATUR-CREDITO    PIC 9(02).
+               10  HIST01-DT-FIM-PERIODO      PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  HIST01-DT-INI-PERIODO      PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  HIST01-ID-NIT              PIC 9(10).
+               10  HIST01-SEQ-REG             PIC 9(09).
+               10  FILLER                     PIC 9(01).
+           05  HIST01-VL-LIQUIDO-CRED-ANTERIOR   PIC 9(10)V99.
+           05  HIST01-DT-COMP-ATU-VL-CR-ANTERIOR PIC 9(06).
+      *        FORMATO: AAMM (ZEROS = NUNCA ATUALIZADO ANTES)
+           05  HIST01-VL-LIQUIDO-CRED-NOVO       PIC 9(10)V99.
+           05  HIST01-DT-COMP-ATU-VL-CR-NOVA     PIC 9(06).
+      *        FORMATO: AAMM
+           05  HIST01-DT-REGISTRO-HISTORICO      PIC 9(08).
+      *        FORMATO: AAAAMMDD - DATA EM QUE A ALTERACAO FOI
+      *        CAPTURADA (NAO A DATA DE COMPETENCIA).
