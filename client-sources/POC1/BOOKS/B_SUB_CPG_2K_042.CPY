@@ -6,28 +6,27 @@
       *                                      *
       *  LIBRARY DE TABELA DE FERIADOS       *
       *                                      *
-      *  (A CADA ANO DEVERA SER ATUALIZADA)  *
+      *  CARREGADA EM RUNTIME A PARTIR DE    *
+      *  DSUBLIB2K042FER (VIDE REQUEST 015 - *
+      *  ANTES ERA VALUE LITERAL, EXIGINDO   *
+      *  RECOMPILE TODO JANEIRO). QUEM USA A *
+      *  TABELA DEVE PERFORMAR A CARGA UMA   *
+      *  VEZ NO INICIO DO PROGRAMA.          *
+      *                                      *
+      *  TB-FERIADO-UF (REQUEST 016): ZEROS  *
+      *  = FERIADO NACIONAL (VALE PARA       *
+      *  TODAS AS UF); DIFERENTE DE ZEROS =  *
+      *  FERIADO MUNICIPAL/ESTADUAL, SO VALE *
+      *  PARA A UF INFORMADA (MESMO DOMINIO  *
+      *  DE SPG51-CS-UF/CP10-CS-UF).         *
       *                                      *
       ****************************************
       *
-       01  WS-ANO-TAB-FERIADO              PIC 9(04) VALUE 2024.
+       01  WS-ANO-TAB-FERIADO              PIC 9(04) VALUE ZEROS.
+       01  WS-QTDE-FERIADOS                PIC 9(03) VALUE ZEROS.
       *
        01  TABELA-FERIADOS.
-           05  FILLER  PIC X(08)  VALUE  "01000000".
-           05  FILLER  PIC X(08)  VALUE  "20210000".
-           05  FILLER  PIC X(08)  VALUE  "00000000".
-           05  FILLER  PIC X(08)  VALUE  "07210000".
-           05  FILLER  PIC X(08)  VALUE  "01000000".
-           05  FILLER  PIC X(08)  VALUE  "08000000".
-           05  FILLER  PIC X(08)  VALUE  "00000000".
-           05  FILLER  PIC X(08)  VALUE  "00000000".
-           05  FILLER  PIC X(08)  VALUE  "07000000".
-           05  FILLER  PIC X(08)  VALUE  "12000000".
-           05  FILLER  PIC X(08)  VALUE  "02150000".
-           05  FILLER  PIC X(08)  VALUE  "24253100".
-      *
-       01  TABELA-FERIADOS-R    REDEFINES
-           TABELA-FERIADOS.
-               05  TAB-MES-FER          OCCURS  12   TIMES.
-                   10  TAB-DIA-FERIADO  OCCURS   4    TIMES.
-                        15  TAB-FERIADO    PIC 9(02).
+           05  TB-FERIADO OCCURS 40 TIMES.
+               10  TB-FERIADO-MES           PIC 9(02).
+               10  TB-FERIADO-DIA           PIC 9(02).
+               10  TB-FERIADO-UF            PIC 9(02).
