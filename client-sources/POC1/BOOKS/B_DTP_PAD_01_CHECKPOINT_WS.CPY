@@ -17,3 +17,13 @@
        77 RESTARTFLAG      PIC S9(11) USAGE BINARY.
        77 RSLT             PIC S9(11) USAGE BINARY.
       *********************************************************
+      * CONTROLE PADRAO DE INTERVALO DE CHECKPOINT: TODO PROGRAMA  *
+      * QUE ADOTAR ESTA COPY GANHA O CONTADOR DE REGISTROS E O     *
+      * INTERVALO ABAIXO, USADOS PELO 5010-CONTROLA-CHECKPOINT DA  *
+      * COPY PD2 EM VEZ DE CADA PROGRAMA REINVENTAR A CONTAGEM.    *
+      * O PROGRAMA PODE AJUSTAR WS-CHECKPOINT-INTERVALO NO SEU     *
+      * 1000-ABERTURA SE PRECISAR DE UM VALOR DIFERENTE DE 5000.   *
+      *********************************************************
+       77 WS-REGS-CHECKPOINT      PIC 9(08) VALUE ZEROS BINARY.
+       77 WS-CHECKPOINT-INTERVALO PIC 9(08) VALUE 5000 BINARY.
+      *********************************************************
