@@ -0,0 +1,86 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      *****************************************************************
+      *   TABELAS DE DESCRICAO DE CS-MOTIVO-SOLIC E CS-MOT-PENDENCIA   *
+      *   (CAMPOS DE B_SUB_CPG_2K_450.CPY), PARA A EQUIPE QUE TRATA A  *
+      *   FILA DE PENDENCIA NAO PRECISAR MAIS DECORAR OS CODIGOS.      *
+      *   OBS: NAO HA EM NENHUM LUGAR DESTE SISTEMA UMA TABELA-FONTE   *
+      *   OFICIAL PARA ESTES DOIS CODIGOS - AS DESCRICOES ABAIXO SAO   *
+      *   ILUSTRATIVAS (MESMO PADRAO DE CODIGO/DESCRICAO/VIGENCIA DE   *
+      *   B_RUBRICA_MASTER.CPY) E DEVEM SER CONFERIDAS/AJUSTADAS PELA  *
+      *   AREA DE NEGOCIO ANTES DE IR PRA PRODUCAO. PARA UM CODIGO     *
+      *   NOVO, BASTA ACRESCENTAR UMA LINHA DE FILLER NA TABELA        *
+      *   CORRESPONDENTE E AUMENTAR O OCCURS/WS-QTDE-* NO PROGRAMA     *
+      *   CONSUMIDOR. O PROGRAMA CONSUMIDOR FAZ A CONSULTA (BUSCA      *
+      *   LINEAR, MESMO MODELO DE 1020-BUSCA-CAMPANHA DO               *
+      *   PSUBCPG052SPGUNI) NA SUA PROPRIA PROCEDURE DIVISION - ESTA   *
+      *   BOOK SO TRAZ DADOS.                                          *
+      *****************************************************************
+      *
+      *TABELA-MOTIVO-SOLIC: LAYOUT DA LINHA: CODIGO(02) DESCRICAO(30)
+       01  TABELA-MOTIVO-SOLIC-DADOS.
+           03  FILLER PIC X(32) VALUE
+         "01SOLICITACAO NORMAL DE CREDITO".
+           03  FILLER PIC X(32) VALUE
+         "02REVISAO DE BENEFICIO         ".
+           03  FILLER PIC X(32) VALUE
+         "03RETROATIVO JUDICIAL          ".
+           03  FILLER PIC X(32) VALUE
+         "04CORRECAO DE DADOS BANCARIOS  ".
+           03  FILLER PIC X(32) VALUE
+         "05TRANSF DE BANCO/AGENCIA      ".
+           03  FILLER PIC X(32) VALUE
+         "06REATIVACAO DE CRED SUSPENSO  ".
+           03  FILLER PIC X(32) VALUE
+         "07PAGAMENTO POR PROCURACAO     ".
+           03  FILLER PIC X(32) VALUE
+         "08CREDITO EM MEIO ALTERNATIVO  ".
+           03  FILLER PIC X(32) VALUE
+         "09REGULARIZACAO CADASTRAL      ".
+           03  FILLER PIC X(32) VALUE
+         "10OUTROS MOTIVOS               ".
+       01  TABELA-MOTIVO-SOLIC REDEFINES
+               TABELA-MOTIVO-SOLIC-DADOS.
+           03  MOTSOL-TAB OCCURS 10 TIMES.
+               05  MOTSOL-CS-MOTIVO-SOLIC   PIC 9(02).
+               05  MOTSOL-DESCRICAO         PIC X(30).
+       77 WS-QTDE-MOTIVO-SOLIC              PIC 9(02) VALUE 10.
+       77 WS-IX-MOTIVO-SOLIC                PIC 9(02) VALUE 0.
+       77 WS-MOTIVO-SOLIC-ENCONTRADO        PIC 9(01) VALUE 0.
+      *
+      *TABELA-MOT-PENDENCIA: LAYOUT DA LINHA: CODIGO(02) DESCRICAO(31)
+       01  TABELA-MOT-PENDENCIA-DADOS.
+           03  FILLER PIC X(33) VALUE
+         "01DIVERGENCIA DE DADOS CADASTRAIS".
+           03  FILLER PIC X(33) VALUE
+         "02AUSENCIA DE ASSINAT/PROCURACAO ".
+           03  FILLER PIC X(33) VALUE
+         "03DOCUMENTACAO INCOMPLETA        ".
+           03  FILLER PIC X(33) VALUE
+         "04CONTA BANCARIA INVALIDA        ".
+           03  FILLER PIC X(33) VALUE
+         "05DIVERGENCIA DE VALOR           ".
+           03  FILLER PIC X(33) VALUE
+         "06AGUARDANDO DECISAO JUDICIAL    ".
+           03  FILLER PIC X(33) VALUE
+         "07BENEFICIO SUSPENSO/CESSADO     ".
+           03  FILLER PIC X(33) VALUE
+         "08OBITO DO TITULAR A CONFIRMAR   ".
+           03  FILLER PIC X(33) VALUE
+         "09DUPLICIDADE DE SOLICITACAO     ".
+           03  FILLER PIC X(33) VALUE
+         "10PENDENCIA DE PERICIA MEDICA    ".
+           03  FILLER PIC X(33) VALUE
+         "11AGUARDANDO REVISAO DE RUBRICA  ".
+           03  FILLER PIC X(33) VALUE
+         "12OUTRAS PENDENCIAS              ".
+       01  TABELA-MOT-PENDENCIA REDEFINES
+               TABELA-MOT-PENDENCIA-DADOS.
+           03  MOTPEN-TAB OCCURS 12 TIMES.
+               05  MOTPEN-CS-MOT-PENDENCIA  PIC 9(02).
+               05  MOTPEN-DESCRICAO         PIC X(31).
+       77 WS-QTDE-MOT-PENDENCIA             PIC 9(02) VALUE 12.
+       77 WS-IX-MOT-PENDENCIA               PIC 9(02) VALUE 0.
+       77 WS-MOT-PENDENCIA-ENCONTRADO       PIC 9(01) VALUE 0.
+      *FIM DA BOOK B_SUB_CPG_2K_450_MOTIVOS.
