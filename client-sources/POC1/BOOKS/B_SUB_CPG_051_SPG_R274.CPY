@@ -20,12 +20,14 @@
            03  SPG51-DT-FIM-VALIDADE-H  PIC 9(08).
            03  SPG51-NU-SEQ-ARQ-H       PIC 9(01).
            03  SPG51-ID-ULT-ARQ-H       PIC 9(01).
-           03  SPG51-LISTA-RUBR-H       PIC X(285).
+      *AMPLIADO PARA 96 POSICOES (INCLUSAO DA RUBRICA 275 - VIDE
+      *B/SUB/CPG/058/SPG/R275).
+           03  SPG51-LISTA-RUBR-H       PIC X(288).
            03  SPG51-LISTA-RUBR-H-R REDEFINES
                SPG51-LISTA-RUBR-H.
-               05 SPG51-LISTA-RUBRICA-H OCCURS 95 TIMES.
+               05 SPG51-LISTA-RUBRICA-H OCCURS 96 TIMES.
                   07 SPG51-CS-RUBRICA-H PIC 9(03).
-           03  FILLER                   PIC X(1461).
+           03  FILLER                   PIC X(1458).
 
       *DETALHE SPG51-ID-REG = 2
        01  DSUBCPG051-REG-SPG51.
@@ -47,14 +49,47 @@
            03  SPG51-VALOR-BRUTO        PIC 9(15)V99.
            03  SPG51-VALOR-LIQUIDO      PIC 9(15)V99.
       *ATE AQUI = 71 - 77 - 83
-           03  SPG51-VALOR-GRUPO-RUBRICAS OCCURS 95 TIMES.
+      *AMPLIADO PARA 96 POSICOES (INCLUSAO DA RUBRICA 275 - VIDE
+      *B/SUB/CPG/058/SPG/R275).
+           03  SPG51-VALOR-GRUPO-RUBRICAS OCCURS 96 TIMES.
                05  SPG51-VL-RUBRICA     PIC 9(015)V99.
-           03  FILLER                   PIC X(185).
+      *INCLUIDO PARA QUEBRA DE CONTROLE ESTADO/LOAS (OBJETIVO DO PGM).
+           03  SPG51-CS-UF              PIC 9(02).
+           03  SPG51-CS-ESP-LOAS        PIC 9(01).
+      *INCLUIDO PARA TOTALIZACAO SEAS NO PSUBCPG052SPGUNI.
+           03  SPG51-IN-CREDITO-SEAS    PIC 9(01).
+      *INCLUIDO PARA TOTALIZACAO DE IR RETIDO NO PSUBCPG052SPGUNI.
+           03  SPG51-QTD-IR             PIC 9(08).
+           03  SPG51-VL-IR              PIC 9(15)V99.
+           03  FILLER                   PIC X(056).
 
       *TRAILER SPG51-ID-REG-T = 3
        01  DSUBCPG051-REG-SPG51-TRAILER.
            03  SPG51-ID-REG-T           PIC 9(01).
            03  SPG51-QTD-REG-T          PIC 9(08).
            03  SPG51-TOT-VL-LIQ-T       PIC 9(15)V99.
-           03  FILLER                   PIC X(1774).
+      *QUEBRA DE CONTROLE-TOTAL POR BANCO (SPG51-ID-BANCO), PARA QUEM
+      *CONSOME O DSUBCPG052SPG CONFERIR OS TOTAIS POR BANCO DIRETO NO
+      *TRAILER, SEM PRECISAR RELER E SOMAR TODO O DETALHE.
+           03  SPG51-QTDE-BANCOS-T      PIC 9(02).
+           03  SPG51-BANCOS-T OCCURS 50 TIMES.
+               05  SPG51-ID-BANCO-T         PIC 9(03).
+               05  SPG51-QTD-REG-BANCO-T    PIC 9(08).
+               05  SPG51-VL-LIQ-BANCO-T     PIC 9(15)V99.
+           03  FILLER                   PIC X(372).
+
+      *QUEBRA DE CONTROLE SPG51-ID-REG-Q = 4 (POR ESTADO/BANCO/MEIO-
+      *PAGTO/ORIGEM-CREDITO/DT-INI-VALIDADE/LOAS - VIDE OBJETIVO DO
+      *PSUBCPG052SPGUNI). UM REGISTRO POR GRUPO DE QUEBRA.
+       01  DSUBCPG051-REG-SPG51-QUEBRA.
+           03  SPG51-ID-REG-Q           PIC 9(01).
+           03  SPG51-CS-UF-Q            PIC 9(02).
+           03  SPG51-ID-BANCO-Q         PIC 9(03).
+           03  SPG51-CS-MEIO-PAGTO-Q    PIC 9(02).
+           03  SPG51-CS-ORIGEM-CRED-Q   PIC 9(01).
+           03  SPG51-DT-INI-VALIDADE-Q  PIC 9(08).
+           03  SPG51-CS-ESP-LOAS-Q      PIC 9(01).
+           03  SPG51-QTDE-CREDITOS-Q    PIC 9(08).
+           03  SPG51-VL-LIQUIDO-Q       PIC 9(15)V99.
+           03  FILLER                   PIC X(1757).
       *FIM DA BOOK BSUBCPG058SPG51
