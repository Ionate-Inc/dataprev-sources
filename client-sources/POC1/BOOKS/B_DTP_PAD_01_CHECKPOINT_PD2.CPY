@@ -24,3 +24,14 @@
               ELSE                     MOVE 0 TO W77-CKP.
            PERFORM 4000-DISPLAY.
        5000-FIM. EXIT.
+      ******************************************************************
+      *      CONTROLE PADRAO DE INTERVALO DE CHECKPOINT                *
+      ******************************************************************
+       5010-CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-REGS-CHECKPOINT.
+           IF WS-REGS-CHECKPOINT
+                       GREATER OR EQUAL WS-CHECKPOINT-INTERVALO
+              PERFORM 5000-CHECKPOINT
+                 THRU 5000-FIM
+              MOVE ZEROS TO WS-REGS-CHECKPOINT.
+       5010-FIM. EXIT.
