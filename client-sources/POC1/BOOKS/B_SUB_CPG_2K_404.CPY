@@ -0,0 +1,30 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      *****************************************************************
+      *                                                               *
+      *    LIBRARY DO ARQUIVO DE ATUALIZACAO DE VALOR DE CREDITO CP01 *
+      *                                                               *
+      *    UM REGISTRO POR NB/CHAVE REPROCESSADO COM NOVO VALOR E     *
+      *    NOVA DATA DE COMPETENCIA DE ATUALIZACAO (VIDE REQUEST 023).*
+      *                                                               *
+      *****************************************************************
+      *
+       01  ATU01-REG COMP.
+      *    ---------
+           05  ATU01-CHAVE.
+      *        -----------
+               10  ATU01-DT-MOV-CREDITO       PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  ATU01-NU-NB                PIC 9(10).
+               10  ATU01-CS-NATUR-CREDITO     PIC 9(02).
+               10  ATU01-DT-FIM-PERIODO       PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  ATU01-DT-INI-PERIODO       PIC 9(08).
+      *              FORMATO: AAMMDD
+               10  ATU01-ID-NIT               PIC 9(10).
+               10  ATU01-SEQ-REG              PIC 9(09).
+               10  FILLER                     PIC 9(01).
+           05  ATU01-VL-LIQUIDO-CRED-NOVO  PIC 9(10)V99.
+           05  ATU01-DT-COMP-ATU-VL-CR-NOVA PIC 9(06).
+      *        FORMATO: AAMM
