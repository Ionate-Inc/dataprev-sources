@@ -0,0 +1,226 @@
+      *****************************************************************
+      *    RUBRICA MASTER - TABELA CENTRALIZADA DE CODIGOS DE RUBRICA  *
+      *    (CODIGO/DESCRICAO/ATIVA/VIGENCIA), PARA SUBSTITUIR AS      *
+      *    LISTAS DE CAMPOS SPGENT-VALOR-RUBnnn/SISPG-VALOR-RUBnnn    *
+      *    DUPLICADAS (E JA DESSINCRONIZADAS) ENTRE B_SUB_CPG_058_SPG *
+      *    _R274.CPY E B_SUB_CPG_058_SPG_R275.CPY. UMA NOVA RUBRICA   *
+      *    PASSA A SER UMA LINHA DE DADOS NESTA TABELA (VIDE          *
+      *    TABELA-RUBRICA-MASTER-DADOS ABAIXO), NAO MAIS UM CAMPO     *
+      *    NOVO EM CADA COPYBOOK DE LAYOUT DE ARQUIVO.                *
+      *    OS LAYOUTS FISICOS R274/R275 (SPGENT-VALOR-RUBnnn/SISPG-   *
+      *    VALOR-RUBnnn) SAO MANTIDOS SEM ALTERACAO - SAO O FORMATO   *
+      *    DE REGISTRO EM DISCO JA CONSUMIDO POR SISTEMAS EXTERNOS,   *
+      *    E NAO PODEM SER RENUMERADOS/REMOVIDOS SEM QUEBRAR ESSES    *
+      *    CONSUMIDORES. ESTA TABELA E A FONTE UNICA PARA QUEM        *
+      *    PRECISA DE DESCRICAO/STATUS/VIGENCIA DE UMA RUBRICA (EX:   *
+      *    VALIDACOES, RELATORIOS), EM VEZ DE CADA PROGRAMA MANTER    *
+      *    SUA PROPRIA LISTA HARDCODED. O PROGRAMA CONSUMIDOR FAZ A   *
+      *    CONSULTA (BUSCA LINEAR POR RUBM-CS-RUBRICA, MESMO MODELO   *
+      *    DE 1020-BUSCA-CAMPANHA DO PSUBCPG052SPGUNI) NA SUA PROPRIA *
+      *    PROCEDURE DIVISION - ESTA BOOK SO TRAZ DADOS.              *
+      *****************************************************************
+       01  TABELA-RUBRICA-MASTER-DADOS.
+           03  FILLER PIC X(60) VALUE
+         "104RUBRICA 104                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "105RUBRICA 105                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "107RUBRICA 107                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "108RUBRICA 108                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "112RUBRICA 112                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "136RUBRICA 136                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "154RUBRICA 154                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "160RUBRICA 160                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "161RUBRICA 161                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "162RUBRICA 162                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "201RUBRICA 201                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "202RUBRICA 202                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "203RUBRICA 203                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "204RUBRICA 204                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "205RUBRICA 205                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "206RUBRICA 206                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "207RUBRICA 207                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "208RUBRICA 208                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "209RUBRICA 209                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "210RUBRICA 210                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "214RUBRICA 214                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "215RUBRICA 215                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "216RUBRICA 216                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "217RUBRICA 217                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "218RUBRICA 218                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "219RUBRICA 219                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "220RUBRICA 220                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "221RUBRICA 221                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "222RUBRICA 222                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "223RUBRICA 223                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "224RUBRICA 224                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "225RUBRICA 225                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "226RUBRICA 226                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "227RUBRICA 227                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "228RUBRICA 228                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "229RUBRICA 229                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "230RUBRICA 230                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "231RUBRICA 231                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "232RUBRICA 232                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "233RUBRICA 233                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "234RUBRICA 234                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "236RUBRICA 236                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "237RUBRICA 237                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "238RUBRICA 238                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "239RUBRICA 239                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "240RUBRICA 240                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "241RUBRICA 241                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "242RUBRICA 242                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "243RUBRICA 243                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "244RUBRICA 244                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "245RUBRICA 245                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "246RUBRICA 246                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "247RUBRICA 247                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "248RUBRICA 248                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "249RUBRICA 249                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "250RUBRICA 250                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "251RUBRICA 251                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "252RUBRICA 252                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "253RUBRICA 253                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "254RUBRICA 254                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "255RUBRICA 255                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "256RUBRICA 256                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "257RUBRICA 257                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "258RUBRICA 258                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "259RUBRICA 259                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "260RUBRICA 260                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "261RUBRICA 261                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "262RUBRICA 262                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "263RUBRICA 263                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "264RUBRICA 264                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "265RUBRICA 265                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "266RUBRICA 266                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "267RUBRICA 267                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "268RUBRICA 268                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "269RUBRICA 269                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "270RUBRICA 270                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "271RUBRICA 271                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "272RUBRICA 272                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "273RUBRICA 273                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "274RUBRICA 274                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "275RUBRICA 275                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "301RUBRICA 301                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "905RUBRICA 905                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "909RUBRICA 909                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "910RUBRICA 910                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "911RUBRICA 911                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "912RUBRICA 912                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "916RUBRICA 916                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "917RUBRICA 917                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "921RUBRICA 921                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "925RUBRICA 925                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "926RUBRICA 926                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "927RUBRICA 927                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "928RUBRICA 928                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "929RUBRICA 929                             10000000000000000".
+           03  FILLER PIC X(60) VALUE
+         "933RUBRICA 933                             10000000000000000".
+       01  TABELA-RUBRICA-MASTER REDEFINES
+               TABELA-RUBRICA-MASTER-DADOS.
+           03  RUBRICA-MASTER OCCURS 96 TIMES.
+               05  RUBM-CS-RUBRICA      PIC 9(03).
+               05  RUBM-DESCRICAO       PIC X(40).
+               05  RUBM-IN-ATIVA        PIC 9(01).
+               05  RUBM-DT-INI-VIGENCIA PIC 9(08).
+               05  RUBM-DT-FIM-VIGENCIA PIC 9(08).
+       77 WS-QTDE-RUBRICA-MASTER        PIC 9(03) VALUE 96.
+       77 WS-IX-RUBRICA-MASTER          PIC 9(03) VALUE 0.
+       77 WS-RUBRICA-MASTER-ENCONTRADA  PIC 9(01) VALUE 0.
+      *FIM DA BOOK B_RUBRICA_MASTER.
