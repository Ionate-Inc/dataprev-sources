@@ -0,0 +1,188 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSDCLBDACESSRE.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  OBJETIVO: RELATORIO SEMANAL DE MICRO-REGIOES SOB ACESSO       *
+      *            RESTRITO - LE D/SDC/LBD/SETTB00494 E LISTA TODA     *
+      *            MICRO-REGIAO COM IN-ACESS-RESTRITO = 1, JUNTO COM   *
+      *            SUA JANELA DE VALIDADE (DT-INIC-VALI/DT-FIM-VALI),  *
+      *            PARA REVISAO DO COMITE DE ACESSO REGIONAL (VIDE     *
+      *            REQUEST 027).                                       *
+      *                                                                *
+      *  ENTRADA:  DSDCLBDSETTB00494 - D/SDC/LBD/SETTB00494 (TABELA    *
+      *            DE MICRO-REGIAO, VIDE B/SDC/LBD/SETTB00494).        *
+      *  SAIDA:    LSDCLBDACESSRE    - RELATORIO DE ACESSO RESTRITO.   *
+      *****************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSDCLBDSETTB00494 ASSIGN TO DISK.
+           SELECT LSDCLBDACESSRE    ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSDCLBDSETTB00494
+           RECORD CONTAINS 128 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00494 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/SETTB00494 ON PKBDSGF".
+      *
+        FD LSDCLBDACESSRE.
+        01 LINHA-LSDCLBDACESSRE  PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-TB00494             PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-RESTRITAS         PIC 9(08) VALUE ZEROS.
+      *
+       01  CAB-01-ACESSRE.
+           03 FILLER                PIC X(18) VALUE "P/SDC/LBD/ACESSRE".
+           03 FILLER                PIC X(48) VALUE
+              "MICRO-REGIOES SOB ACESSO RESTRITO".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-ACESSRE.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-ACESSRE.
+           03 FILLER                PIC X(07) VALUE "MICRO: ".
+           03 DET-MICRO              PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(15) VALUE "INICIO VALIDADE".
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 DET-DT-INIC            PIC 99/99/9999.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "FIM VALIDA".
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 DET-DT-FIM             PIC 99/99/9999.
+      *
+       01  TRAILER-ACESSRE.
+           03 TEXTO-TRL-ACESSRE    PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-ACESSRE       PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF-TB00494 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSDCLBDSETTB00494.
+           OPEN OUTPUT LSDCLBDACESSRE.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSDCLBDACESSRE FROM CAB-01-ACESSRE AFTER PAGE.
+           WRITE LINHA-LSDCLBDACESSRE FROM CAB-02-ACESSRE AFTER 1.
+      *
+           PERFORM 9010-LE-TB00494
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           IF IN-ACESS-RESTRITO EQUAL 1
+              MOVE SPACES TO DET-ACESSRE
+              MOVE ID-MICRO-REG-PREV     TO DET-MICRO
+              MOVE DT-INIC-VALI          TO DET-DT-INIC
+              MOVE DT-FIM-VALI           TO DET-DT-FIM
+              WRITE LINHA-LSDCLBDACESSRE FROM DET-ACESSRE AFTER 1
+              ADD 1 TO WS-TOTAL-RESTRITAS
+           END-IF.
+      *
+           PERFORM 9010-LE-TB00494
+              THRU 9010-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-ACESSRE.
+           MOVE "TOTAL DE MICRO-REGIOES LIDAS                 " TO
+                                                   TEXTO-TRL-ACESSRE.
+           MOVE WS-TOTAL-LIDOS      TO QT-TRL-ACESSRE.
+           WRITE LINHA-LSDCLBDACESSRE FROM TRAILER-ACESSRE AFTER 2.
+      *
+           MOVE "TOTAL SOB ACESSO RESTRITO                    " TO
+                                                   TEXTO-TRL-ACESSRE.
+           MOVE WS-TOTAL-RESTRITAS  TO QT-TRL-ACESSRE.
+           WRITE LINHA-LSDCLBDACESSRE FROM TRAILER-ACESSRE AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSDCLBDSETTB00494.
+           CLOSE LSDCLBDACESSRE.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-TB00494.
+      *----------------*
+      *
+           READ DSDCLBDSETTB00494
+                AT END MOVE "SIM" TO WS-EOF-TB00494.
+      *
+       9010-FIM. EXIT.
+      *---------*
