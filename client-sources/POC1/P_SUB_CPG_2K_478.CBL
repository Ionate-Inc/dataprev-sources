@@ -0,0 +1,289 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K478.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CONFERE SE TODO CREDITO DE ACAO JUDICIAL PRESENTE   *
+      *            EM D/SUB/CPG/2K/477 (CP77 - DADOS COMPLEMENTARES DE *
+      *            ACAO JUDICIAL) TEM O CORRESPONDENTE MOVIMENTO DE    *
+      *            CREDITO EM D/SUB/CPG/2K/401 (CP01). REGISTRO DE     *
+      *            CP477 SEM CP01 CORRESPONDENTE E UM CREDITO          *
+      *            JUDICIAL "ORFAO" - PENDENCIA A SER TRATADA PELA     *
+      *            OPERACAO ANTES DO PAGAMENTO.                        *
+      *                                                                *
+      *  OBS:      CP77-CHAVE NAO TEM CP77-ID-NIT (SO EXISTE EM        *
+      *            CP01-CHAVE), ENTAO O CASAMENTO USA A SUBCHAVE       *
+      *            COMUM AOS DOIS ARQUIVOS: DT-MOV-CREDITO, NU-NB,     *
+      *            CS-NATUR-CREDITO, DT-FIM-PERIODO, DT-INI-PERIODO E  *
+      *            SEQ-REG. PRESSUPOE OS DOIS ARQUIVOS EM ORDEM        *
+      *            ASCENDENTE DESSA SUBCHAVE NO MESMO RUN (NAO E       *
+      *            VERIFICAVEL A PARTIR DAS COPYBOOKS ISOLADAMENTE).   *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (VIDE               *
+      *            B/SUB/CPG/2K/401).                                  *
+      *            DSUBCPG2K477 - D/SUB/CPG/2K/477 (VIDE               *
+      *            B/SUB/CPG/2K/477).                                  *
+      *  SAIDA:    LSUBCPG2K478 - RELATORIO DE CREDITOS JUDICIAIS      *
+      *            ORFAOS.                                             *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT DSUBCPG2K477 ASSIGN TO DISK.
+           SELECT LSUBCPG2K478 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD DSUBCPG2K477
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/477 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/477 ON PKBDSGF".
+      *
+        FD LSUBCPG2K478.
+        01 LINHA-LSUBCPG2K478     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP01                PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP77                PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-CT-MATCH                PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ORFAO                PIC 9(08) VALUE ZEROS.
+      *
+      *SUBCHAVE COMUM A CP01 E CP77 (SEM ID-NIT, QUE SO EXISTE EM
+      *CP01-CHAVE). USO DE GRUPO DISPLAY PARA COMPARACAO DIRETA, IGUAL
+      *AO PADRAO JA USADO EM P_SUB_CPG_2K_431.
+       01  WS-SUBCHAVE-CP01.
+           03 WS-SC01-DT-MOV-CREDITO  PIC 9(08).
+           03 WS-SC01-NU-NB           PIC 9(10).
+           03 WS-SC01-CS-NATUR-CRED   PIC 9(02).
+           03 WS-SC01-DT-FIM-PERIODO  PIC 9(08).
+           03 WS-SC01-DT-INI-PERIODO  PIC 9(08).
+           03 WS-SC01-SEQ-REG         PIC 9(09).
+      *
+       01  WS-SUBCHAVE-CP77.
+           03 WS-SC77-DT-MOV-CREDITO  PIC 9(08).
+           03 WS-SC77-NU-NB           PIC 9(10).
+           03 WS-SC77-CS-NATUR-CRED   PIC 9(02).
+           03 WS-SC77-DT-FIM-PERIODO  PIC 9(08).
+           03 WS-SC77-DT-INI-PERIODO  PIC 9(08).
+           03 WS-SC77-SEQ-REG         PIC 9(09).
+      *
+       01  CAB-01-2K478.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/478".
+           03 FILLER                PIC X(48) VALUE
+              "CREDITOS JUDICIAIS SEM MOVIMENTO CORRESPONDENTE".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K478.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K478.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                PIC 9(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "PROCESSO: ".
+           03 DET-PROC-ACAO-JUD     PIC X(20).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "VARA: ".
+           03 DET-VARA              PIC 9(02).
+      *
+       01  TRAILER-2K478.
+           03 TEXTO-TRL-2K478       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K478          PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP-MERGE
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP77 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN INPUT  DSUBCPG2K477.
+           OPEN OUTPUT LSUBCPG2K478.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K478 FROM CAB-01-2K478 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K478 FROM CAB-02-2K478 AFTER 1.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+           PERFORM 9010-LE-CP77
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP-MERGE.
+      *---------------*
+      *
+           PERFORM 2100-AVANCA-CP01
+              THRU 2100-FIM
+             UNTIL WS-EOF-CP01 EQUAL "SIM"
+                OR WS-SUBCHAVE-CP01 NOT LESS WS-SUBCHAVE-CP77.
+      *
+           IF WS-EOF-CP01 EQUAL "SIM"
+              OR WS-SUBCHAVE-CP01 NOT EQUAL WS-SUBCHAVE-CP77
+              PERFORM 2200-GRAVA-ORFAO
+                 THRU 2200-FIM
+           ELSE
+              ADD 1 TO WS-CT-MATCH
+           END-IF.
+      *
+           PERFORM 9010-LE-CP77
+              THRU 9010-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-AVANCA-CP01.
+      *----------------*
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       2200-GRAVA-ORFAO.
+      *-----------------*
+      *
+           ADD 1 TO WS-CT-ORFAO.
+      *
+           MOVE SPACES TO DET-2K478.
+           MOVE WS-SC77-NU-NB          TO DET-NB.
+           MOVE CP77-NU-PROC-ACAO-JUD  TO DET-PROC-ACAO-JUD.
+           MOVE CP77-NU-VARA-ACAO-JUD  TO DET-VARA.
+      *
+           WRITE LINHA-LSUBCPG2K478 FROM DET-2K478 AFTER 1.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-2K478.
+           MOVE "TOTAL DE CREDITOS JUDICIAIS CASADOS COM CP01  " TO
+                                                     TEXTO-TRL-2K478.
+           MOVE WS-CT-MATCH TO QT-TRL-2K478.
+           WRITE LINHA-LSUBCPG2K478 FROM TRAILER-2K478 AFTER 2.
+      *
+           MOVE "TOTAL DE CREDITOS JUDICIAIS ORFAOS            " TO
+                                                     TEXTO-TRL-2K478.
+           MOVE WS-CT-ORFAO TO QT-TRL-2K478.
+           WRITE LINHA-LSUBCPG2K478 FROM TRAILER-2K478 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE DSUBCPG2K477.
+           CLOSE LSUBCPG2K478.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF-CP01
+                        MOVE HIGH-VALUES TO WS-SUBCHAVE-CP01
+                NOT AT END
+                        MOVE CP01-DT-MOV-CREDITO TO
+                                       WS-SC01-DT-MOV-CREDITO
+                        MOVE CP01-NU-NB          TO WS-SC01-NU-NB
+                        MOVE CP01-CS-NATUR-CREDITO TO
+                                       WS-SC01-CS-NATUR-CRED
+                        MOVE CP01-DT-FIM-PERIODO TO
+                                       WS-SC01-DT-FIM-PERIODO
+                        MOVE CP01-DT-INI-PERIODO TO
+                                       WS-SC01-DT-INI-PERIODO
+                        MOVE CP01-SEQ-REG        TO WS-SC01-SEQ-REG.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-CP77.
+      *------------*
+      *
+           READ DSUBCPG2K477
+                AT END MOVE "SIM" TO WS-EOF-CP77
+                        MOVE HIGH-VALUES TO WS-SUBCHAVE-CP77
+                NOT AT END
+                        MOVE CP77-DT-MOV-CREDITO TO
+                                       WS-SC77-DT-MOV-CREDITO
+                        MOVE CP77-NU-NB          TO WS-SC77-NU-NB
+                        MOVE CP77-CS-NATUR-CREDITO TO
+                                       WS-SC77-CS-NATUR-CRED
+                        MOVE CP77-DT-FIM-PERIODO TO
+                                       WS-SC77-DT-FIM-PERIODO
+                        MOVE CP77-DT-INI-PERIODO TO
+                                       WS-SC77-DT-INI-PERIODO
+                        MOVE CP77-SEQ-REG        TO WS-SC77-SEQ-REG.
+      *
+       9010-FIM. EXIT.
+      *---------*
