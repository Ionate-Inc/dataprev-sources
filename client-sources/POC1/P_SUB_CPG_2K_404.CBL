@@ -0,0 +1,347 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K404.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: REPROCESSAMENTO DE VALOR DE CREDITO CP01 COM        *
+      *            TRILHA DE HISTORICO - CASA D/SUB/CPG/2K/401 (CP01,  *
+      *            MESTRE ATUAL) COM D/SUB/CPG/2K/404 (ATU01, FEED DE  *
+      *            REPROCESSAMENTO COM NOVO VALOR/NOVA DATA DE         *
+      *            COMPETENCIA DE ATUALIZACAO). QUANDO A NOVA DATA DE  *
+      *            COMPETENCIA (ATU01-DT-COMP-ATU-VL-CR-NOVA) DIFERE   *
+      *            DA JA GRAVADA NO CP01 (CP01-DT-COMP-ATU-VL-CR),     *
+      *            GRAVA O VALOR/DATA ANTERIORES EM D/SUB/CPG/2K/405   *
+      *            (HIST01) ANTES DE ATUALIZAR O REGISTRO, PARA        *
+      *            RESPONDER A AUDITORIA/BENEFICIARIO A TRILHA DE      *
+      *            ALTERACAO DE VALOR ENTRE PERIODOS DE COMPETENCIA.   *
+      *                                                                *
+      *  OBS:      PRESSUPOE CP01 E ATU01 EM ORDEM ASCENDENTE DA       *
+      *            MESMA CHAVE NO MESMO RUN (NAO E VERIFICAVEL A       *
+      *            PARTIR DAS COPYBOOKS ISOLADAMENTE). REGISTROS CP01  *
+      *            SEM ATUALIZACAO CORRESPONDENTE SAO REGRAVADOS SEM   *
+      *            ALTERACAO NA NOVA GERACAO DO ARQUIVO.               *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401    - D/SUB/CPG/2K/401 (CP01, MESTRE    *
+      *            ATUAL, VIDE B/SUB/CPG/2K/401).                      *
+      *            DSUBCPG2K404ATU - D/SUB/CPG/2K/404 (ATU01, FEED DE  *
+      *            REPROCESSAMENTO, VIDE B/SUB/CPG/2K/404).            *
+      *  SAIDA:    DSUBCPG2K401N   - NOVA GERACAO DE D/SUB/CPG/2K/401. *
+      *            DSUBCPG2K405    - D/SUB/CPG/2K/405 (HIST01, TRILHA  *
+      *            DE HISTORICO DE VALOR, VIDE B/SUB/CPG/2K/405).      *
+      *            LSUBCPG2K404    - RELATORIO DE REPROCESSAMENTO.     *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401    ASSIGN TO DISK.
+           SELECT DSUBCPG2K404ATU ASSIGN TO DISK.
+           SELECT DSUBCPG2K401N   ASSIGN TO DISK.
+           SELECT DSUBCPG2K405    ASSIGN TO DISK.
+           SELECT LSUBCPG2K404    ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD DSUBCPG2K404ATU
+           RECORD CONTAINS  70 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/404 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/404 ON PKBDSGF".
+      *
+        FD DSUBCPG2K401N
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBCPG2K401N     PIC X(300).
+      *
+        FD DSUBCPG2K405
+           RECORD CONTAINS  90 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/405 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/405 ON PKBDSGF".
+      *
+        FD LSUBCPG2K404.
+        01 LINHA-LSUBCPG2K404     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP01                PIC X(03) VALUE "NAO".
+       01  WS-EOF-ATU01               PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-CT-LIDOS                PIC 9(08) VALUE ZEROS.
+       77  WS-CT-ATUALIZADOS          PIC 9(08) VALUE ZEROS.
+      *
+      *SUBCHAVE COMUM PARA COMPARACAO DE GRUPO ENTRE CP01 E ATU01
+      *(AMBOS TEM A MESMA CP01-CHAVE DE 7 CAMPOS).
+       01  WS-CHAVE-CP01.
+           03 WS-C01-DT-MOV-CREDITO   PIC 9(08).
+           03 WS-C01-NU-NB            PIC 9(10).
+           03 WS-C01-CS-NATUR-CRED    PIC 9(02).
+           03 WS-C01-DT-FIM-PERIODO   PIC 9(08).
+           03 WS-C01-DT-INI-PERIODO   PIC 9(08).
+           03 WS-C01-ID-NIT           PIC 9(10).
+           03 WS-C01-SEQ-REG          PIC 9(09).
+      *
+       01  WS-CHAVE-ATU01.
+           03 WS-CAT-DT-MOV-CREDITO   PIC 9(08).
+           03 WS-CAT-NU-NB            PIC 9(10).
+           03 WS-CAT-CS-NATUR-CRED    PIC 9(02).
+           03 WS-CAT-DT-FIM-PERIODO   PIC 9(08).
+           03 WS-CAT-DT-INI-PERIODO   PIC 9(08).
+           03 WS-CAT-ID-NIT           PIC 9(10).
+           03 WS-CAT-SEQ-REG          PIC 9(09).
+      *
+       01  CAB-01-2K404.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/404".
+           03 FILLER                PIC X(48) VALUE
+              "REPROCESSAMENTO DE VALOR DE CREDITO CP01".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K404.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K404.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                 PIC 9(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(19) VALUE
+              "VALOR ANTERIOR: ".
+           03 DET-VL-ANTERIOR        PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(14) VALUE "VALOR NOVO: ".
+           03 DET-VL-NOVO            PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+       01  TRAILER-2K404.
+           03 TEXTO-TRL-2K404       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K404          PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP-MERGE
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP01 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN INPUT  DSUBCPG2K404ATU.
+           OPEN OUTPUT DSUBCPG2K401N.
+           OPEN OUTPUT DSUBCPG2K405.
+           OPEN OUTPUT LSUBCPG2K404.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K404 FROM CAB-01-2K404 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K404 FROM CAB-02-2K404 AFTER 1.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+           PERFORM 9010-LE-ATU01
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP-MERGE.
+      *---------------*
+      *
+           ADD 1 TO WS-CT-LIDOS.
+      *
+           PERFORM 2100-AVANCA-ATU01
+              THRU 2100-FIM
+             UNTIL WS-EOF-ATU01 EQUAL "SIM"
+                OR WS-CHAVE-ATU01 NOT LESS WS-CHAVE-CP01.
+      *
+           IF WS-EOF-ATU01 NOT EQUAL "SIM"
+              AND WS-CHAVE-ATU01 EQUAL WS-CHAVE-CP01
+              AND ATU01-DT-COMP-ATU-VL-CR-NOVA
+                     NOT EQUAL CP01-DT-COMP-ATU-VL-CR
+              PERFORM 2200-GRAVA-HISTORICO
+                 THRU 2200-FIM
+           END-IF.
+      *
+           WRITE REG-DSUBCPG2K401N FROM CP01-REG1.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-AVANCA-ATU01.
+      *------------------*
+      *
+           PERFORM 9010-LE-ATU01
+              THRU 9010-FIM.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+      *GRAVA O VALOR/DATA ANTERIORES NA TRILHA DE HISTORICO E SO ENTAO
+      *ATUALIZA O REGISTRO CP01 EM MEMORIA (QUE VAI PARA A NOVA
+      *GERACAO NO PROXIMO WRITE, EM 2000-LOOP-MERGE).
+       2200-GRAVA-HISTORICO.
+      *---------------------*
+      *
+           MOVE CP01-DT-MOV-CREDITO   TO HIST01-DT-MOV-CREDITO.
+           MOVE CP01-NU-NB            TO HIST01-NU-NB.
+           MOVE CP01-CS-NATUR-CREDITO TO HIST01-CS-NATUR-CREDITO.
+           MOVE CP01-DT-FIM-PERIODO   TO HIST01-DT-FIM-PERIODO.
+           MOVE CP01-DT-INI-PERIODO   TO HIST01-DT-INI-PERIODO.
+           MOVE CP01-ID-NIT           TO HIST01-ID-NIT.
+           MOVE CP01-SEQ-REG          TO HIST01-SEQ-REG.
+      *
+           MOVE CP01-VL-LIQUIDO-CRED     TO
+                                  HIST01-VL-LIQUIDO-CRED-ANTERIOR.
+           MOVE CP01-DT-COMP-ATU-VL-CR   TO
+                                  HIST01-DT-COMP-ATU-VL-CR-ANTERIOR.
+           MOVE ATU01-VL-LIQUIDO-CRED-NOVO TO
+                                  HIST01-VL-LIQUIDO-CRED-NOVO.
+           MOVE ATU01-DT-COMP-ATU-VL-CR-NOVA TO
+                                  HIST01-DT-COMP-ATU-VL-CR-NOVA.
+           MOVE W77-DATA              TO HIST01-DT-REGISTRO-HISTORICO.
+      *
+           WRITE HIST01-REG.
+      *
+           MOVE SPACES TO DET-2K404.
+           MOVE CP01-NU-NB               TO DET-NB.
+           MOVE CP01-VL-LIQUIDO-CRED     TO DET-VL-ANTERIOR.
+           MOVE ATU01-VL-LIQUIDO-CRED-NOVO TO DET-VL-NOVO.
+           WRITE LINHA-LSUBCPG2K404 FROM DET-2K404 AFTER 1.
+      *
+           MOVE ATU01-VL-LIQUIDO-CRED-NOVO   TO CP01-VL-LIQUIDO-CRED.
+           MOVE ATU01-DT-COMP-ATU-VL-CR-NOVA TO
+                                          CP01-DT-COMP-ATU-VL-CR.
+      *
+           ADD 1 TO WS-CT-ATUALIZADOS.
+      *
+       2200-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-2K404.
+           MOVE "TOTAL DE REGISTROS CP01 REGRAVADOS           " TO
+                                                     TEXTO-TRL-2K404.
+           MOVE WS-CT-LIDOS         TO QT-TRL-2K404.
+           WRITE LINHA-LSUBCPG2K404 FROM TRAILER-2K404 AFTER 2.
+      *
+           MOVE "TOTAL DE VALORES ATUALIZADOS COM HISTORICO   " TO
+                                                     TEXTO-TRL-2K404.
+           MOVE WS-CT-ATUALIZADOS   TO QT-TRL-2K404.
+           WRITE LINHA-LSUBCPG2K404 FROM TRAILER-2K404 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE DSUBCPG2K404ATU.
+           CLOSE DSUBCPG2K401N.
+           CLOSE DSUBCPG2K405.
+           CLOSE LSUBCPG2K404.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF-CP01
+                        MOVE HIGH-VALUES TO WS-CHAVE-CP01
+                NOT AT END
+                        MOVE CP01-DT-MOV-CREDITO TO
+                                       WS-C01-DT-MOV-CREDITO
+                        MOVE CP01-NU-NB          TO WS-C01-NU-NB
+                        MOVE CP01-CS-NATUR-CREDITO TO
+                                       WS-C01-CS-NATUR-CRED
+                        MOVE CP01-DT-FIM-PERIODO TO
+                                       WS-C01-DT-FIM-PERIODO
+                        MOVE CP01-DT-INI-PERIODO TO
+                                       WS-C01-DT-INI-PERIODO
+                        MOVE CP01-ID-NIT         TO WS-C01-ID-NIT
+                        MOVE CP01-SEQ-REG        TO WS-C01-SEQ-REG.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-ATU01.
+      *-------------*
+      *
+           READ DSUBCPG2K404ATU
+                AT END MOVE "SIM" TO WS-EOF-ATU01
+                        MOVE HIGH-VALUES TO WS-CHAVE-ATU01
+                NOT AT END
+                        MOVE ATU01-DT-MOV-CREDITO TO
+                                       WS-CAT-DT-MOV-CREDITO
+                        MOVE ATU01-NU-NB          TO WS-CAT-NU-NB
+                        MOVE ATU01-CS-NATUR-CREDITO TO
+                                       WS-CAT-CS-NATUR-CRED
+                        MOVE ATU01-DT-FIM-PERIODO TO
+                                       WS-CAT-DT-FIM-PERIODO
+                        MOVE ATU01-DT-INI-PERIODO TO
+                                       WS-CAT-DT-INI-PERIODO
+                        MOVE ATU01-ID-NIT         TO WS-CAT-ID-NIT
+                        MOVE ATU01-SEQ-REG        TO WS-CAT-SEQ-REG.
+      *
+       9010-FIM. EXIT.
+      *---------*
