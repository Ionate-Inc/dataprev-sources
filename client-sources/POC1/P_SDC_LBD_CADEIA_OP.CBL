@@ -0,0 +1,307 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSDCLBDCADEIAOP.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  OBJETIVO: CHECADOR DE INTEGRIDADE DA CADEIA DE OP PREFEREN-  *
+      *            CIAL - D/SDC/LBD/SETTB00494 CARREGA TRES NIVEIS DE *
+      *            OP PREFERENCIAL POR MICRO-REGIAO (ID-OP-           *
+      *            PREFERENCIA, ID-OP-PREF-2, ID-OP-PREF-3), MAS      *
+      *            NADA VALIDA ESSA CADEIA CONTRA OS FLAGS DE         *
+      *            ATIVIDADE IN-ATIVO-PREGAO/-2/-3 DE D/SDC/LBD/       *
+      *            SETTB00233. PARA CADA NIVEL i, O OP DA MICRO-REGIAO*
+      *            E CONSIDERADO ATIVO SE SEU PROPRIO REGISTRO EM     *
+      *            TB00233 (CHAVE-ID-AAP = ID-OP-PREF-i) EXISTIR E O  *
+      *            FLAG IN-ATIVO-PREGAO-i CORRESPONDENTE DO MESMO     *
+      *            NIVEL i ESTIVER LIGADO; OP INEXISTENTE NA TB00233  *
+      *            OU COM ID ZERO (NIVEL NAO CONFIGURADO) E TRATADO   *
+      *            COMO INATIVO, POIS NAO HA PARA ONDE ROTEAR.        *
+      *            REPORTA TODA MICRO-REGIAO CUJOS TRES NIVEIS        *
+      *            RESULTAM INATIVOS (VIDE REQUEST 026).              *
+      *                                                                *
+      *  ENTRADA:  DSDCLBDSETTB00233 - D/SDC/LBD/SETTB00233 (TABELA   *
+      *            DE AAP, VIDE B/SDC/LBD/SETTB00233).                *
+      *            DSDCLBDSETTB00494 - D/SDC/LBD/SETTB00494 (TABELA   *
+      *            DE MICRO-REGIAO, VIDE B/SDC/LBD/SETTB00494).       *
+      *  SAIDA:    LSDCLBDCADEIAOP   - RELATORIO DE MICRO-REGIOES SEM *
+      *            OP PREFERENCIAL ATIVO.                             *
+      *****************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSDCLBDSETTB00233 ASSIGN TO DISK.
+           SELECT DSDCLBDSETTB00494 ASSIGN TO DISK.
+           SELECT LSDCLBDCADEIAOP   ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSDCLBDSETTB00233
+           RECORD CONTAINS 319 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00233 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/SETTB00233 ON PKBDSGF".
+      *
+        FD DSDCLBDSETTB00494
+           RECORD CONTAINS 128 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SDC/LBD/SETTB00494 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SDC/LBD/SETTB00494 ON PKBDSGF".
+      *
+        FD LSDCLBDCADEIAOP.
+        01 LINHA-LSDCLBDCADEIAOP  PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-TB00233             PIC X(03) VALUE "NAO".
+       01  WS-EOF-TB00494             PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-SEM-OP-ATIVO      PIC 9(08) VALUE ZEROS.
+       77  WS-IX-ACHOU                PIC 9(04) VALUE ZEROS.
+       77  WS-STATUS-1                PIC 9(01) VALUE ZEROS.
+       77  WS-STATUS-2                PIC 9(01) VALUE ZEROS.
+       77  WS-STATUS-3                PIC 9(01) VALUE ZEROS.
+      *
+      *TODOS OS AAP DA TB00233, CARREGADOS INTEGRALMENTE NO INICIO DO
+      *RUN COM SEUS TRES FLAGS DE ATIVIDADE. 5000 ENTRADAS E MAIS DO
+      *QUE SUFICIENTE PARA O VOLUME REALISTA DE AAP CADASTRADOS.
+       01  TABELA-AAP.
+           05 TB-AAP OCCURS 5000 TIMES
+                     INDEXED BY IX-TB-AAP.
+               10 TB-AAP-ID           PIC 9(06).
+               10 TB-AAP-ATIVO-1      PIC 9(01).
+               10 TB-AAP-ATIVO-2      PIC 9(01).
+               10 TB-AAP-ATIVO-3      PIC 9(01).
+       77  WS-QTDE-AAP                PIC 9(04) VALUE ZEROS.
+      *
+       01  CAB-01-CADEIAOP.
+           03 FILLER                PIC X(18) VALUE "P/SDC/LBD/CADEIA".
+           03 FILLER                PIC X(48) VALUE
+              "MICRO-REGIOES SEM OP PREFERENCIAL ATIVO".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-CADEIAOP.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-CADEIAOP.
+           03 FILLER                PIC X(07) VALUE "MICRO: ".
+           03 DET-MICRO              PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "OP-1: ".
+           03 DET-OP-1               PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "OP-2: ".
+           03 DET-OP-2               PIC 9(06).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "OP-3: ".
+           03 DET-OP-3               PIC 9(06).
+      *
+       01  TRAILER-CADEIAOP.
+           03 TEXTO-TRL-CADEIAOP   PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-CADEIAOP      PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF-TB00494 EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSDCLBDSETTB00233.
+           OPEN INPUT  DSDCLBDSETTB00494.
+           OPEN OUTPUT LSDCLBDCADEIAOP.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSDCLBDCADEIAOP FROM CAB-01-CADEIAOP AFTER PAGE.
+           WRITE LINHA-LSDCLBDCADEIAOP FROM CAB-02-CADEIAOP AFTER 1.
+      *
+           PERFORM 1100-CARREGA-AAP
+              THRU 1100-FIM
+             UNTIL WS-EOF-TB00233 EQUAL "SIM".
+      *
+           PERFORM 9010-LE-TB00494
+              THRU 9010-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       1100-CARREGA-AAP.
+      *-----------------*
+      *
+           READ DSDCLBDSETTB00233
+                AT END MOVE "SIM" TO WS-EOF-TB00233
+                NOT AT END
+                   ADD 1 TO WS-QTDE-AAP
+                   SET IX-TB-AAP TO WS-QTDE-AAP
+                   MOVE ID-AAP              TO TB-AAP-ID (IX-TB-AAP)
+                   MOVE IN-ATIVO-PREGAO     TO
+                                       TB-AAP-ATIVO-1 (IX-TB-AAP)
+                   MOVE IN-ATIVO-PREGAO-2   TO
+                                       TB-AAP-ATIVO-2 (IX-TB-AAP)
+                   MOVE IN-ATIVO-PREGAO-3   TO
+                                       TB-AAP-ATIVO-3 (IX-TB-AAP).
+      *
+       1100-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           PERFORM 2100-RESOLVE-STATUS
+              THRU 2100-FIM.
+      *
+           IF WS-STATUS-1 EQUAL ZEROS
+              AND WS-STATUS-2 EQUAL ZEROS
+              AND WS-STATUS-3 EQUAL ZEROS
+              MOVE SPACES TO DET-CADEIAOP
+              MOVE ID-MICRO-REG-PREV     TO DET-MICRO
+              MOVE ID-OP-PREFERENCIA     TO DET-OP-1
+              MOVE ID-OP-PREF-2          TO DET-OP-2
+              MOVE ID-OP-PREF-3          TO DET-OP-3
+              WRITE LINHA-LSDCLBDCADEIAOP FROM DET-CADEIAOP AFTER 1
+              ADD 1 TO WS-TOTAL-SEM-OP-ATIVO
+           END-IF.
+      *
+           PERFORM 9010-LE-TB00494
+              THRU 9010-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+      *RESOLVE O STATUS DE ATIVIDADE DOS TRES NIVEIS DE OP PREFERENCIAL
+      *DA MICRO-REGIAO CORRENTE, POR BUSCA SEQUENCIAL NA TABELA DE AAP
+      *(MONTADA UMA UNICA VEZ, SEM ORDEM COMPARAVEL COM A TB00494).
+       2100-RESOLVE-STATUS.
+      *---------------------*
+      *
+           MOVE ZEROS TO WS-STATUS-1 WS-STATUS-2 WS-STATUS-3.
+      *
+           IF ID-OP-PREFERENCIA NOT EQUAL ZEROS
+              MOVE ZEROS TO WS-IX-ACHOU
+              PERFORM VARYING IX-TB-AAP FROM 1 BY 1
+                        UNTIL IX-TB-AAP GREATER WS-QTDE-AAP
+                 IF TB-AAP-ID (IX-TB-AAP) EQUAL ID-OP-PREFERENCIA
+                    SET WS-IX-ACHOU TO IX-TB-AAP
+                 END-IF
+              END-PERFORM
+              IF WS-IX-ACHOU NOT EQUAL ZEROS
+                 MOVE TB-AAP-ATIVO-1 (WS-IX-ACHOU) TO WS-STATUS-1
+              END-IF
+           END-IF.
+      *
+           IF ID-OP-PREF-2 NOT EQUAL ZEROS
+              MOVE ZEROS TO WS-IX-ACHOU
+              PERFORM VARYING IX-TB-AAP FROM 1 BY 1
+                        UNTIL IX-TB-AAP GREATER WS-QTDE-AAP
+                 IF TB-AAP-ID (IX-TB-AAP) EQUAL ID-OP-PREF-2
+                    SET WS-IX-ACHOU TO IX-TB-AAP
+                 END-IF
+              END-PERFORM
+              IF WS-IX-ACHOU NOT EQUAL ZEROS
+                 MOVE TB-AAP-ATIVO-2 (WS-IX-ACHOU) TO WS-STATUS-2
+              END-IF
+           END-IF.
+      *
+           IF ID-OP-PREF-3 NOT EQUAL ZEROS
+              MOVE ZEROS TO WS-IX-ACHOU
+              PERFORM VARYING IX-TB-AAP FROM 1 BY 1
+                        UNTIL IX-TB-AAP GREATER WS-QTDE-AAP
+                 IF TB-AAP-ID (IX-TB-AAP) EQUAL ID-OP-PREF-3
+                    SET WS-IX-ACHOU TO IX-TB-AAP
+                 END-IF
+              END-PERFORM
+              IF WS-IX-ACHOU NOT EQUAL ZEROS
+                 MOVE TB-AAP-ATIVO-3 (WS-IX-ACHOU) TO WS-STATUS-3
+              END-IF
+           END-IF.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-CADEIAOP.
+           MOVE "TOTAL DE MICRO-REGIOES LIDAS                 " TO
+                                                  TEXTO-TRL-CADEIAOP.
+           MOVE WS-TOTAL-LIDOS      TO QT-TRL-CADEIAOP.
+           WRITE LINHA-LSDCLBDCADEIAOP FROM TRAILER-CADEIAOP AFTER 2.
+      *
+           MOVE "TOTAL SEM OP PREFERENCIAL ATIVO              " TO
+                                                  TEXTO-TRL-CADEIAOP.
+           MOVE WS-TOTAL-SEM-OP-ATIVO TO QT-TRL-CADEIAOP.
+           WRITE LINHA-LSDCLBDCADEIAOP FROM TRAILER-CADEIAOP AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSDCLBDSETTB00233.
+           CLOSE DSDCLBDSETTB00494.
+           CLOSE LSDCLBDCADEIAOP.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-TB00494.
+      *----------------*
+      *
+           READ DSDCLBDSETTB00494
+                AT END MOVE "SIM" TO WS-EOF-TB00494.
+      *
+       9010-FIM. EXIT.
+      *---------*
