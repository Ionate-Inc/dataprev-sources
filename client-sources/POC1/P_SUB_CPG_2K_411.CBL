@@ -0,0 +1,236 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K411.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: RELATORIO DE ANALISE DE REJEICOES - LE O ARQUIVO DE *
+      *            CREDITOS REJEITADOS (D/SUB/CPG/2K/410) E QUEBRA A   *
+      *            CONTAGEM DE REJEICOES POR MOTIVO (CADA FLAG         *
+      *            CP10-IN-xxx-OK), PARA A OPERACAO SABER QUAL         *
+      *            VALIDACAO MAIS REPROVA CREDITOS SEM PRECISAR        *
+      *            CONFERIR REGISTRO A REGISTRO.                       *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K410 - D/SUB/CPG/2K/410 (VIDE               *
+      *            B/SUB/CPG/2K/410).                                  *
+      *  SAIDA:    LSUBCPG2K411 - RELATORIO DE ANALISE DE REJEICOES.   *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K410 ASSIGN TO DISK.
+           SELECT LSUBCPG2K411 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K410
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/410 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/410 ON PKBDSGF".
+      *
+        FD LSUBCPG2K411.
+        01 LINHA-LSUBCPG2K411     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                    PIC X(03) VALUE "NAO".
+       77  W77-DATA                  PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS            PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-NB              PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-NATUR-CREDITO   PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-PERIODO         PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-VALIDADE        PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-MEIO-PAGTO      PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-BANCO           PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-UF              PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-VALOR           PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJ-NIT             PIC 9(08) VALUE ZEROS.
+      *
+       01  CAB-01-2K411.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/411".
+           03 FILLER                PIC X(48) VALUE
+              "RELATORIO DE ANALISE DE CREDITOS REJEITADOS".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K411.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K411.
+           03 TEXTO-DET-2K411       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-DET-2K411          PIC ZZ.ZZZ.ZZ9.
+           03 QT-DET-2K411-R REDEFINES QT-DET-2K411 PIC X(10).
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-RELATORIO
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K410.
+           OPEN OUTPUT LSUBCPG2K411.
+      *
+           PERFORM 9000-LE-CP410
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           IF CP10-IN-NB-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-NB.
+           IF CP10-IN-NATUR-CREDITO-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-NATUR-CREDITO.
+           IF CP10-IN-PERIODO-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-PERIODO.
+           IF CP10-IN-VALIDADE-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-VALIDADE.
+           IF CP10-IN-MEIO-PAGTO-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-MEIO-PAGTO.
+           IF CP10-IN-BANCO-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-BANCO.
+           IF CP10-IN-UF-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-UF.
+           IF CP10-IN-VALOR-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-VALOR.
+           IF CP10-IN-NIT-OK EQUAL 0
+              ADD 1 TO WS-CT-REJ-NIT.
+      *
+           PERFORM 9000-LE-CP410
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-RELATORIO.
+      *---------------------*
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K411 FROM CAB-01-2K411 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K411 FROM CAB-02-2K411 AFTER 1.
+      *
+           MOVE SPACES TO DET-2K411.
+           MOVE "TOTAL DE REGISTROS LIDOS                     " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-TOTAL-LIDOS      TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 2.
+      *
+           MOVE "REJEITADOS POR NB INVALIDO                   " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-NB        TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR NATUREZA DE CREDITO INVALIDA  " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-NATUR-CREDITO TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR PERIODO INVALIDO              " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-PERIODO   TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR VALIDADE INVALIDA             " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-VALIDADE  TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR MEIO DE PAGAMENTO INVALIDO    " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-MEIO-PAGTO TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR BANCO INVALIDO                " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-BANCO     TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR UF INVALIDA                   " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-UF        TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR VALOR INVALIDO                " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-VALOR     TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           MOVE "REJEITADOS POR NIT INVALIDO                  " TO
+                                                     TEXTO-DET-2K411.
+           MOVE WS-CT-REJ-NIT       TO QT-DET-2K411.
+           WRITE LINHA-LSUBCPG2K411 FROM DET-2K411 AFTER 1.
+      *
+           CLOSE LSUBCPG2K411.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K410.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP410.
+      *-------------*
+      *
+           READ DSUBCPG2K410
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
