@@ -0,0 +1,296 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K480.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CRUZAMENTO CP450 X CP477 PARA CREDITO JUDICIAL      *
+      *            PENDENTE. LISTA TODO REGISTRO DE CP450 (D/SUB/CPG/  *
+      *            2K/450) COM CP50-IN-DADOS-ACAO-JUD = 1 QUE NAO TEM  *
+      *            AUTORIZACAO JUDICIAL CORRESPONDENTE EM CP477        *
+      *            (D/SUB/CPG/2K/477), PARA O VALIDADOR VER DE UMA VEZ *
+      *            QUAL CREDITO JUDICIAL PENDENTE AINDA ESTA SEM       *
+      *            AUTORIZACAO EM VEZ DE DESCOBRIR O GAP QUANDO O      *
+      *            PAGAMENTO FALHAR LA NA FRENTE.                      *
+      *                                                                *
+      *  CHAVE DE CRUZAMENTO: NEM CP450 NEM CP477 TEM UM CAMPO EM      *
+      *  COMUM PARA IDENTIFICAR O MESMO CREDITO ALEM DA SUBCHAVE       *
+      *  DT-MOV-CREDITO+NU-NB+CS-NATUR-CREDITO+DT-FIM-PERIODO+DT-INI-  *
+      *  PERIODO+SEQ-REG (MESMA SUBCHAVE JA USADA POR PSUBCPG2K478     *
+      *  PARA CASAR CP01 COM CP477).                                   *
+      *                                                                *
+      *  OBS: NAO HA GARANTIA DE QUE CP450 E CP477 ESTEJAM ORDENADOS   *
+      *  PELA MESMA SUBCHAVE (AO CONTRARIO DE PSUBCPG2K478, QUE ASSUME *
+      *  ORDENACAO PARA FAZER MERGE), ENTAO ESTE PROGRAMA FAZ, PARA    *
+      *  CADA REGISTRO PENDENTE DE CP450, UMA VARREDURA SEQUENCIAL     *
+      *  COMPLETA DE CP477 (FECHANDO E REABRINDO O ARQUIVO A CADA      *
+      *  REGISTRO PENDENTE PARA VOLTAR AO INICIO) - MAIS CUSTOSO QUE   *
+      *  UM MERGE, MAS CORRETO INDEPENDENTE DE ORDENACAO. SE UM DIA    *
+      *  FOR CONFIRMADO QUE OS ARQUIVOS SAO GERADOS JA ORDENADOS PELA  *
+      *  SUBCHAVE, DA PRA TROCAR PARA O MODELO DE MERGE DO PSUBCPG2K478*
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K450 - D/SUB/CPG/2K/450 (CP50).             *
+      *            DSUBCPG2K477 - D/SUB/CPG/2K/477 (CP77).             *
+      *  SAIDA:    LSUBCPG2K480 - RELATORIO DE CREDITO JUDICIAL        *
+      *            PENDENTE SEM AUTORIZACAO EM CP477.                  *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K450 ASSIGN TO DISK.
+           SELECT DSUBCPG2K477 ASSIGN TO DISK.
+           SELECT LSUBCPG2K480 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K450
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/450 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/450 ON PKBDSGF".
+      *
+        FD DSUBCPG2K477
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/477 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/477 ON PKBDSGF".
+      *
+        FD LSUBCPG2K480.
+        01 LINHA-LSUBCPG2K480     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP50               PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP77               PIC X(03) VALUE "NAO".
+       77  W77-DATA                  PIC 9(08) BINARY.
+       77  WS-ACHOU-CP77             PIC 9(01) VALUE 0.
+      *
+       01  WS-SUBCHAVE-CP50.
+           03  WS-SC50-DT-MOV-CREDITO   PIC 9(08).
+           03  WS-SC50-NU-NB            PIC 9(10).
+           03  WS-SC50-CS-NATUR-CREDITO PIC 9(02).
+           03  WS-SC50-DT-FIM-PERIODO   PIC 9(08).
+           03  WS-SC50-DT-INI-PERIODO   PIC 9(08).
+           03  WS-SC50-SEQ-REG          PIC 9(09).
+      *
+       01  WS-SUBCHAVE-CP77.
+           03  WS-SC77-DT-MOV-CREDITO   PIC 9(08).
+           03  WS-SC77-NU-NB            PIC 9(10).
+           03  WS-SC77-CS-NATUR-CREDITO PIC 9(02).
+           03  WS-SC77-DT-FIM-PERIODO   PIC 9(08).
+           03  WS-SC77-DT-INI-PERIODO   PIC 9(08).
+           03  WS-SC77-SEQ-REG          PIC 9(09).
+      *
+       77  WS-CT-PENDENTES           PIC 9(08) VALUE ZEROS.
+       77  WS-CT-SEM-AUTORIZACAO     PIC 9(08) VALUE ZEROS.
+      *
+       01  CAB-01-2K480.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/480".
+           03 FILLER                PIC X(48) VALUE
+              "CREDITO JUDICIAL PENDENTE SEM AUTORIZACAO CP477".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K480.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K480.
+           03 FILLER                PIC X(04) VALUE "NB: ".
+           03 DET-NB                PIC 9(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(20) VALUE
+              "DT MOV CREDITO: ".
+           03 DET-DT-MOV            PIC 9(08).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "SEQ REG: ".
+           03 DET-SEQ-REG           PIC 9(09).
+      *
+       01  MSG-NADA-2K480.
+           03 FILLER                PIC X(60) VALUE
+         "NENHUM CREDITO JUDICIAL PENDENTE SEM AUTORIZACAO ENCONTRADO.".
+      *
+       01  TRAILER-2K480.
+           03 TEXTO-TRL-2K480       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K480          PIC ZZ.ZZZ.ZZ9.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP-CP450
+              THRU 2000-FIM
+             UNTIL WS-EOF-CP50 EQUAL "SIM".
+      *
+           IF WS-CT-SEM-AUTORIZACAO EQUAL ZEROS
+              WRITE LINHA-LSUBCPG2K480 FROM MSG-NADA-2K480 AFTER 2
+           END-IF.
+      *
+           PERFORM 3000-EMITIR-TRAILER
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K450.
+           OPEN OUTPUT LSUBCPG2K480.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K480 FROM CAB-01-2K480 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K480 FROM CAB-02-2K480 AFTER 1.
+      *
+           PERFORM 9000-LE-CP450
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP-CP450.
+      *---------------*
+      *
+           IF CP50-IN-DADOS-ACAO-JUD EQUAL 1
+              ADD 1 TO WS-CT-PENDENTES
+              PERFORM 2100-VERIFICA-CP477
+                 THRU 2100-FIM
+              IF WS-ACHOU-CP77 EQUAL 0
+                 ADD 1 TO WS-CT-SEM-AUTORIZACAO
+                 MOVE SPACES         TO DET-2K480
+                 MOVE CP50-NU-NB     TO DET-NB
+                 MOVE CP50-DT-MOV-CREDITO TO DET-DT-MOV
+                 MOVE CP50-SEQ-REG   TO DET-SEQ-REG
+                 WRITE LINHA-LSUBCPG2K480 FROM DET-2K480 AFTER 1
+              END-IF
+           END-IF.
+      *
+           PERFORM 9000-LE-CP450
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       2100-VERIFICA-CP477.
+      *--------------------*
+      *
+      *PROCURA, NUMA VARREDURA SEQUENCIAL COMPLETA DE CP477 (DO INICIO
+      *AO FIM), UM REGISTRO COM A MESMA SUBCHAVE DO CP450 CORRENTE.
+      *FECHA E REABRE CP477 A CADA CHAMADA PARA GARANTIR QUE A LEITURA
+      *COMECE DO PRIMEIRO REGISTRO (COBOL NAO TEM VERBO REWIND).
+           MOVE 0 TO WS-ACHOU-CP77.
+      *
+           MOVE CP50-DT-MOV-CREDITO   TO WS-SC50-DT-MOV-CREDITO.
+           MOVE CP50-NU-NB            TO WS-SC50-NU-NB.
+           MOVE CP50-CS-NATUR-CREDITO TO WS-SC50-CS-NATUR-CREDITO.
+           MOVE CP50-DT-FIM-PERIODO   TO WS-SC50-DT-FIM-PERIODO.
+           MOVE CP50-DT-INI-PERIODO   TO WS-SC50-DT-INI-PERIODO.
+           MOVE CP50-SEQ-REG          TO WS-SC50-SEQ-REG.
+      *
+           OPEN INPUT DSUBCPG2K477.
+           MOVE "NAO" TO WS-EOF-CP77.
+      *
+           PERFORM 9010-LE-CP477
+              THRU 9010-FIM.
+      *
+           PERFORM UNTIL WS-EOF-CP77 EQUAL "SIM"
+                            OR WS-ACHOU-CP77 EQUAL 1
+              MOVE CP77-DT-MOV-CREDITO   TO WS-SC77-DT-MOV-CREDITO
+              MOVE CP77-NU-NB            TO WS-SC77-NU-NB
+              MOVE CP77-CS-NATUR-CREDITO TO WS-SC77-CS-NATUR-CREDITO
+              MOVE CP77-DT-FIM-PERIODO   TO WS-SC77-DT-FIM-PERIODO
+              MOVE CP77-DT-INI-PERIODO   TO WS-SC77-DT-INI-PERIODO
+              MOVE CP77-SEQ-REG          TO WS-SC77-SEQ-REG
+              IF WS-SUBCHAVE-CP50 EQUAL WS-SUBCHAVE-CP77
+                 MOVE 1 TO WS-ACHOU-CP77
+              ELSE
+                 PERFORM 9010-LE-CP477
+                    THRU 9010-FIM
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE DSUBCPG2K477.
+      *
+       2100-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-TRAILER.
+      *--------------------*
+      *
+           MOVE SPACES TO TRAILER-2K480.
+           MOVE "TOTAL DE CREDITOS JUDICIAIS PENDENTES         " TO
+                                                     TEXTO-TRL-2K480.
+           MOVE WS-CT-PENDENTES TO QT-TRL-2K480.
+           WRITE LINHA-LSUBCPG2K480 FROM TRAILER-2K480 AFTER 2.
+      *
+           MOVE "TOTAL SEM AUTORIZACAO CORRESPONDENTE EM CP477 " TO
+                                                     TEXTO-TRL-2K480.
+           MOVE WS-CT-SEM-AUTORIZACAO TO QT-TRL-2K480.
+           WRITE LINHA-LSUBCPG2K480 FROM TRAILER-2K480 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K450.
+           CLOSE LSUBCPG2K480.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP450.
+      *--------------*
+      *
+           READ DSUBCPG2K450
+                AT END MOVE "SIM" TO WS-EOF-CP50.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-CP477.
+      *--------------*
+      *
+           READ DSUBCPG2K477
+                AT END MOVE "SIM" TO WS-EOF-CP77.
+      *
+       9010-FIM. EXIT.
+      *---------*
