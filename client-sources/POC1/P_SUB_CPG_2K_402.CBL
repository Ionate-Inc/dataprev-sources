@@ -0,0 +1,219 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K402.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: RELATORIO RESUMO DE CREDITOS BLOQUEADOS - LE        *
+      *            D/SUB/CPG/2K/401 (CP01) E, PARA CADA REGISTRO COM   *
+      *            CP01-IN-CR-BLOQUEADO = 2 (BLOQUEADO), ACUMULA       *
+      *            QUANTIDADE E VALOR LIQUIDO POR CODIGO DE MOTIVO DE  *
+      *            BLOQUEIO (CP01-IN-BLOQUEIO), PARA A OPERACAO SABER  *
+      *            QUANTO ESTA RETIDO E POR QUE SEM PRECISAR CONFERIR  *
+      *            REGISTRO A REGISTRO.                                *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (VIDE               *
+      *            B/SUB/CPG/2K/401).                                  *
+      *  SAIDA:    LSUBCPG2K402 - RESUMO DE CREDITOS BLOQUEADOS.       *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT LSUBCPG2K402 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD LSUBCPG2K402.
+        01 LINHA-LSUBCPG2K402     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF                     PIC X(03) VALUE "NAO".
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-TOTAL-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-CT-BLOQUEADOS           PIC 9(08) VALUE ZEROS.
+       77  WS-VL-BLOQUEADOS           PIC 9(12)V99 VALUE ZEROS.
+       77  WS-IX-MOTIVO               PIC 9(02).
+      *
+      *TABELA POR CODIGO DE MOTIVO DE BLOQUEIO (CP01-IN-BLOQUEIO,
+      *PIC 9(02), FAIXA 00-99), COM CONTAGEM E VALOR ACUMULADOS PARA
+      *OS CREDITOS COM CP01-IN-CR-BLOQUEADO = 2.
+       01  TABELA-MOTIVO-BLOQUEIO.
+           05  TB-MOTIVO OCCURS 100 TIMES
+                         INDEXED BY IX-TB-MOTIVO.
+               10  TB-MOTIVO-QTDE        PIC 9(08) VALUE ZEROS.
+               10  TB-MOTIVO-VALOR       PIC 9(12)V99 VALUE ZEROS.
+      *
+       01  CAB-01-2K402.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/402".
+           03 FILLER                PIC X(48) VALUE
+              "RESUMO DE CREDITOS BLOQUEADOS".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K402.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  DET-2K402.
+           03 FILLER                PIC X(16) VALUE "MOTIVO BLOQ.: ".
+           03 DET-MOTIVO             PIC 9(02).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "QUANTIDADE:".
+           03 DET-QTDE               PIC ZZ.ZZZ.ZZ9.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(07) VALUE "VALOR: ".
+           03 DET-VALOR              PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+       01  TRAILER-2K402.
+           03 TEXTO-TRL-2K402       PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 QT-TRL-2K402          PIC ZZ.ZZZ.ZZ9.
+      *
+       01  TRAILER-VL-2K402.
+           03 TEXTO-TRL-VL-2K402    PIC X(46).
+           03 FILLER                PIC X(02) VALUE ": ".
+           03 VL-TRL-2K402          PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+      *=================*
+       PROCEDURE DIVISION.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-LOOP
+              THRU 2000-FIM
+             UNTIL WS-EOF EQUAL "SIM".
+      *
+           PERFORM 3000-EMITIR-RELATORIO
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-FINALIZA
+              THRU 4000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN OUTPUT LSUBCPG2K402.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-LOOP.
+      *---------*
+      *
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *
+           IF CP01-IN-CR-BLOQUEADO EQUAL 2
+              ADD 1 TO WS-CT-BLOQUEADOS
+              ADD CP01-VL-LIQUIDO-CRED TO WS-VL-BLOQUEADOS
+              ADD 1 TO TB-MOTIVO-QTDE (CP01-IN-BLOQUEIO + 1)
+              ADD CP01-VL-LIQUIDO-CRED
+                 TO TB-MOTIVO-VALOR (CP01-IN-BLOQUEIO + 1)
+           END-IF.
+      *
+           PERFORM 9000-LE-CP01
+              THRU 9000-FIM.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-EMITIR-RELATORIO.
+      *---------------------*
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+      *
+           WRITE LINHA-LSUBCPG2K402 FROM CAB-01-2K402 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K402 FROM CAB-02-2K402 AFTER 1.
+      *
+           PERFORM VARYING IX-TB-MOTIVO FROM 1 BY 1
+                     UNTIL IX-TB-MOTIVO GREATER 100
+              IF TB-MOTIVO-QTDE (IX-TB-MOTIVO) GREATER ZEROS
+                 MOVE SPACES TO DET-2K402
+                 COMPUTE DET-MOTIVO = IX-TB-MOTIVO - 1
+                 MOVE TB-MOTIVO-QTDE (IX-TB-MOTIVO)  TO DET-QTDE
+                 MOVE TB-MOTIVO-VALOR (IX-TB-MOTIVO) TO DET-VALOR
+                 WRITE LINHA-LSUBCPG2K402 FROM DET-2K402 AFTER 1
+              END-IF
+           END-PERFORM.
+      *
+           MOVE SPACES TO TRAILER-2K402.
+           MOVE "TOTAL DE REGISTROS LIDOS                     " TO
+                                                     TEXTO-TRL-2K402.
+           MOVE WS-TOTAL-LIDOS      TO QT-TRL-2K402.
+           WRITE LINHA-LSUBCPG2K402 FROM TRAILER-2K402 AFTER 2.
+      *
+           MOVE "TOTAL DE CREDITOS BLOQUEADOS                 " TO
+                                                     TEXTO-TRL-2K402.
+           MOVE WS-CT-BLOQUEADOS    TO QT-TRL-2K402.
+           WRITE LINHA-LSUBCPG2K402 FROM TRAILER-2K402 AFTER 1.
+      *
+           MOVE SPACES TO TRAILER-VL-2K402.
+           MOVE "VALOR TOTAL BLOQUEADO                        " TO
+                                                  TEXTO-TRL-VL-2K402.
+           MOVE WS-VL-BLOQUEADOS    TO VL-TRL-2K402.
+           WRITE LINHA-LSUBCPG2K402 FROM TRAILER-VL-2K402 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE LSUBCPG2K402.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF.
+      *
+       9000-FIM. EXIT.
+      *---------*
