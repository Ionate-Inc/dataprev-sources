@@ -0,0 +1,331 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET LIST
+      $SET ERRORLIMIT = 10
+      $SET FEDLEVEL = 5
+      *$SET TADS
+      *========================*
+       IDENTIFICATION  DIVISION.
+      *========================*
+       PROGRAM-ID.      PSUBCPG2K479.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *  OBJETIVO: CONSULTA (BATCH-ON-REQUEST) DE UM NB ESPECIFICO,    *
+      *            REUNINDO NUM SO RELATORIO O MOVIMENTO DE CREDITO EM *
+      *            CP01 (D/SUB/CPG/2K/401), OS MOTIVOS DE PENDENCIA/   *
+      *            VALIDACAO EM CP50 (D/SUB/CPG/2K/450) E OS DADOS DE  *
+      *            ACAO JUDICIAL EM CP77 (D/SUB/CPG/2K/477) PARA O NB  *
+      *            INFORMADO NO PARAMETRO DE JOB WS-PAR-NU-NB. ANTES,  *
+      *            O ANALISTA TINHA QUE NAVEGAR OS TRES ARQUIVOS NA    *
+      *            MAO E CASAR AS INFORMACOES MENTALMENTE.             *
+      *                                                                *
+      *  OBS:      NENHUM DOS TRES ARQUIVOS E ORDENADO POR NU-NB (CP01 *
+      *            E CP77 SAO ORDENADOS POR DT-MOV-CREDITO/NU-NB/...,  *
+      *            CP50 E ORDENADO PELA SUA PROPRIA CHAVE - VIDE       *
+      *            B/SUB/CPG/2K/450), ENTAO A CONSULTA FAZ UMA         *
+      *            VARREDURA SEQUENCIAL COMPLETA DE CADA ARQUIVO,      *
+      *            IMPRIMINDO TODAS AS OCORRENCIAS DO NB PROCURADO EM  *
+      *            CADA UM (UM NB PODE TER MAIS DE UM MOVIMENTO DE     *
+      *            CREDITO, MAIS DE UMA PENDENCIA DE VALIDACAO E MAIS  *
+      *            DE UM REGISTRO DE ACAO JUDICIAL AO LONGO DO TEMPO). *
+      *                                                                *
+      *  ENTRADA:  DSUBCPG2K401 - D/SUB/CPG/2K/401 (VIDE               *
+      *            B/SUB/CPG/2K/401).                                  *
+      *            DSUBCPG2K450 - D/SUB/CPG/2K/450 (VIDE               *
+      *            B/SUB/CPG/2K/450).                                  *
+      *            DSUBCPG2K477 - D/SUB/CPG/2K/477 (VIDE               *
+      *            B/SUB/CPG/2K/477).                                  *
+      *  PARAMETRO: WS-PAR-NU-NB - NB A SER CONSULTADO.                *
+      *  SAIDA:    LSUBCPG2K479 - RELATORIO COMBINADO DA CONSULTA.     *
+      ******************************************************************
+      /
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+      *
+        CONFIGURATION SECTION.
+      *----------------------*
+        SOURCE-COMPUTER.   A16.
+        OBJECT-COMPUTER.   A18.
+        SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+           SELECT DSUBCPG2K401 ASSIGN TO DISK.
+           SELECT DSUBCPG2K450 ASSIGN TO DISK.
+           SELECT DSUBCPG2K477 ASSIGN TO DISK.
+           SELECT LSUBCPG2K479 ASSIGN TO PRINTER.
+      /
+      *=============*
+       DATA DIVISION.
+      *=============*
+        FILE SECTION.
+      *-------------*
+      *
+        FD DSUBCPG2K401
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/401 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/401 ON PKBDSGF".
+      *
+        FD DSUBCPG2K450
+           RECORD CONTAINS 300 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/450 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/450 ON PKBDSGF".
+      *
+        FD DSUBCPG2K477
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK  CONTAINS  10 RECORDS
+           VALUE OF TITLE IS "D/SUB/CPG/2K/477 ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+           COPY "*B/SUB/CPG/2K/477 ON PKBDSGF".
+      *
+        FD LSUBCPG2K479.
+        01 LINHA-LSUBCPG2K479     PIC X(133).
+      *
+      /
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+      *
+       01  WS-EOF-CP01                PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP50                PIC X(03) VALUE "NAO".
+       01  WS-EOF-CP77                PIC X(03) VALUE "NAO".
+       77  WS-PAR-NU-NB               PIC 9(10) VALUE ZEROS.
+       77  W77-DATA                   PIC 9(08) BINARY.
+       77  WS-CT-CP01                 PIC 9(04) VALUE ZEROS.
+       77  WS-CT-CP50                 PIC 9(04) VALUE ZEROS.
+       77  WS-CT-CP77                 PIC 9(04) VALUE ZEROS.
+       77  WS-IX-MOT-PEND             PIC 9(02) VALUE ZEROS.
+      *
+       01  CAB-01-2K479.
+           03 FILLER                PIC X(18) VALUE "P/SUB/CPG/2K/479".
+           03 FILLER                PIC X(35) VALUE
+              "CONSULTA COMBINADA DE NB - CP01/".
+           03 FILLER                PIC X(13) VALUE "CP450/CP477".
+           03 FILLER                PIC X(06) VALUE "DATA: ".
+           03 CAB01-DATA            PIC 99/99/9999.
+      *
+       01  CAB-02-2K479.
+           03 FILLER                PIC X(06) VALUE "NB: ".
+           03 CAB02-NB              PIC 9(10).
+      *
+       01  CAB-03-2K479.
+           03 FILLER                PIC X(133) VALUE ALL "=".
+      *
+       01  SUBTIT-2K479.
+           03 SUBTIT-TEXTO-2K479    PIC X(60).
+      *
+       01  DET-CP01-2K479.
+           03 FILLER                PIC X(14) VALUE
+              "DT MOVIMENTO: ".
+           03 DET01-DT-MOV          PIC 99/99/9999.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "VL LIQUIDO:".
+           03 DET01-VL-LIQ          PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "BLOQUEADO: ".
+           03 DET01-BLOQUEADO       PIC 9(01).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(05) VALUE "RRA: ".
+           03 DET01-RRA             PIC 9(01).
+      *
+       01  DET-CP50-2K479.
+           03 FILLER                PIC X(21) VALUE
+              "CS MOTIVO SOLICITAC: ".
+           03 DET50-MOTIVO-SOLIC    PIC 9(02).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE "QT PENDEN: ".
+           03 DET50-QT-PEND         PIC 9(02).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(12) VALUE "GRAU PENDEN:".
+           03 DET50-GRAU-PEND       PIC 9(02).
+      *
+       01  DET-CP50-MOT-2K479.
+           03 FILLER                PIC X(21) VALUE
+              "   MOTIVO PENDENCIA: ".
+           03 DET50-MOT-PEND        PIC 9(02).
+      *
+       01  DET-CP77-2K479.
+           03 FILLER                PIC X(11) VALUE "PROCESSO: ".
+           03 DET77-PROC-ACAO-JUD   PIC X(20).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE "VARA: ".
+           03 DET77-VARA            PIC 9(02).
+      *
+       01  MSG-NADA-2K479.
+           03 FILLER                PIC X(35) VALUE
+              "   NENHUM REGISTRO ENCONTRADO.".
+      *
+      *=================*
+       PROCEDURE DIVISION
+            USING WS-PAR-NU-NB.
+      *=================*
+      *
+       0000-INICIO.
+      *------------*
+      *
+           PERFORM 1000-ABERTURA
+              THRU 1000-FIM.
+      *
+           PERFORM 2000-CONSULTA-CP01
+              THRU 2000-FIM.
+      *
+           PERFORM 3000-CONSULTA-CP50
+              THRU 3000-FIM.
+      *
+           PERFORM 4000-CONSULTA-CP77
+              THRU 4000-FIM.
+      *
+           PERFORM 5000-FINALIZA
+              THRU 5000-FIM.
+      *
+           STOP RUN.
+      *
+       1000-ABERTURA.
+      *-------------*
+      *
+           OPEN INPUT  DSUBCPG2K401.
+           OPEN INPUT  DSUBCPG2K450.
+           OPEN INPUT  DSUBCPG2K477.
+           OPEN OUTPUT LSUBCPG2K479.
+      *
+           CALL "ZDATA4 IN DTP/L1" GIVING W77-DATA.
+           MOVE W77-DATA          TO CAB01-DATA.
+           MOVE WS-PAR-NU-NB      TO CAB02-NB.
+      *
+           WRITE LINHA-LSUBCPG2K479 FROM CAB-01-2K479 AFTER PAGE.
+           WRITE LINHA-LSUBCPG2K479 FROM CAB-02-2K479 AFTER 1.
+           WRITE LINHA-LSUBCPG2K479 FROM CAB-03-2K479 AFTER 1.
+      *
+       1000-FIM. EXIT.
+      *---------*
+      *
+       2000-CONSULTA-CP01.
+      *-------------------*
+      *
+           MOVE "MOVIMENTOS DE CREDITO (CP01):" TO SUBTIT-TEXTO-2K479.
+           WRITE LINHA-LSUBCPG2K479 FROM SUBTIT-2K479 AFTER 2.
+      *
+           PERFORM 9000-LE-CP01 THRU 9000-FIM.
+           PERFORM UNTIL WS-EOF-CP01 EQUAL "SIM"
+              IF CP01-NU-NB EQUAL WS-PAR-NU-NB
+                 ADD 1 TO WS-CT-CP01
+                 MOVE SPACES         TO DET-CP01-2K479
+                 MOVE CP01-DT-MOV-CREDITO TO DET01-DT-MOV
+                 MOVE CP01-VL-LIQUIDO-CRED TO DET01-VL-LIQ
+                 MOVE CP01-IN-CR-BLOQUEADO TO DET01-BLOQUEADO
+                 MOVE CP01-IN-CREDITO-RRA  TO DET01-RRA
+                 WRITE LINHA-LSUBCPG2K479 FROM DET-CP01-2K479 AFTER 1
+              END-IF
+              PERFORM 9000-LE-CP01 THRU 9000-FIM
+           END-PERFORM.
+      *
+           IF WS-CT-CP01 EQUAL ZEROS
+              WRITE LINHA-LSUBCPG2K479 FROM MSG-NADA-2K479 AFTER 1.
+      *
+       2000-FIM. EXIT.
+      *---------*
+      *
+       3000-CONSULTA-CP50.
+      *-------------------*
+      *
+           MOVE "PENDENCIAS DE VALIDACAO (CP450):" TO
+                                                    SUBTIT-TEXTO-2K479.
+           WRITE LINHA-LSUBCPG2K479 FROM SUBTIT-2K479 AFTER 2.
+      *
+           PERFORM 9010-LE-CP50 THRU 9010-FIM.
+           PERFORM UNTIL WS-EOF-CP50 EQUAL "SIM"
+              IF CP50-NU-NB EQUAL WS-PAR-NU-NB
+                 ADD 1 TO WS-CT-CP50
+                 MOVE SPACES              TO DET-CP50-2K479
+                 MOVE CP50-CS-MOTIVO-SOLIC TO DET50-MOTIVO-SOLIC
+                 MOVE CP50-QT-MOT-PENDENCIA TO DET50-QT-PEND
+                 MOVE CP50-CS-GRAU-PENDENCIA TO DET50-GRAU-PEND
+                 WRITE LINHA-LSUBCPG2K479 FROM DET-CP50-2K479 AFTER 1
+                 PERFORM VARYING WS-IX-MOT-PEND FROM 1 BY 1
+                           UNTIL WS-IX-MOT-PEND GREATER
+                                              CP50-QT-MOT-PENDENCIA
+                    MOVE SPACES TO DET-CP50-MOT-2K479
+                    MOVE CP50-CS-MOT-PENDENCIA (WS-IX-MOT-PEND)
+                                             TO DET50-MOT-PEND
+                    WRITE LINHA-LSUBCPG2K479 FROM DET-CP50-MOT-2K479
+                                                            AFTER 1
+                 END-PERFORM
+              END-IF
+              PERFORM 9010-LE-CP50 THRU 9010-FIM
+           END-PERFORM.
+      *
+           IF WS-CT-CP50 EQUAL ZEROS
+              WRITE LINHA-LSUBCPG2K479 FROM MSG-NADA-2K479 AFTER 1.
+      *
+       3000-FIM. EXIT.
+      *---------*
+      *
+       4000-CONSULTA-CP77.
+      *-------------------*
+      *
+           MOVE "DADOS DE ACAO JUDICIAL (CP477):" TO
+                                                    SUBTIT-TEXTO-2K479.
+           WRITE LINHA-LSUBCPG2K479 FROM SUBTIT-2K479 AFTER 2.
+      *
+           PERFORM 9020-LE-CP77 THRU 9020-FIM.
+           PERFORM UNTIL WS-EOF-CP77 EQUAL "SIM"
+              IF CP77-NU-NB EQUAL WS-PAR-NU-NB
+                 ADD 1 TO WS-CT-CP77
+                 MOVE SPACES              TO DET-CP77-2K479
+                 MOVE CP77-NU-PROC-ACAO-JUD TO DET77-PROC-ACAO-JUD
+                 MOVE CP77-NU-VARA-ACAO-JUD TO DET77-VARA
+                 WRITE LINHA-LSUBCPG2K479 FROM DET-CP77-2K479 AFTER 1
+              END-IF
+              PERFORM 9020-LE-CP77 THRU 9020-FIM
+           END-PERFORM.
+      *
+           IF WS-CT-CP77 EQUAL ZEROS
+              WRITE LINHA-LSUBCPG2K479 FROM MSG-NADA-2K479 AFTER 1.
+      *
+       4000-FIM. EXIT.
+      *---------*
+      *
+       5000-FINALIZA.
+      *-------------*
+      *
+           CLOSE DSUBCPG2K401.
+           CLOSE DSUBCPG2K450.
+           CLOSE DSUBCPG2K477.
+           CLOSE LSUBCPG2K479.
+      *
+       5000-FIM. EXIT.
+      *---------*
+      *
+       9000-LE-CP01.
+      *------------*
+      *
+           READ DSUBCPG2K401
+                AT END MOVE "SIM" TO WS-EOF-CP01.
+      *
+       9000-FIM. EXIT.
+      *---------*
+      *
+       9010-LE-CP50.
+      *------------*
+      *
+           READ DSUBCPG2K450
+                AT END MOVE "SIM" TO WS-EOF-CP50.
+      *
+       9010-FIM. EXIT.
+      *---------*
+      *
+       9020-LE-CP77.
+      *------------*
+      *
+           READ DSUBCPG2K477
+                AT END MOVE "SIM" TO WS-EOF-CP77.
+      *
+       9020-FIM. EXIT.
+      *---------*
