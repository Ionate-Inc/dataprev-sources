@@ -0,0 +1,218 @@
+      *
+      * UNISYS Y2K - TEAM 2000
+      *
+      $SET SHARING = PRIVATE
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. SSUBLIB2K602.
+       ENVIRONMENT    DIVISION.
+      *
+        INPUT-OUTPUT SECTION.
+      *---------------------*
+        FILE-CONTROL.
+      *DATASET DE FERIADOS MANTIDO PELA OPERACAO (REQUEST 015) - UM
+      *MES/DIA POR REGISTRO, EM VEZ DE TABELA-FERIADOS HARDCODED
+      *EXIGINDO RECOMPILE TODO JANEIRO. FER-UF (REQUEST 016): ZEROS =
+      *FERIADO NACIONAL, DIFERENTE DE ZEROS = FERIADO MUNICIPAL/
+      *ESTADUAL DAQUELA UF.
+           SELECT DSUBLIB2K042FER ASSIGN TO DISK.
+      *
+       DATA DIVISION.
+        FILE SECTION.
+      *-------------*
+        FD DSUBLIB2K042FER
+           RECORD CONTAINS 06 CHARACTERS
+           BLOCK  CONTAINS 10 RECORDS
+           VALUE OF TITLE IS "D/SUB/LIB/2K/042/FER ON PKDADOS."
+           SECURITYTYPE PUBLIC.
+        01 REG-DSUBLIB2K042FER.
+           03 FER-MES                PIC 9(02).
+           03 FER-DIA                PIC 9(02).
+           03 FER-UF                 PIC 9(02).
+      *
+       WORKING-STORAGE SECTION.
+      *IRMAO DE SSUBLIB2K601: EM VEZ DE SEGUNDOS DE RELOGIO CORRIDOS,
+      *DEVOLVE DIAS/HORAS UTEIS ENTRE WS-DATA-INICIO E WS-DATA-FIM,
+      *DESCONTANDO SABADO/DOMINGO E OS FERIADOS DE TABELA-FERIADOS
+      *(VIDE B/SUB/CPG/2K/042), PARA RELATORIOS DE SLA DE JANELA DE
+      *BATCH QUE NAO SEJAM DISTORCIDOS POR RUNS DE FIM DE SEMANA.
+           COPY "*B/SUB/CPG/2K/042 ON PKBDSGF".
+      *
+       77  WS-DATA-INICIO       PIC 9(08).
+       77  WS-DATA-FIM          PIC 9(08).
+      *DEVOLVE 1 QUANDO WS-DATA-FIM E ANTERIOR A WS-DATA-INICIO (VIDE
+      *IF DE VALIDACAO EM INICIO, ANALOGO A WS-STATUS-INTERVALO DE
+      *SSUBLIB2K601) - SEM ISSO O LOOP DE 2000-PROXIMO-DIA NUNCA
+      *ALCANCARIA WS-DATA-FIM E FICARIA PRESO INDEFINIDAMENTE.
+       77  WS-STATUS-PERIODO    PIC 9(01).
+      *UF DO BENEFICIARIO/AGENCIA, PARA TAMBEM CONSIDERAR OS
+      *FERIADOS MUNICIPAIS/ESTADUAIS DAQUELA UF (REQUEST 016); ZEROS
+      *= SO FERIADOS NACIONAIS.
+       77  WS-UF-CONSULTA       PIC 9(02).
+       77  WS-DIAS-UTEIS        PIC 9(05) BINARY.
+       77  WS-HORAS-UTEIS       PIC 9(07) BINARY.
+      *
+       01  WS-DATA-CORRENTE     PIC 9(08).
+       01  WS-DATA-CORRENTE-R REDEFINES WS-DATA-CORRENTE.
+           03 WS-ANO-CORRENTE   PIC 9(04).
+           03 WS-MES-CORRENTE   PIC 9(02).
+           03 WS-DIA-CORRENTE   PIC 9(02).
+      *
+       77  WS-EOF-FERIADOS      PIC X(03) VALUE "NAO".
+       77  WS-IN-FERIADO        PIC 9(01).
+       77  WS-DIAS-NO-MES       PIC 9(02).
+       77  WS-DIA-SEMANA        PIC 9(01).
+       77  WS-ANO-Z             PIC 9(04).
+       77  WS-SEC-Z             PIC 9(02).
+       77  WS-MES-Z             PIC 9(02).
+       77  WS-K-Z                PIC S9(03).
+       77  WS-J-Z                PIC S9(03).
+       77  WS-H-Z                PIC S9(05).
+       77  WS-IX-FERIADO        PIC 9(02).
+      *
+       01  TABELA-DIAS-MES      PIC X(24)  VALUE
+           "312831303130313130313031".
+       01  TABELA-DIAS-MES-R REDEFINES TABELA-DIAS-MES.
+           03  TB-DIAS-MES OCCURS 12 TIMES  PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING WS-DATA-INICIO WS-DATA-FIM
+                                WS-UF-CONSULTA
+                                WS-DIAS-UTEIS  WS-HORAS-UTEIS
+                                WS-STATUS-PERIODO.
+       INICIO.
+           MOVE 0     TO WS-STATUS-PERIODO.
+           MOVE ZEROS TO WS-DIAS-UTEIS.
+           MOVE WS-DATA-INICIO TO WS-DATA-CORRENTE.
+      *
+           IF WS-DATA-FIM LESS WS-DATA-INICIO
+              DISPLAY "==> PARAMETROS INVALIDOS"
+              DISPLAY "==> PERIODO FINAL E MENOR QUE PERIODO INICIAL"
+              MOVE 1     TO WS-STATUS-PERIODO
+              MOVE ZEROS TO WS-DIAS-UTEIS  WS-HORAS-UTEIS
+              EXIT PROGRAM.
+      *
+           PERFORM 9100-CARREGA-FERIADOS THRU 9100-FIM.
+      *
+      *ANDA DIA A DIA DE (DATA-INICIO + 1) ATE DATA-FIM, CONTANDO OS
+      *DIAS UTEIS (SEG-SEX, SEM SER FERIADO). DATA-INICIO EM SI NAO E
+      *CONTADA, ANALOGO A "ELAPSED" DE SSUBLIB2K601.
+           PERFORM 2000-PROXIMO-DIA THRU 2000-FIM
+                   UNTIL WS-DATA-CORRENTE EQUAL WS-DATA-FIM.
+      *
+           COMPUTE WS-HORAS-UTEIS = WS-DIAS-UTEIS * 24.
+      *
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       2000-PROXIMO-DIA.
+      *-----------------*
+           PERFORM 3000-SOMA-1-DIA      THRU 3000-FIM.
+           PERFORM 4000-DIA-DA-SEMANA   THRU 4000-FIM.
+      *
+           IF WS-DIA-SEMANA NOT EQUAL 1 AND NOT EQUAL 7
+              PERFORM 5000-VERIFICA-FERIADO THRU 5000-FIM
+              IF WS-IN-FERIADO NOT EQUAL 1
+                 ADD 1 TO WS-DIAS-UTEIS.
+      *
+       2000-FIM. EXIT.
+      *-----------------------------------------------------------------
+      *AVANCA WS-DATA-CORRENTE EM UM DIA, TRATANDO VIRADA DE MES/ANO E
+      *FEVEREIRO BISSEXTO.
+       3000-SOMA-1-DIA.
+      *---------------*
+           MOVE TB-DIAS-MES (WS-MES-CORRENTE) TO WS-DIAS-NO-MES.
+           IF WS-MES-CORRENTE EQUAL 2
+              AND FUNCTION MOD (WS-ANO-CORRENTE, 4) EQUAL 0
+              AND (FUNCTION MOD (WS-ANO-CORRENTE, 100) NOT EQUAL 0
+                   OR FUNCTION MOD (WS-ANO-CORRENTE, 400) EQUAL 0)
+              MOVE 29 TO WS-DIAS-NO-MES.
+      *
+           IF WS-DIA-CORRENTE GREATER OR EQUAL WS-DIAS-NO-MES
+              MOVE 1 TO WS-DIA-CORRENTE
+              IF WS-MES-CORRENTE EQUAL 12
+                 MOVE 1 TO WS-MES-CORRENTE
+                 ADD  1 TO WS-ANO-CORRENTE
+              ELSE
+                 ADD  1 TO WS-MES-CORRENTE
+           ELSE
+              ADD 1 TO WS-DIA-CORRENTE.
+      *
+       3000-FIM. EXIT.
+      *-----------------------------------------------------------------
+      *DIA DA SEMANA PELO CONGRUENCIA DE ZELLER (1=DOMINGO..7=SABADO),
+      *POIS NAO HA ROTINA DE CALENDARIO DISPONIVEL NESTA ARVORE PARA
+      *ISSO.
+       4000-DIA-DA-SEMANA.
+      *------------------*
+           MOVE WS-DIA-CORRENTE TO WS-K-Z.
+           IF WS-MES-CORRENTE LESS 3
+              COMPUTE WS-MES-Z = WS-MES-CORRENTE + 12
+              COMPUTE WS-ANO-Z = WS-ANO-CORRENTE - 1
+           ELSE
+              MOVE WS-MES-CORRENTE TO WS-MES-Z
+              MOVE WS-ANO-CORRENTE TO WS-ANO-Z.
+      *
+           DIVIDE WS-ANO-Z BY 100 GIVING WS-J-Z.
+           COMPUTE WS-SEC-Z = WS-ANO-Z - (WS-J-Z * 100).
+      *
+           COMPUTE WS-H-Z =
+              FUNCTION MOD (
+                 WS-K-Z + ((13 * (WS-MES-Z + 1)) / 5)
+                 + WS-SEC-Z + (WS-SEC-Z / 4)
+                 + (WS-J-Z / 4) + (5 * WS-J-Z), 7).
+      *
+      *ZELLER DEVOLVE 0=SABADO..6=SEXTA; REMAPEIA PARA 1=DOMINGO..
+      *7=SABADO PARA CASAR COM O IF DE 2000-PROXIMO-DIA.
+           EVALUATE WS-H-Z
+              WHEN 0 MOVE 7 TO WS-DIA-SEMANA
+              WHEN 1 MOVE 1 TO WS-DIA-SEMANA
+              WHEN 2 MOVE 2 TO WS-DIA-SEMANA
+              WHEN 3 MOVE 3 TO WS-DIA-SEMANA
+              WHEN 4 MOVE 4 TO WS-DIA-SEMANA
+              WHEN 5 MOVE 5 TO WS-DIA-SEMANA
+              WHEN 6 MOVE 6 TO WS-DIA-SEMANA
+           END-EVALUATE.
+      *
+       4000-FIM. EXIT.
+      *-----------------------------------------------------------------
+      *CONFERE SE WS-DIA-CORRENTE/WS-MES-CORRENTE ESTA EM
+      *TABELA-FERIADOS, JA CARREGADA EM MEMORIA POR 9100-CARREGA-
+      *FERIADOS.
+       5000-VERIFICA-FERIADO.
+      *---------------------*
+           MOVE 0 TO WS-IN-FERIADO.
+           PERFORM VARYING WS-IX-FERIADO FROM 1 BY 1
+                     UNTIL WS-IX-FERIADO GREATER WS-QTDE-FERIADOS
+                        OR WS-IN-FERIADO EQUAL 1
+              IF TB-FERIADO-MES (WS-IX-FERIADO) EQUAL WS-MES-CORRENTE
+                 AND TB-FERIADO-DIA (WS-IX-FERIADO)
+                                     EQUAL WS-DIA-CORRENTE
+                 AND (TB-FERIADO-UF (WS-IX-FERIADO) EQUAL ZEROS
+                   OR TB-FERIADO-UF (WS-IX-FERIADO)
+                                     EQUAL WS-UF-CONSULTA)
+                 MOVE 1 TO WS-IN-FERIADO
+              END-IF
+           END-PERFORM.
+      *
+       5000-FIM. EXIT.
+      *-----------------------------------------------------------------
+      *CARREGA TABELA-FERIADOS DE DSUBLIB2K042FER (UM MES/DIA POR
+      *REGISTRO) PARA A OPERACAO PODER ATUALIZAR O CALENDARIO DO ANO
+      *SEGUINTE VIA CARGA DE DADOS, SEM RECOMPILE.
+       9100-CARREGA-FERIADOS.
+      *----------------------*
+           MOVE ZEROS TO WS-QTDE-FERIADOS.
+           OPEN INPUT DSUBLIB2K042FER.
+      *
+           PERFORM UNTIL WS-EOF-FERIADOS EQUAL "SIM"
+              READ DSUBLIB2K042FER
+                   AT END MOVE "SIM" TO WS-EOF-FERIADOS
+              NOT AT END
+                   ADD 1 TO WS-QTDE-FERIADOS
+                   MOVE FER-MES TO TB-FERIADO-MES (WS-QTDE-FERIADOS)
+                   MOVE FER-DIA TO TB-FERIADO-DIA (WS-QTDE-FERIADOS)
+                   MOVE FER-UF  TO TB-FERIADO-UF  (WS-QTDE-FERIADOS)
+              END-READ
+           END-PERFORM.
+      *
+           CLOSE DSUBLIB2K042FER.
+      *
+       9100-FIM. EXIT.
